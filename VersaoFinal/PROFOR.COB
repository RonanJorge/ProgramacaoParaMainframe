@@ -0,0 +1,438 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROFOR.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * FORNECEDORES POR PRODUTO (PRECO/PRAZO)      *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQPROFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PF-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PF-FOR-CPF
+                                   WITH DUPLICATES.
+       SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRO-COD
+                    FILE STATUS  IS ST-PRO
+                    ALTERNATE RECORD KEY IS PRO-DESC
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PRO-BARRAS
+                                   WITH DUPLICATES.
+       SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FOR-CPF
+                    FILE STATUS  IS ST-FOR
+                    ALTERNATE RECORD KEY IS FOR-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPROFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPROFOR.DAT".
+       01 REGPROFOR.
+                03 PF-CHAVE.
+                   05 PF-PRO-COD       PIC 9(08).
+                   05 PF-FOR-CPF       PIC 9(14).
+                03 PF-TIPO-FORC        PIC X(01).
+                03 PF-PRECO            PIC 9(08).
+                03 PF-PRAZO-ENTREGA    PIC 9(03).
+      *
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+                03 PRO-COD          PIC 9(8).
+                03 PRO-DESC         PIC X(30).
+                03 PRO-UNID         PIC X(02).
+                03 PRO-TIPO         PIC X(01).
+                03 PRO-TIPO-FORC    PIC X(01).
+                03 PRO-CPF-FORC     PIC 9(14).
+                03 PRO-DATA         PIC 9(08).
+                03 PRO-PRECO        PIC 9(08).
+                03 PRO-QTDE         PIC 9(06).
+                03 PRO-QTDE-MIN     PIC 9(06).
+                03 PRO-BARRAS       PIC 9(13).
+                03 PRO-SIT                PIC X(01).
+                03 PRO-VERSAO             PIC 9(08).
+      *
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+                03 FOR-TIPO     PIC X(1).
+                03 FOR-CPF      PIC 9(14).
+                03 FOR-CPF-TAB REDEFINES FOR-CPF.
+                    05 FOR-CPF-DIG      PIC 9 OCCURS 14 TIMES.
+                03 FOR-NOME      PIC X(30).
+                03 FOR-FANTASIA  PIC X(12).
+                03 FOR-DDD       PIC 9(2).
+                03 FOR-NUMTEL      PIC 9(9).
+                03 FOR-DDD2     PIC 9(2).
+                03 FOR-NUMTEL2  PIC 9(9).
+                03 FOR-DDD3     PIC 9(2).
+                03 FOR-NUMTEL3  PIC 9(9).
+                03 FOR-EMAIL      PIC X(30).
+                03 FOR-CEP      PIC X(8).
+                03 FOR-CONTATO      PIC X(30).
+                03 FOR-NUM-LOGR      PIC 9(5).
+                03 FOR-COMP-LOGR      PIC X(12).
+                03 FOR-LOGRADOURO      PIC X(30).
+                03 FOR-BAIRRO          PIC X(20).
+                03 FOR-CIDADE          PIC X(20).
+                03 FOR-UF              PIC X(02).
+                03 FOR-SIT                PIC X(01).
+                03 FOR-VERSAO             PIC 9(08).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-CONT       	PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    	PIC X(01) VALUE SPACES.
+       77 ST-ERRO   	PIC X(02) VALUE "00".
+       77 ST-PRO        PIC X(02) VALUE "00".
+       77 ST-FOR        PIC X(02) VALUE "00".
+       77 ST-LOG        PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS         	PIC X(50) VALUE SPACES.
+       77 LIMPA      	PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPF.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "   ====================  FORNECEDORES DO".
+           05  LINE 03  COLUMN 41
+               VALUE  " PRODUTO  ========================  ".
+           05  LINE 07  COLUMN 01
+               VALUE  "             CODIGO DO PRODUTO :".
+           05  LINE 08  COLUMN 01
+               VALUE  "                  DESCRICAO :".
+           05  LINE 09  COLUMN 01
+               VALUE  "        CPF/CNPJ FORNECEDOR :".
+           05  LINE 10  COLUMN 01
+               VALUE  "         NOME DO FORNECEDOR :".
+           05  LINE 11  COLUMN 01
+               VALUE  "                PRECO DESTE FORNEC. :".
+           05  LINE 12  COLUMN 01
+               VALUE  "      PRAZO DE ENTREGA (DIAS) :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TPF-PRO-COD
+               LINE 07  COLUMN 35  PIC 9(08)
+               USING  PF-PRO-COD.
+           05  TPRO-DESC
+               LINE 08  COLUMN 35  PIC X(30)
+               USING  PRO-DESC.
+           05  TPF-FOR-CPF
+               LINE 09  COLUMN 35  PIC 9(14)
+               USING  PF-FOR-CPF.
+           05  TFOR-NOME
+               LINE 10  COLUMN 35  PIC X(30)
+               USING  FOR-NOME.
+           05  TPF-PRECO
+               LINE 11  COLUMN 39  PIC 9(08)
+               USING  PF-PRECO.
+           05  TPF-PRAZO-ENTREGA
+               LINE 12  COLUMN 35  PIC 9(03)
+               USING  PF-PRAZO-ENTREGA.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O ARQPROFOR
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT ARQPROFOR
+                      CLOSE ARQPROFOR
+                      MOVE "* ARQ FORNEC. POR PRODUTO SENDO CRIADO *"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ FORNEC. POR PRODUTO"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0B.
+           OPEN INPUT ARQPRO
+           IF ST-PRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQ PRODUTO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQPROFOR
+                      GO TO ROT-FIM.
+       INC-OP0C.
+           OPEN INPUT ARQFOR
+           IF ST-FOR NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQ FORNECEDOR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQPROFOR ARQPRO
+                      GO TO ROT-FIM.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+       R1.
+                MOVE SPACES TO PRO-DESC FOR-NOME PF-TIPO-FORC.
+                MOVE ZEROS  TO PF-PRO-COD PF-FOR-CPF.
+                MOVE ZEROS  TO PF-PRECO PF-PRAZO-ENTREGA.
+                DISPLAY TELAPF.
+       R2.
+                ACCEPT TPF-PRO-COD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE ARQPROFOR ARQPRO ARQFOR ARQERRO
+                   GO TO ROT-FIM.
+                IF PF-PRO-COD = ZEROS
+                   MOVE "CODIGO NAO PODE SER ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+       R2A.
+                MOVE PF-PRO-COD TO PRO-COD.
+       R2B.
+                READ ARQPRO
+                IF ST-PRO NOT = "00"
+                   MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+                IF PRO-SIT = "E"
+                   MOVE "*** PRODUTO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2
+                ELSE
+                   DISPLAY TPRO-DESC.
+       R3.
+                ACCEPT TPF-FOR-CPF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R2.
+                IF PF-FOR-CPF = ZEROS
+                   MOVE "CPF/CNPJ NAO PODE SER ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3.
+       R3A.
+                MOVE PF-FOR-CPF TO FOR-CPF.
+       R3B.
+                READ ARQFOR
+                IF ST-FOR NOT = "00"
+                   MOVE "*** FORNECEDOR NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3.
+                IF FOR-SIT = "E"
+                   MOVE "*** FORNECEDOR EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3
+                ELSE
+                   DISPLAY TFOR-NOME
+                   MOVE FOR-TIPO TO PF-TIPO-FORC.
+       LER-PF01.
+                MOVE 0 TO W-SEL
+                READ ARQPROFOR
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELAPF
+                      DISPLAY TPRO-DESC
+                      DISPLAY TFOR-NOME
+                      MOVE "*** VINCULO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. FORNEC. POR PRODUTO"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       R4.
+                ACCEPT TPF-PRECO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R3.
+                IF PF-PRECO = ZEROS
+                   MOVE "PRECO DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+       R5.
+                ACCEPT TPF-PRAZO-ENTREGA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R4.
+                IF PF-PRAZO-ENTREGA = ZEROS
+                   MOVE "PRAZO DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5.
+                IF W-SEL = 1
+                   GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGPROFOR
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                      MOVE "*** VINCULO JA EXISTE ***     " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQ FORNEC. POR PRODUTO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      ***** ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO DE VINCULO *****
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO R1.
+                IF W-ACT = 03
+                   GO TO R4.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE ARQPROFOR RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGPROFOR
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO VINCULO FORNEC. POR PRODUTO"
+                                                       TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "PROFOR"    TO ERR-PROGRAMA
+                MOVE MENS        TO ERR-MENSAGEM
+                IF ST-ERRO NOT = "00"
+                   MOVE "ARQPROFO" TO ERR-ARQUIVO
+                   MOVE ST-ERRO     TO ERR-STATUS
+                ELSE
+                   IF ST-PRO NOT = "00"
+                      MOVE "ARQPRO" TO ERR-ARQUIVO
+                      MOVE ST-PRO   TO ERR-STATUS
+                   ELSE
+                      MOVE "ARQFOR" TO ERR-ARQUIVO
+                      MOVE ST-FOR   TO ERR-STATUS
+                   END-IF
+                END-IF
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      ***** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **** ROTINA DE MENSAGEM *****
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT
+                IF MENS(1:4) = "ERRO"
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
