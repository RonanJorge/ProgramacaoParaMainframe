@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MNTTIPO.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * MANUTENCAO DA TABELA DE TIPO DE PRODUTO     *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQTIPO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TIPO-SIGLA
+                    FILE STATUS  IS ST-ERRO.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQTIPO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQTIPO.DAT".
+       01 REGTIPO.
+                03 TIPO-SIGLA     PIC X(01).
+                03 TIPO-NOME      PIC X(20).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL          PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO     PIC X(02) VALUE "00".
+       77 ST-LOG      PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELATIPO.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "===============================MANUTENCAO".
+           05  LINE 03  COLUMN 41
+               VALUE  " DE TIPO DE PRODUTO ======================".
+           05  LINE 08  COLUMN 01
+               VALUE  "         SIGLA :".
+           05  LINE 09  COLUMN 01
+               VALUE  "          NOME :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TTIPO-SIGLA
+               LINE 08  COLUMN 18  PIC X(01)
+               USING  TIPO-SIGLA.
+           05  TTIPO-NOME
+               LINE 09  COLUMN 18  PIC X(20)
+               USING  TIPO-NOME.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O ARQTIPO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT ARQTIPO
+                      CLOSE ARQTIPO
+                      MOVE "* ARQUIVO TIPO SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO TIPO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+       R1.
+                MOVE SPACES TO TIPO-SIGLA TIPO-NOME.
+                DISPLAY TELATIPO.
+       R2.
+                ACCEPT TTIPO-SIGLA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE ARQTIPO ARQERRO
+                   GO TO ROT-FIM.
+                IF TIPO-SIGLA = SPACES
+                   MOVE "*** SIGLA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+       LER-TIPO01.
+                MOVE 0 TO W-SEL
+                READ ARQTIPO
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELATIPO
+                      MOVE "*** TIPO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. TIPO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       R3.
+                ACCEPT TTIPO-NOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R2.
+                IF TIPO-NOME = SPACES
+                   MOVE "NOME DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3.
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGTIPO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                      MOVE "*** TIPO JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE TIPO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      ****** ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO DE TIPO *******
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO R1.
+                IF W-ACT = 03
+                   GO TO R3.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE ARQTIPO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      **********
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGTIPO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE TIPO"
+                                                       TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "MNTTIPO" TO ERR-PROGRAMA
+                MOVE MENS      TO ERR-MENSAGEM
+                MOVE "ARQTIPO" TO ERR-ARQUIVO
+                MOVE ST-ERRO   TO ERR-STATUS
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      ***** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **** ROTINA DE MENSAGEM *****
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT
+                IF MENS(1:4) = "ERRO"
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
