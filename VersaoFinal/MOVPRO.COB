@@ -0,0 +1,332 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVPRO.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * MOVIMENTACAO DE ESTOQUE (ENTRADA/SAIDA)     *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQMOV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS MOV-NUM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS MOV-PRO-COD
+                                   WITH DUPLICATES.
+       SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRO-COD
+                    FILE STATUS  IS ST-PRO
+                    ALTERNATE RECORD KEY IS PRO-DESC
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PRO-BARRAS
+                                   WITH DUPLICATES.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQMOV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQMOV.DAT".
+       01 REGMOV.
+                03 MOV-NUM         PIC 9(08).
+                03 MOV-PRO-COD     PIC 9(08).
+                03 MOV-TIPO        PIC X(01).
+                03 MOV-QTDE        PIC 9(06).
+                03 MOV-DATA        PIC 9(08).
+                03 MOV-CPF-FORC    PIC 9(14).
+      *
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+                03 PRO-COD          PIC 9(8).
+                03 PRO-DESC         PIC X(30).
+                03 PRO-UNID         PIC X(02).
+                03 PRO-TIPO         PIC X(01).
+                03 PRO-TIPO-FORC    PIC X(01).
+                03 PRO-CPF-FORC     PIC 9(14).
+                03 PRO-DATA         PIC 9(08).
+                03 PRO-PRECO        PIC 9(08).
+                03 PRO-QTDE         PIC 9(06).
+                03 PRO-QTDE-MIN     PIC 9(06).
+                03 PRO-BARRAS       PIC 9(13).
+                03 PRO-SIT                PIC X(01).
+                03 PRO-VERSAO             PIC 9(08).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-CONT       	PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    	PIC X(01) VALUE SPACES.
+       77 ST-ERRO   	PIC X(02) VALUE "00".
+       77 ST-PRO        PIC X(02) VALUE "00".
+       77 ST-LOG        PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS         	PIC X(50) VALUE SPACES.
+       77 LIMPA      	PIC X(50) VALUE SPACES.
+       77 W-QTDE-NOVA   PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAMOV.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "   ==========================  MOVIMENTACAO".
+           05  LINE 03  COLUMN 41
+               VALUE  " DE ESTOQUE  =========================  ".
+           05  LINE 07  COLUMN 01
+               VALUE  "     NUMERO DO LANCAMENTO :".
+           05  LINE 08  COLUMN 01
+               VALUE  "            CODIGO PRODUTO :".
+           05  LINE 09  COLUMN 01
+               VALUE  "                 DESCRICAO :".
+           05  LINE 10  COLUMN 01
+               VALUE  "  TIPO (E=ENTRADA S=SAIDA) :".
+           05  LINE 11  COLUMN 01
+               VALUE  "                 QUANTIDADE :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                       DATA :".
+           05  LINE 13  COLUMN 01
+               VALUE  "      QUANTIDADE EM ESTOQUE :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TMOV-NUM
+               LINE 07  COLUMN 30  PIC 9(08)
+               USING  MOV-NUM.
+           05  TMOV-PRO-COD
+               LINE 08  COLUMN 30  PIC 9(08)
+               USING  MOV-PRO-COD.
+           05  TPRO-DESC
+               LINE 09  COLUMN 30  PIC X(30)
+               USING  PRO-DESC.
+           05  TMOV-TIPO
+               LINE 10  COLUMN 30  PIC X(01)
+               USING  MOV-TIPO.
+           05  TMOV-QTDE
+               LINE 11  COLUMN 30  PIC 9(06)
+               USING  MOV-QTDE.
+           05  TMOV-DATA
+               LINE 12  COLUMN 30  PIC 9(08)
+               USING  MOV-DATA.
+           05  TPRO-QTDE
+               LINE 13  COLUMN 30  PIC 9(06)
+               USING  PRO-QTDE.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O ARQMOV
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT ARQMOV
+                      CLOSE ARQMOV
+                      MOVE "* ARQ MOVIMENTO SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ MOVIMENTO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0B.
+           OPEN I-O ARQPRO
+           IF ST-PRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQ PRODUTO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQMOV
+                      GO TO ROT-FIM.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+       R1.
+                MOVE SPACES TO MOV-TIPO PRO-DESC.
+                MOVE ZEROS  TO MOV-NUM MOV-PRO-COD MOV-QTDE MOV-DATA
+                               MOV-CPF-FORC.
+                MOVE ZEROS  TO PRO-QTDE.
+                DISPLAY TELAMOV.
+       R2.
+                ACCEPT TMOV-NUM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE ARQMOV ARQPRO ARQERRO
+                   GO TO ROT-FIM.
+                IF MOV-NUM = ZEROS
+                   MOVE "NUMERO NAO PODE SER ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+       LER-MOV01.
+                READ ARQMOV
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      MOVE "*** LANCAMENTO JA EXISTE ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R2
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. MOVIMENTO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       R3.
+                ACCEPT TMOV-PRO-COD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R2.
+                IF MOV-PRO-COD = ZEROS
+                   MOVE "CODIGO NAO PODE SER ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3.
+       R3A.
+                MOVE MOV-PRO-COD TO PRO-COD.
+       R3B.
+                READ ARQPRO
+                IF ST-PRO NOT = "00"
+                   MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3.
+                IF PRO-SIT = "E"
+                   MOVE "*** PRODUTO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3
+                ELSE
+                   DISPLAY TPRO-DESC
+                   DISPLAY TPRO-QTDE.
+       R4.
+                ACCEPT TMOV-TIPO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R3.
+                IF MOV-TIPO NOT = "E" AND "S"
+                   MOVE "*** DIGITE E=ENTRADA OU S=SAIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+       R5.
+                ACCEPT TMOV-QTDE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R4.
+                IF MOV-QTDE = ZEROS
+                   MOVE "QUANTIDADE DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5.
+                IF MOV-TIPO = "S" AND MOV-QTDE > PRO-QTDE
+                   MOVE "*** ESTOQUE INSUFICIENTE PARA SAIDA ***"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5.
+       R6.
+                ACCEPT TMOV-DATA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R5.
+                IF MOV-DATA = ZEROS
+                   MOVE "DATA DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R6.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGMOV
+                IF ST-ERRO NOT = "00" AND NOT = "02"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO DE MOVIMENTO"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+       ATU-QTDE.
+                IF MOV-TIPO = "E"
+                   COMPUTE W-QTDE-NOVA = PRO-QTDE + MOV-QTDE
+                ELSE
+                   COMPUTE W-QTDE-NOVA = PRO-QTDE - MOV-QTDE.
+                MOVE W-QTDE-NOVA TO PRO-QTDE.
+                ADD 1 TO PRO-VERSAO.
+                REWRITE REGPRO
+                IF ST-PRO = "00" OR "02"
+                   MOVE "*** MOVIMENTO GRAVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ATUALIZACAO DO ESTOQUE DO PRODUTO"
+                                                       TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "MOVPRO"  TO ERR-PROGRAMA
+                MOVE MENS      TO ERR-MENSAGEM
+                IF ST-ERRO NOT = "00"
+                   MOVE "ARQMOV" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                ELSE
+                   MOVE "ARQPRO" TO ERR-ARQUIVO
+                   MOVE ST-PRO   TO ERR-STATUS
+                END-IF
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      ***** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **** ROTINA DE MENSAGEM *****
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT
+                IF MENS(1:4) = "ERRO"
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
