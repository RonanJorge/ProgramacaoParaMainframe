@@ -0,0 +1,521 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPMEST.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * UTILITARIO DE EXPORTACAO DOS ARQUIVOS MESTRE *
+      * (CEP, CLIENTE, FORNECEDOR OU PRODUTO) PARA UM*
+      * ARQUIVO SEQUENCIAL DE INTERCAMBIO            *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CEP-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CLI-CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CLI-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FOR-CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FOR-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRO-COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PRO-DESC
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PRO-BARRAS
+                                   WITH DUPLICATES.
+       SELECT ARQEXP ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-EXP.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+                03 CEP-NUM      PIC 9(08).
+                03 CEP-NOME         PIC X(30).
+                03 CEP-BAIRRO        PIC X(20).
+                03 CEP-CIDADE        PIC X(20).
+                03 CEP-UF                 PIC X(02).
+                03 CEP-SIT                PIC X(01).
+                03 CEP-VERSAO             PIC 9(08).
+      *
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+                03 CLI-TIPO     PIC X(1).
+                03 CLI-CPF      PIC 9(14).
+                03 CLI-CPF-TAB REDEFINES CLI-CPF.
+                    05 CLI-CPF-DIG      PIC 9 OCCURS 14 TIMES.
+                03 CLI-NOME            PIC X(30).
+                03 CLI-FANTASIA        PIC X(12).
+                03 CLI-DDD             PIC 9(2).
+                03 CLI-NUMTEL      PIC 9(9).
+                03 CLI-DDD2     PIC 9(2).
+                03 CLI-NUMTEL2  PIC 9(9).
+                03 CLI-DDD3     PIC 9(2).
+                03 CLI-NUMTEL3  PIC 9(9).
+                03 CLI-EMAIL      PIC X(30).
+                03 CLI-CEP      PIC X(8).
+                03 CLI-CONTATO      PIC X(30).
+                03 CLI-NUM-LOGR      PIC 9(5).
+                03 CLI-COMPL-LOGR      PIC X(12).
+                03 CLI-LOGRADOURO      PIC X(30).
+                03 CLI-BAIRRO      PIC X(20).
+                03 CLI-CIDADE      PIC X(20).
+                03 CLI-UF      PIC X(02).
+                03 CLI-LIMITE-CREDITO PIC 9(10).
+                03 CLI-SIT                PIC X(01).
+                03 CLI-VERSAO             PIC 9(08).
+      *
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+                03 FOR-TIPO     PIC X(1).
+                03 FOR-CPF      PIC 9(14).
+                03 FOR-CPF-TAB REDEFINES FOR-CPF.
+                    05 FOR-CPF-DIG      PIC 9 OCCURS 14 TIMES.
+                03 FOR-NOME            PIC X(30).
+                03 FOR-FANTASIA        PIC X(12).
+                03 FOR-DDD             PIC 9(2).
+                03 FOR-NUMTEL      PIC 9(9).
+                03 FOR-DDD2     PIC 9(2).
+                03 FOR-NUMTEL2  PIC 9(9).
+                03 FOR-DDD3     PIC 9(2).
+                03 FOR-NUMTEL3  PIC 9(9).
+                03 FOR-EMAIL      PIC X(30).
+                03 FOR-CEP      PIC X(8).
+                03 FOR-CONTATO      PIC X(30).
+                03 FOR-NUM-LOGR      PIC 9(5).
+                03 FOR-COMP-LOGR      PIC X(12).
+                03 FOR-LOGRADOURO      PIC X(30).
+                03 FOR-BAIRRO          PIC X(20).
+                03 FOR-CIDADE          PIC X(20).
+                03 FOR-UF              PIC X(02).
+                03 FOR-SIT                PIC X(01).
+                03 FOR-VERSAO             PIC 9(08).
+      *
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+                03 PRO-COD          PIC 9(8).
+                03 PRO-DESC         PIC X(30).
+                03 PRO-UNID         PIC X(02).
+                03 PRO-TIPO         PIC X(01).
+                03 PRO-TIPO-FORC    PIC X(01).
+                03 PRO-CPF-FORC     PIC 9(14).
+                03 PRO-DATA         PIC 9(08).
+                03 PRO-PRECO        PIC 9(08).
+                03 PRO-QTDE         PIC 9(06).
+                03 PRO-QTDE-MIN     PIC 9(06).
+                03 PRO-BARRAS       PIC 9(13).
+                03 PRO-SIT                PIC X(01).
+                03 PRO-VERSAO             PIC 9(08).
+      *
+       FD ARQEXP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQEXP.DAT".
+       01 EXP-REG-CEP.
+                03 EXP-CEP-NUM       PIC 9(08).
+                03 EXP-CEP-NOME      PIC X(30).
+                03 EXP-CEP-BAIRRO    PIC X(20).
+                03 EXP-CEP-CIDADE    PIC X(20).
+                03 EXP-CEP-UF        PIC X(02).
+       01 EXP-REG-CLI.
+                03 EXP-CLI-TIPO      PIC X(01).
+                03 EXP-CLI-CPF       PIC 9(14).
+                03 EXP-CLI-NOME      PIC X(30).
+                03 EXP-CLI-FANTASIA  PIC X(12).
+                03 EXP-CLI-DDD       PIC 9(02).
+                03 EXP-CLI-NUMTEL    PIC 9(09).
+                03 EXP-CLI-DDD2      PIC 9(02).
+                03 EXP-CLI-NUMTEL2   PIC 9(09).
+                03 EXP-CLI-DDD3      PIC 9(02).
+                03 EXP-CLI-NUMTEL3   PIC 9(09).
+                03 EXP-CLI-EMAIL     PIC X(30).
+                03 EXP-CLI-CEP       PIC X(08).
+                03 EXP-CLI-CIDADE    PIC X(20).
+                03 EXP-CLI-UF        PIC X(02).
+       01 EXP-REG-FOR.
+                03 EXP-FOR-TIPO      PIC X(01).
+                03 EXP-FOR-CPF       PIC 9(14).
+                03 EXP-FOR-NOME      PIC X(30).
+                03 EXP-FOR-FANTASIA  PIC X(12).
+                03 EXP-FOR-DDD       PIC 9(02).
+                03 EXP-FOR-NUMTEL    PIC 9(09).
+                03 EXP-FOR-DDD2      PIC 9(02).
+                03 EXP-FOR-NUMTEL2   PIC 9(09).
+                03 EXP-FOR-DDD3      PIC 9(02).
+                03 EXP-FOR-NUMTEL3   PIC 9(09).
+                03 EXP-FOR-EMAIL     PIC X(30).
+                03 EXP-FOR-CEP       PIC X(08).
+                03 EXP-FOR-CIDADE    PIC X(20).
+                03 EXP-FOR-UF        PIC X(02).
+       01 EXP-REG-PRO.
+                03 EXP-PRO-COD       PIC 9(08).
+                03 EXP-PRO-DESC      PIC X(30).
+                03 EXP-PRO-UNID      PIC X(02).
+                03 EXP-PRO-PRECO     PIC 9(08).
+                03 EXP-PRO-QTDE      PIC 9(06).
+                03 EXP-PRO-QTDE-MIN  PIC 9(06).
+                03 EXP-PRO-BARRAS    PIC 9(13).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-EXP         PIC X(02) VALUE "00".
+       77 ST-LOG         PIC X(02) VALUE "00".
+       77 W-OPCAO        PIC 9(02) VALUE ZEROS.
+       77 W-LIDOS        PIC 9(08) VALUE ZEROS.
+       77 W-GRAVADOS     PIC 9(08) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                DISPLAY "*** EXPMEST - EXPORTACAO DE ARQUIVO MESTRE **".
+      *
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+      *
+       PEDIR-OPCAO.
+                DISPLAY "1 = CEP           2 = CLIENTE"
+                DISPLAY "3 = FORNECEDOR    4 = PRODUTO"
+                DISPLAY "0 = SAIR SEM EXPORTAR"
+                DISPLAY "OPCAO : " WITH NO ADVANCING
+                ACCEPT W-OPCAO.
+                EVALUATE W-OPCAO
+                   WHEN 1 PERFORM EXPORTAR-CEP THRU EXPORTAR-CEP-FIM
+                   WHEN 2 PERFORM EXPORTAR-CLI THRU EXPORTAR-CLI-FIM
+                   WHEN 3 PERFORM EXPORTAR-FOR THRU EXPORTAR-FOR-FIM
+                   WHEN 4 PERFORM EXPORTAR-PRO THRU EXPORTAR-PRO-FIM
+                   WHEN 0 GO TO ROT-FIM
+                   WHEN OTHER
+                      DISPLAY "*** OPCAO INVALIDA ***"
+                      GO TO PEDIR-OPCAO
+                END-EVALUATE.
+                GO TO ROT-FIM.
+      *
+      ***** EXPORTACAO DO ARQUIVO DE CEP *****
+      *
+       EXPORTAR-CEP.
+                OPEN INPUT ARQCEP
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CEP: " ST-ERRO
+                   MOVE "ARQCEP" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CEP"
+                                                   TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO EXPORTAR-CEP-FIM.
+                OPEN OUTPUT ARQEXP
+                IF ST-EXP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO EXPORT: " ST-EXP
+                   MOVE "ARQEXP" TO ERR-ARQUIVO
+                   MOVE ST-EXP   TO ERR-STATUS
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO EXPORT"
+                                                   TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   CLOSE ARQCEP
+                   GO TO EXPORTAR-CEP-FIM.
+       EXP-CEP-LOOP.
+                READ ARQCEP NEXT RECORD
+                IF ST-ERRO = "10"
+                   GO TO EXP-CEP-FECHAR.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DO ARQCEP: " ST-ERRO
+                   MOVE "ARQCEP" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                   MOVE "ERRO NA LEITURA DO ARQCEP" TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO EXP-CEP-FECHAR.
+                ADD 1 TO W-LIDOS
+                IF CEP-SIT = "E"
+                   GO TO EXP-CEP-LOOP.
+                MOVE CEP-NUM    TO EXP-CEP-NUM
+                MOVE CEP-NOME   TO EXP-CEP-NOME
+                MOVE CEP-BAIRRO TO EXP-CEP-BAIRRO
+                MOVE CEP-CIDADE TO EXP-CEP-CIDADE
+                MOVE CEP-UF     TO EXP-CEP-UF
+                WRITE EXP-REG-CEP
+                IF ST-EXP NOT = "00"
+                   DISPLAY "ERRO NA GRAVACAO DO ARQUIVO EXPORT: " ST-EXP
+                   MOVE "ARQEXP" TO ERR-ARQUIVO
+                   MOVE ST-EXP   TO ERR-STATUS
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO EXPORT"
+                                                   TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO EXP-CEP-FECHAR.
+                ADD 1 TO W-GRAVADOS
+                GO TO EXP-CEP-LOOP.
+       EXP-CEP-FECHAR.
+                CLOSE ARQCEP ARQEXP
+                DISPLAY "*** EXPORTACAO DO ARQUIVO DE CEP CONCLUIDA ***"
+                DISPLAY "REGISTROS LIDOS    : " W-LIDOS
+                DISPLAY "REGISTROS EXPORTADOS : " W-GRAVADOS.
+       EXPORTAR-CEP-FIM.
+                EXIT.
+      *
+      ***** EXPORTACAO DO ARQUIVO DE CLIENTE *****
+      *
+       EXPORTAR-CLI.
+                OPEN INPUT ARQCLI
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CLIENTE: "
+                           ST-ERRO
+                   MOVE "ARQCLI" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CLIENTE"
+                                                   TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO EXPORTAR-CLI-FIM.
+                OPEN OUTPUT ARQEXP
+                IF ST-EXP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO EXPORT: " ST-EXP
+                   MOVE "ARQEXP" TO ERR-ARQUIVO
+                   MOVE ST-EXP   TO ERR-STATUS
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO EXPORT"
+                                                   TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   CLOSE ARQCLI
+                   GO TO EXPORTAR-CLI-FIM.
+       EXP-CLI-LOOP.
+                READ ARQCLI NEXT RECORD
+                IF ST-ERRO = "10"
+                   GO TO EXP-CLI-FECHAR.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DO ARQCLI: " ST-ERRO
+                   MOVE "ARQCLI" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                   MOVE "ERRO NA LEITURA DO ARQCLI" TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO EXP-CLI-FECHAR.
+                ADD 1 TO W-LIDOS
+                IF CLI-SIT = "E"
+                   GO TO EXP-CLI-LOOP.
+                MOVE CLI-TIPO      TO EXP-CLI-TIPO
+                MOVE CLI-CPF       TO EXP-CLI-CPF
+                MOVE CLI-NOME      TO EXP-CLI-NOME
+                MOVE CLI-FANTASIA  TO EXP-CLI-FANTASIA
+                MOVE CLI-DDD       TO EXP-CLI-DDD
+                MOVE CLI-NUMTEL    TO EXP-CLI-NUMTEL
+                MOVE CLI-DDD2      TO EXP-CLI-DDD2
+                MOVE CLI-NUMTEL2   TO EXP-CLI-NUMTEL2
+                MOVE CLI-DDD3      TO EXP-CLI-DDD3
+                MOVE CLI-NUMTEL3   TO EXP-CLI-NUMTEL3
+                MOVE CLI-EMAIL     TO EXP-CLI-EMAIL
+                MOVE CLI-CEP       TO EXP-CLI-CEP
+                MOVE CLI-CIDADE    TO EXP-CLI-CIDADE
+                MOVE CLI-UF        TO EXP-CLI-UF
+                WRITE EXP-REG-CLI
+                IF ST-EXP NOT = "00"
+                   DISPLAY "ERRO NA GRAVACAO DO ARQUIVO EXPORT: " ST-EXP
+                   MOVE "ARQEXP" TO ERR-ARQUIVO
+                   MOVE ST-EXP   TO ERR-STATUS
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO EXPORT"
+                                                   TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO EXP-CLI-FECHAR.
+                ADD 1 TO W-GRAVADOS
+                GO TO EXP-CLI-LOOP.
+       EXP-CLI-FECHAR.
+                CLOSE ARQCLI ARQEXP
+                DISPLAY "*** EXPORTACAO DO ARQUIVO DE CLIENTE CONCLUIDA"
+                        " ***"
+                DISPLAY "REGISTROS LIDOS    : " W-LIDOS
+                DISPLAY "REGISTROS EXPORTADOS : " W-GRAVADOS.
+       EXPORTAR-CLI-FIM.
+                EXIT.
+      *
+      ***** EXPORTACAO DO ARQUIVO DE FORNECEDOR *****
+      *
+       EXPORTAR-FOR.
+                OPEN INPUT ARQFOR
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO FORNECEDOR: "
+                           ST-ERRO
+                   MOVE "ARQFOR" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO FORNECEDOR"
+                                                   TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO EXPORTAR-FOR-FIM.
+                OPEN OUTPUT ARQEXP
+                IF ST-EXP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO EXPORT: " ST-EXP
+                   MOVE "ARQEXP" TO ERR-ARQUIVO
+                   MOVE ST-EXP   TO ERR-STATUS
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO EXPORT"
+                                                   TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   CLOSE ARQFOR
+                   GO TO EXPORTAR-FOR-FIM.
+       EXP-FOR-LOOP.
+                READ ARQFOR NEXT RECORD
+                IF ST-ERRO = "10"
+                   GO TO EXP-FOR-FECHAR.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DO ARQFOR: " ST-ERRO
+                   MOVE "ARQFOR" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                   MOVE "ERRO NA LEITURA DO ARQFOR" TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO EXP-FOR-FECHAR.
+                ADD 1 TO W-LIDOS
+                IF FOR-SIT = "E"
+                   GO TO EXP-FOR-LOOP.
+                MOVE FOR-TIPO      TO EXP-FOR-TIPO
+                MOVE FOR-CPF       TO EXP-FOR-CPF
+                MOVE FOR-NOME      TO EXP-FOR-NOME
+                MOVE FOR-FANTASIA  TO EXP-FOR-FANTASIA
+                MOVE FOR-DDD       TO EXP-FOR-DDD
+                MOVE FOR-NUMTEL    TO EXP-FOR-NUMTEL
+                MOVE FOR-DDD2      TO EXP-FOR-DDD2
+                MOVE FOR-NUMTEL2   TO EXP-FOR-NUMTEL2
+                MOVE FOR-DDD3      TO EXP-FOR-DDD3
+                MOVE FOR-NUMTEL3   TO EXP-FOR-NUMTEL3
+                MOVE FOR-EMAIL     TO EXP-FOR-EMAIL
+                MOVE FOR-CEP       TO EXP-FOR-CEP
+                MOVE FOR-CIDADE    TO EXP-FOR-CIDADE
+                MOVE FOR-UF        TO EXP-FOR-UF
+                WRITE EXP-REG-FOR
+                IF ST-EXP NOT = "00"
+                   DISPLAY "ERRO NA GRAVACAO DO ARQUIVO EXPORT: " ST-EXP
+                   MOVE "ARQEXP" TO ERR-ARQUIVO
+                   MOVE ST-EXP   TO ERR-STATUS
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO EXPORT"
+                                                   TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO EXP-FOR-FECHAR.
+                ADD 1 TO W-GRAVADOS
+                GO TO EXP-FOR-LOOP.
+       EXP-FOR-FECHAR.
+                CLOSE ARQFOR ARQEXP
+                DISPLAY "*** EXPORTACAO DO ARQ. DE FORNECEDOR CONCLUIDA"
+                        " ***"
+                DISPLAY "REGISTROS LIDOS    : " W-LIDOS
+                DISPLAY "REGISTROS EXPORTADOS : " W-GRAVADOS.
+       EXPORTAR-FOR-FIM.
+                EXIT.
+      *
+      ***** EXPORTACAO DO ARQUIVO DE PRODUTO *****
+      *
+       EXPORTAR-PRO.
+                OPEN INPUT ARQPRO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO: "
+                           ST-ERRO
+                   MOVE "ARQPRO" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO"
+                                                   TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO EXPORTAR-PRO-FIM.
+                OPEN OUTPUT ARQEXP
+                IF ST-EXP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO EXPORT: " ST-EXP
+                   MOVE "ARQEXP" TO ERR-ARQUIVO
+                   MOVE ST-EXP   TO ERR-STATUS
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO EXPORT"
+                                                   TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   CLOSE ARQPRO
+                   GO TO EXPORTAR-PRO-FIM.
+       EXP-PRO-LOOP.
+                READ ARQPRO NEXT RECORD
+                IF ST-ERRO = "10"
+                   GO TO EXP-PRO-FECHAR.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DO ARQPRO: " ST-ERRO
+                   MOVE "ARQPRO" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                   MOVE "ERRO NA LEITURA DO ARQPRO" TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO EXP-PRO-FECHAR.
+                ADD 1 TO W-LIDOS
+                IF PRO-SIT = "E"
+                   GO TO EXP-PRO-LOOP.
+                MOVE PRO-COD      TO EXP-PRO-COD
+                MOVE PRO-DESC     TO EXP-PRO-DESC
+                MOVE PRO-UNID     TO EXP-PRO-UNID
+                MOVE PRO-PRECO    TO EXP-PRO-PRECO
+                MOVE PRO-QTDE     TO EXP-PRO-QTDE
+                MOVE PRO-QTDE-MIN TO EXP-PRO-QTDE-MIN
+                MOVE PRO-BARRAS   TO EXP-PRO-BARRAS
+                WRITE EXP-REG-PRO
+                IF ST-EXP NOT = "00"
+                   DISPLAY "ERRO NA GRAVACAO DO ARQUIVO EXPORT: " ST-EXP
+                   MOVE "ARQEXP" TO ERR-ARQUIVO
+                   MOVE ST-EXP   TO ERR-STATUS
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO EXPORT"
+                                                   TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO EXP-PRO-FECHAR.
+                ADD 1 TO W-GRAVADOS
+                GO TO EXP-PRO-LOOP.
+       EXP-PRO-FECHAR.
+                CLOSE ARQPRO ARQEXP
+                DISPLAY "*** EXPORTACAO DO ARQUIVO DE PRODUTO CONCLUIDA"
+                        " ***"
+                DISPLAY "REGISTROS LIDOS    : " W-LIDOS
+                DISPLAY "REGISTROS EXPORTADOS : " W-GRAVADOS.
+       EXPORTAR-PRO-FIM.
+                EXIT.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "EXPMEST" TO ERR-PROGRAMA
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      **** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                STOP RUN.
