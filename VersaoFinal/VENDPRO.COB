@@ -0,0 +1,489 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENDPRO.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * VENDA / EMISSAO DE NOTA (CLIENTE X PRODUTO) *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CLI-CPF
+                    FILE STATUS  IS ST-CLI
+                    ALTERNATE RECORD KEY IS CLI-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRO-COD
+                    FILE STATUS  IS ST-PRO
+                    ALTERNATE RECORD KEY IS PRO-DESC
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PRO-BARRAS
+                                   WITH DUPLICATES.
+       SELECT ARQVDA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS VDA-CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS VDA-NUM-NOTA
+                                   WITH DUPLICATES.
+       SELECT ARQCR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CR-NUM-NOTA
+                    FILE STATUS  IS ST-CR
+                    ALTERNATE RECORD KEY IS CR-CLI-CPF
+                                   WITH DUPLICATES.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+                03 CLI-TIPO     PIC X(1).
+                03 CLI-CPF      PIC 9(14).
+                03 CLI-CPF-TAB REDEFINES CLI-CPF.
+                    05 CLI-CPF-DIG      PIC 9 OCCURS 14 TIMES.
+                03 CLI-NOME     	PIC X(30).
+				03 CLI-FANTASIA     	PIC X(12).
+                03 CLI-DDD				PIC 9(2).
+                03 CLI-NUMTEL      PIC 9(9).
+                03 CLI-DDD2     PIC 9(2).
+                03 CLI-NUMTEL2  PIC 9(9).
+                03 CLI-DDD3     PIC 9(2).
+                03 CLI-NUMTEL3  PIC 9(9).
+                03 CLI-EMAIL      PIC X(30).
+                03 CLI-CEP      PIC X(8).
+                03 CLI-CONTATO      PIC X(30).
+                03 CLI-NUM-LOGR      PIC 9(5).
+                03 CLI-COMPL-LOGR      PIC X(12).
+                03 CLI-LOGRADOURO      PIC X(30).
+                03 CLI-BAIRRO      PIC X(20).
+                03 CLI-CIDADE      PIC X(20).
+                03 CLI-UF      PIC X(02).
+                03 CLI-LIMITE-CREDITO PIC 9(10).
+                03 CLI-SIT                PIC X(01).
+                03 CLI-VERSAO             PIC 9(08).
+      *
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+                03 PRO-COD          PIC 9(8).
+                03 PRO-DESC         PIC X(30).
+                03 PRO-UNID         PIC X(02).
+                03 PRO-TIPO         PIC X(01).
+                03 PRO-TIPO-FORC    PIC X(01).
+                03 PRO-CPF-FORC     PIC 9(14).
+                03 PRO-DATA         PIC 9(08).
+                03 PRO-PRECO        PIC 9(08).
+                03 PRO-QTDE         PIC 9(06).
+                03 PRO-QTDE-MIN     PIC 9(06).
+                03 PRO-BARRAS       PIC 9(13).
+                03 PRO-SIT                PIC X(01).
+                03 PRO-VERSAO             PIC 9(08).
+      *
+       FD ARQVDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQVDA.DAT".
+       01 REGVDA.
+                03 VDA-CHAVE.
+                    05 VDA-NUM-NOTA    PIC 9(08).
+                    05 VDA-ITEM        PIC 9(03).
+                03 VDA-CLI-CPF     PIC 9(14).
+                03 VDA-PRO-COD     PIC 9(08).
+                03 VDA-QTDE        PIC 9(06).
+                03 VDA-PRECO       PIC 9(08).
+                03 VDA-DATA        PIC 9(08).
+      *
+       FD ARQCR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCR.DAT".
+       01 REGCR.
+                03 CR-NUM-NOTA     PIC 9(08).
+                03 CR-CLI-CPF      PIC 9(14).
+                03 CR-VALOR        PIC 9(10).
+                03 CR-DATA         PIC 9(08).
+                03 CR-STATUS       PIC X(01).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-CONT       	PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    	PIC X(01) VALUE SPACES.
+       77 ST-ERRO   	PIC X(02) VALUE "00".
+       77 ST-CLI        PIC X(02) VALUE "00".
+       77 ST-PRO        PIC X(02) VALUE "00".
+       77 ST-CR         PIC X(02) VALUE "00".
+       77 ST-LOG        PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS         	PIC X(50) VALUE SPACES.
+       77 LIMPA      	PIC X(50) VALUE SPACES.
+       77 W-ITEM        PIC 9(03) VALUE ZEROS.
+       77 W-DATA-NOTA   PIC 9(08) VALUE ZEROS.
+       77 W-QTDE-NOVA   PIC 9(06) VALUE ZEROS.
+       77 W-TOTAL-ITEM  PIC 9(14) VALUE ZEROS.
+       77 W-TOTAL-NOTA  PIC 9(14) VALUE ZEROS.
+       77 W-SALDO-CLI   PIC 9(14) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAVDA.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "   ==========================  EMISSAO DE".
+           05  LINE 03  COLUMN 41
+               VALUE  " NOTA DE VENDA  =======================  ".
+           05  LINE 07  COLUMN 01
+               VALUE  "        NUMERO DA NOTA :".
+           05  LINE 08  COLUMN 01
+               VALUE  "         CPF/CNPJ CLIENTE :".
+           05  LINE 09  COLUMN 01
+               VALUE  "            NOME DO CLIENTE :".
+           05  LINE 10  COLUMN 01
+               VALUE  "                       DATA :".
+           05  LINE 13  COLUMN 01
+               VALUE  "        ITEM       CODIGO PRODUTO :".
+           05  LINE 14  COLUMN 01
+               VALUE  "                       DESCRICAO :".
+           05  LINE 15  COLUMN 01
+               VALUE  "                       PRECO UNIT :".
+           05  LINE 16  COLUMN 01
+               VALUE  "                     QUANTIDADE :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TVDA-NUM-NOTA
+               LINE 07  COLUMN 26  PIC 9(08)
+               USING  VDA-NUM-NOTA.
+           05  TCLI-CPF
+               LINE 08  COLUMN 30  PIC 9(14)
+               USING  CLI-CPF.
+           05  TCLI-NOME
+               LINE 09  COLUMN 30  PIC X(30)
+               USING  CLI-NOME.
+           05  TW-DATA-NOTA
+               LINE 10  COLUMN 30  PIC 9(08)
+               USING  W-DATA-NOTA.
+           05  TW-ITEM
+               LINE 13  COLUMN 14  PIC 9(03)
+               USING  W-ITEM.
+           05  TVDA-PRO-COD
+               LINE 13  COLUMN 38  PIC 9(08)
+               USING  PRO-COD.
+           05  TPRO-DESC
+               LINE 14  COLUMN 30  PIC X(30)
+               USING  PRO-DESC.
+           05  TPRO-PRECO
+               LINE 15  COLUMN 30  PIC 9(08)
+               USING  PRO-PRECO.
+           05  TVDA-QTDE
+               LINE 16  COLUMN 30  PIC 9(06)
+               USING  VDA-QTDE.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT ARQCLI
+           IF ST-CLI NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQ CLIENTE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-OP0B.
+           OPEN I-O ARQPRO
+           IF ST-PRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQ PRODUTO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQCLI
+                      GO TO ROT-FIM.
+       INC-OP0C.
+           OPEN I-O ARQVDA
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT ARQVDA
+                      CLOSE ARQVDA
+                      MOVE "* ARQ NOTA SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0C
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ NOTA" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQCLI ARQPRO
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0D.
+           OPEN I-O ARQCR
+           IF ST-CR NOT = "00"
+               IF ST-CR = "30"
+                      OPEN OUTPUT ARQCR
+                      CLOSE ARQCR
+                      MOVE "* ARQ CONTAS A RECEBER SENDO CRIADO *"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0D
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ CONTAS A RECEBER"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQCLI ARQPRO ARQVDA
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+       R1.
+                MOVE SPACES TO CLI-NOME.
+                MOVE ZEROS  TO VDA-NUM-NOTA CLI-CPF W-DATA-NOTA.
+                MOVE ZEROS  TO W-ITEM W-TOTAL-NOTA.
+                DISPLAY TELAVDA.
+       R2.
+                ACCEPT TVDA-NUM-NOTA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE ARQCLI ARQPRO ARQVDA ARQCR ARQERRO
+                   GO TO ROT-FIM.
+                IF VDA-NUM-NOTA = ZEROS
+                   MOVE "NUMERO DA NOTA NAO PODE SER ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+       LER-CR01.
+                MOVE VDA-NUM-NOTA TO CR-NUM-NOTA.
+                READ ARQCR
+                IF ST-CR NOT = "23"
+                   IF ST-CR = "00"
+                      MOVE "*** NOTA JA EMITIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R2
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. CONTAS A RECEBER"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       R3.
+                ACCEPT TCLI-CPF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R2.
+                IF CLI-CPF = ZEROS
+                   MOVE "CPF/CNPJ NAO PODE SER ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3.
+       R3B.
+                READ ARQCLI
+                IF ST-CLI NOT = "00"
+                   MOVE "*** CLIENTE NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3.
+                IF CLI-SIT = "E"
+                   MOVE "*** CLIENTE EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3
+                ELSE
+                   DISPLAY TCLI-NOME.
+       R3C.
+                MOVE ZEROS   TO W-SALDO-CLI.
+                MOVE CLI-CPF TO CR-CLI-CPF.
+                START ARQCR KEY IS NOT LESS CR-CLI-CPF INVALID KEY
+                      MOVE "10" TO ST-CR.
+                IF ST-CR = "00"
+                   PERFORM R3C-LOOP THRU R3C-LOOP-FIM
+                      UNTIL ST-CR NOT = "00" OR
+                            CR-CLI-CPF NOT = CLI-CPF.
+                IF W-SALDO-CLI > CLI-LIMITE-CREDITO
+                   MOVE "*** ATENCAO: CLIENTE ACIMA DO LIMITE ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+                GO TO R4.
+       R3C-LOOP.
+                IF CR-STATUS = "A"
+                   ADD CR-VALOR TO W-SALDO-CLI.
+                READ ARQCR NEXT
+                   AT END MOVE "10" TO ST-CR.
+       R3C-LOOP-FIM.
+                EXIT.
+       R4.
+                ACCEPT TW-DATA-NOTA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R3.
+                IF W-DATA-NOTA = ZEROS
+                   MOVE "DATA DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+      *
+      ***** ROTINA DE ITENS DA NOTA (REPETE ATE CODIGO = ZEROS) *****
+      *
+       R5.
+                MOVE ZEROS  TO PRO-COD VDA-QTDE.
+                MOVE SPACES TO PRO-DESC.
+                ADD 1 TO W-ITEM.
+                DISPLAY TW-ITEM.
+       R6.
+                ACCEPT TVDA-PRO-COD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   SUBTRACT 1 FROM W-ITEM
+                   GO TO R4.
+                IF PRO-COD = ZEROS
+                   SUBTRACT 1 FROM W-ITEM
+                   GO TO FIM-ITENS.
+       R6B.
+                READ ARQPRO
+                IF ST-PRO NOT = "00"
+                   MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R6.
+                IF PRO-SIT = "E"
+                   MOVE "*** PRODUTO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R6
+                ELSE
+                   DISPLAY TPRO-DESC
+                   DISPLAY TPRO-PRECO.
+       R7.
+                ACCEPT TVDA-QTDE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R6.
+                IF VDA-QTDE = ZEROS
+                   MOVE "QUANTIDADE DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R7.
+                IF VDA-QTDE > PRO-QTDE
+                   MOVE "*** ESTOQUE INSUFICIENTE PARA O ITEM ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R7.
+       INC-WR-ITEM.
+                MOVE W-ITEM      TO VDA-ITEM.
+                MOVE PRO-COD     TO VDA-PRO-COD.
+                MOVE CLI-CPF     TO VDA-CLI-CPF.
+                MOVE PRO-PRECO   TO VDA-PRECO.
+                MOVE W-DATA-NOTA TO VDA-DATA.
+                WRITE REGVDA
+                IF ST-ERRO NOT = "00" AND NOT = "02"
+                   MOVE "ERRO NA GRAVACAO DO ITEM DA NOTA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+       ATU-ESTOQUE-ITEM.
+                COMPUTE W-QTDE-NOVA = PRO-QTDE - VDA-QTDE.
+                MOVE W-QTDE-NOVA TO PRO-QTDE.
+                ADD 1 TO PRO-VERSAO.
+                REWRITE REGPRO
+                IF ST-PRO NOT = "00" AND NOT = "02"
+                   MOVE "ERRO NA ATUALIZACAO DO ESTOQUE DO PRODUTO"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                COMPUTE W-TOTAL-ITEM = VDA-PRECO * VDA-QTDE.
+                ADD W-TOTAL-ITEM TO W-TOTAL-NOTA.
+                MOVE "*** ITEM GRAVADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R5.
+      *
+      ***** ROTINA DE FECHAMENTO DA NOTA *****
+      *
+       FIM-ITENS.
+                IF W-ITEM = ZEROS
+                   MOVE "*** NOTA SEM ITENS - NAO GRAVADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+       INC-WR-CR.
+                MOVE VDA-NUM-NOTA TO CR-NUM-NOTA.
+                MOVE CLI-CPF      TO CR-CLI-CPF.
+                MOVE W-TOTAL-NOTA TO CR-VALOR.
+                MOVE W-DATA-NOTA  TO CR-DATA.
+                MOVE "A"          TO CR-STATUS.
+                WRITE REGCR
+                IF ST-CR = "00" OR "02"
+                   MOVE "*** NOTA GRAVADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA GRAVACAO DO CONTAS A RECEBER" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "VENDPRO" TO ERR-PROGRAMA
+                MOVE MENS      TO ERR-MENSAGEM
+                IF ST-CLI NOT = "00"
+                   MOVE "ARQCLI" TO ERR-ARQUIVO
+                   MOVE ST-CLI   TO ERR-STATUS
+                ELSE
+                   IF ST-PRO NOT = "00"
+                      MOVE "ARQPRO" TO ERR-ARQUIVO
+                      MOVE ST-PRO   TO ERR-STATUS
+                   ELSE
+                      IF ST-CR NOT = "00"
+                         MOVE "ARQCR" TO ERR-ARQUIVO
+                         MOVE ST-CR   TO ERR-STATUS
+                      ELSE
+                         MOVE "ARQVDA" TO ERR-ARQUIVO
+                         MOVE ST-ERRO  TO ERR-STATUS
+                      END-IF
+                   END-IF
+                END-IF
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      ***** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **** ROTINA DE MENSAGEM *****
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT
+                IF MENS(1:4) = "ERRO"
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
