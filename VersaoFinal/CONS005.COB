@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONS005.
+       AUTHOR. RONAN FELIPE JORGE
+      **************************************************
+      * CONSULTA DE CEP *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT ARQCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CEP-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+                03 CEP-NUM      PIC 9(08).
+                03 CEP-NOME         PIC X(30).
+                03 CEP-BAIRRO        PIC X(20).
+                03 CEP-CIDADE        PIC X(20).
+                03 CEP-UF                 PIC X(02).
+                03 CEP-SIT                PIC X(01).
+                03 CEP-VERSAO             PIC 9(08).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL             PIC 9(01) VALUE ZEROS.
+       01 W-CONT         PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-LOG          PIC X(02) VALUE "00".
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA             PIC X(55) VALUE SPACES.
+       01 SOLIC             PIC X(20) VALUE SPACES.
+       01 CONLIN          PIC 9(03) VALUE 001.
+       01 LIN             PIC 9(02) VALUE ZEROS.
+       01 CEPENTR      PIC 9(08) VALUE ZEROS.
+       01 NOMEENTR    PIC X(30) VALUE SPACES.
+       01 W-TAM-NOME   PIC 9(02) VALUE ZEROS.
+       01 W-LIM-NOME   PIC 9(02) VALUE ZEROS.
+       01 W-POS-NOME   PIC 9(02) VALUE ZEROS.
+       01 W-ACHOU-NOME PIC 9(01) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DET2.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETCEP    PIC 99999.999.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETNOME  PIC X(30) VALUE SPACES.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETBAIRRO PIC X(20) VALUE SPACES.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETCIDADE PIC X(20) VALUE SPACES.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETUF     PIC X(02) VALUE SPACES.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETSIT    PIC X(01) VALUE SPACES.
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+
+       01  TELACEP.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  " ================== *********** CONSULTA".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE CEP     *********** ================".
+           05  LINE 04  COLUMN 01
+               VALUE  "     CEP                 LOGRADOURO".
+           05  LINE 04  COLUMN 41
+               VALUE  "           BAIRRO      CIDADE       UF SIT".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+           05  TCEPENTR
+               LINE 06  COLUMN 03  PIC 99999.999
+               USING  CEPENTR.
+           05  TNOMEENTR
+               LINE 06  COLUMN 13  PIC X(30)
+               USING  NOMEENTR.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT ARQCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE ARQCEP NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQCEP"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+      *
+       ABRIR-LOG.
+           OPEN EXTEND ARQERRO
+           IF ST-LOG NOT = "00"
+              OPEN OUTPUT ARQERRO
+              CLOSE ARQERRO
+              OPEN EXTEND ARQERRO.
+      *
+       INC-001.
+           MOVE ZEROS TO CEPENTR
+           MOVE SPACES TO NOMEENTR
+           DISPLAY  TELACEP.
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/ LOGRAD."
+           ACCEPT TCEPENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQCEP
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001B.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE ZEROS TO W-TAM-NOME
+           MOVE CEPENTR TO CEP-NUM
+           START ARQCEP KEY IS NOT LESS CEP-NUM INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+       INC-001B.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/ CEP  "
+           ACCEPT TNOMEENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQCEP
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           PERFORM CALC-TAM-NOME THRU CALC-TAM-NOME-FIM
+           MOVE SPACES TO CEP-NOME
+           START ARQCEP KEY IS NOT LESS CEP-NOME INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001B.
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ ARQCEP NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQCEP"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           IF W-TAM-NOME > ZEROS
+              PERFORM VERIFICAR-NOME THRU VERIFICAR-NOME-FIM
+              IF W-ACHOU-NOME NOT = 1
+                 GO TO INC-RD2.
+       ROT-MONTAR.
+           MOVE CEP-NUM     TO DETCEP
+           MOVE CEP-NOME    TO DETNOME
+           MOVE CEP-BAIRRO  TO DETBAIRRO
+           MOVE CEP-CIDADE  TO DETCIDADE
+           MOVE CEP-UF      TO DETUF
+           MOVE CEP-SIT     TO DETSIT
+           COMPUTE LIN = CONLIN + 5
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+      *
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELACEP
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO INC-001.
+      *
+       NOV-SOL.
+           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 34) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+      *
+      **************************************
+      * VERIFICACAO DE NOME PARCIAL/CORINGA *
+      **************************************
+      *
+       CALC-TAM-NOME.
+           MOVE 30 TO W-TAM-NOME
+           PERFORM VARYING W-TAM-NOME FROM 30 BY -1
+                   UNTIL W-TAM-NOME = 0
+                      OR NOMEENTR (W-TAM-NOME:1) NOT = SPACE
+           END-PERFORM
+           COMPUTE W-LIM-NOME = 31 - W-TAM-NOME.
+       CALC-TAM-NOME-FIM.
+           EXIT.
+      *
+       VERIFICAR-NOME.
+           MOVE ZEROS TO W-ACHOU-NOME
+           PERFORM VARYING W-POS-NOME FROM 1 BY 1
+                   UNTIL W-POS-NOME > W-LIM-NOME
+                      OR W-ACHOU-NOME = 1
+              IF CEP-NOME (W-POS-NOME:W-TAM-NOME) =
+                                       NOMEENTR (1:W-TAM-NOME)
+                 MOVE 1 TO W-ACHOU-NOME
+              END-IF
+           END-PERFORM.
+       VERIFICAR-NOME-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQCEP ARQERRO.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+           ACCEPT ERR-DATA FROM DATE YYYYMMDD
+           ACCEPT ERR-HORA FROM TIME
+           MOVE "CONS005"  TO ERR-PROGRAMA
+           MOVE MENS       TO ERR-MENSAGEM
+           MOVE "ARQCEP"   TO ERR-ARQUIVO
+           MOVE ST-ERRO    TO ERR-STATUS
+           WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT
+           IF MENS(1:4) = "ERRO"
+              PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
