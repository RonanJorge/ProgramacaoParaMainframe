@@ -1,355 +1,859 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SVP002.
-       AUTHOR. RONAN FELIPE JORGE
-      ***********************************************
-      * CADASTRO DE CLIENTE   *
-      ***********************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                     DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT ARQCLI ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CLI-CPF 
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CLI-NOME
-                                   WITH DUPLICATES.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD ARQCLI
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "ARQCLI.DAT".
-       01 REGCLI.
-                03 CLI-CPF      PIC 9(8).
-                03 CLI-NOME     	PIC X(30).
-				03 CLI-FANTASIA     	PIC X(12).
-                03 CLI-DDD				PIC 9(2).
-                03 CLI-NUMTEL      PIC 9(9).
-                03 CLI-EMAIL      PIC X(30).
-                03 CLI-CEP      PIC X(8).
-                03 CLI-CONTATO      PIC X(30).
-                03 CLI-NUM-LOGR      PIC 9(5).
-                03 CLI-COMPL-LOGR      PIC X(12).      				
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-SEL         PIC 9(01) VALUE ZEROS.
-       77 W-CONT       	PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO    	PIC X(01) VALUE SPACES.
-       77 ST-ERRO   	PIC X(02) VALUE "00". 
-       77 W-ACT         PIC 9(02) VALUE ZEROS.
-       77 MENS         	PIC X(50) VALUE SPACES.
-       77 LIMPA      	PIC X(50) VALUE SPACES.
-      *-----------------------------------------------------------------
-       SCREEN SECTION.
-       01  TELA01.
-           05  BLANK SCREEN.
-           05  LINE 03  COLUMN 01 
-               VALUE  "   ==========================  CADASTRO".
-           05  LINE 03  COLUMN 41 
-               VALUE  "DE CLIENTE  =========================  ".
-           05  LINE 07  COLUMN 01 
-               VALUE  "                  CPF :".
-           05  LINE 08  COLUMN 01 
-               VALUE  " NOME OU RAZAO SOCIAL :".
-		   05  LINE 09  COLUMN 01 
-               VALUE  "        NOME FANTASIA :".
-           05  LINE 10  COLUMN 01 
-               VALUE  "             TELEFONE : (".
-           05  LINE 10  COLUMN 28 
-               VALUE  ")".  
-           05  LINE 11  COLUMN 01 
-               VALUE  "                EMAIL :".
-           05  LINE 12  COLUMN 01 
-               VALUE  "          CEP CLIENTE :".
-           05  LINE 13  COLUMN 01 
-               VALUE  "              CONTATO :".
-           05  LINE 14  COLUMN 01 
-               VALUE  " NUMERO DO LOGRADOURO :".
-           05  LINE 15  COLUMN 01 
-               VALUE  "          COMPLEMENTO :".			   
-           05  LINE 23  COLUMN 01 
-               VALUE  " MENSAGEM :".
-           05  TCLI-CPF
-               LINE 07  COLUMN 25  PIC 99999.999
-               USING  CLI-CPF.
-           05  TCLI-NOME
-               LINE 08  COLUMN 25  PIC X(35)
-               USING  CLI-NOME.
-		   05  TCLI-FANTASIA
-               LINE 09  COLUMN 25  PIC X(12)
-               USING  CLI-FANTASIA.
-           05  TCLI-DDD
-               LINE 10  COLUMN 26  PIC 9(2)
-               USING  CLI-DDD.
-           05  TCLI-NUMTEL
-               LINE 10  COLUMN 30  PIC 9(9)
-               USING  CLI-NUMTEL.
-           05  TCLI-EMAIL
-               LINE 11  COLUMN 25  PIC X(35)
-               USING  CLI-EMAIL.
-           05  TCLI-CEP
-               LINE 12  COLUMN 25  PIC X(08)
-               USING  CLI-CEP.
-           05  TCLI-CONTATO
-               LINE 13  COLUMN 25  PIC X(30)
-               USING  CLI-CONTATO.
-           05  TCLI-NUM-LOGR
-               LINE 14  COLUMN 25  PIC 9(5)
-               USING  CLI-NUM-LOGR.
-           05  TCLI-COMPL-LOGR
-               LINE 15  COLUMN 25  PIC X(12)
-               USING  CLI-COMPL-LOGR.			  
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-      *
-       INC-OP0.
-           OPEN I-O ARQCLI
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      OPEN OUTPUT ARQCLI
-                      CLOSE ARQCLI
-                      MOVE "* ARQ CLIENTE SENDO CRIADO *" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-OP0
-               ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQ CLIENTE" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-           ELSE
-                    NEXT SENTENCE.
-       R01.
-                MOVE SPACES TO CLI-NOME CLI-FANTASIA CLI-EMAIL.
-				MOVE SPACES TO CLI-CEP CLI-CONTATO.
-                MOVE SPACES TO CLI-COMPL-LOGR.
-                MOVE ZEROS  TO CLI-CPF CLI-DDD CLI-NUMTEL CLI-NUM-LOGR.
-                DISPLAY TELA01.
-       R02.
-                ACCEPT TCLI-CPF
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02
-                   CLOSE ARQCLI
-                   GO TO ROT-FIM.
-                IF CLI-CPF = ZEROS 
-                   MOVE "*** CPF NAO PODE SER ZEROS ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R02.
-       LER-CPF01.
-                MOVE 0 TO W-SEL
-                READ ARQCLI
-                IF ST-ERRO NOT = "23"
-                   IF ST-ERRO = "00"
-                      DISPLAY TELA01
-                      MOVE "*** CPF JA CADASTRADO ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      MOVE 1 TO W-SEL
-                      GO TO ACE-001
-                   ELSE
-                      MOVE "ERRO NA LEITURA ARQ. CLIENTE"   TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                ELSE
-                   NEXT SENTENCE.
-       R03.
-                ACCEPT TCLI-NOME
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R02.
-                IF CLI-NOME = SPACES 
-                   MOVE "NOME DEVE SER DIFERENTE DE BRANCOS" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R03.
-       R04.
-                ACCEPT TCLI-FANTASIA
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R03.
-                IF CLI-FANTASIA = SPACES 
-                   MOVE "FANT DEVE SER DIFERENTE DE BRANCOS" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R04.
-       R05.
-                ACCEPT TCLI-DDD
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R04.
-                IF CLI-DDD = ZEROS 
-                   MOVE "DDD DEVE SER DIFERENTE DE ZEROS" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R05.
-       R06.
-	            ACCEPT TCLI-NUMTEL
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R05.
-                IF CLI-NUMTEL = ZEROS 
-                   MOVE "TELEFONE DEVE SER DIFERENTE DE ZEROS" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R06.
-       R07.
-                ACCEPT TCLI-EMAIL
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R06.
-                IF CLI-EMAIL = SPACES 
-                   MOVE "EMAIL DEVE SER DIFERENTE DE BRANCOS" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R07.
-       R08.
-                ACCEPT TCLI-CEP
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R07.
-                IF CLI-CEP = SPACES 
-                   MOVE "CEP DEVE SER DIFERENTE DE BRANCOS" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R08.
-       R09.
-	            ACCEPT TCLI-CONTATO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R08.
-                IF CLI-CONTATO = SPACES 
-                   MOVE "CONTATO DEVE SER DIFERENTE DE BRANCOS" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R09.
-       R10.
-                ACCEPT TCLI-NUM-LOGR
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R09.
-                IF CLI-NUM-LOGR = ZEROS 
-                   MOVE "NUMERO DEVE SER DIFERENTE DE ZEROS" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R10.
-       R11.
-                ACCEPT TCLI-COMPL-LOGR
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R10.
-                IF CLI-COMPL-LOGR = SPACES 
-                   MOVE "COMPL. DEVE SER DIFERENTE DE BRANCOS" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R11.
-				IF W-SEL = 1
-							  GO TO ALT-OPC. 							  
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R11.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R01.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC.
-       INC-WR01.
-                WRITE REGCLI
-                IF ST-ERRO = "00" OR "02"
-                      MOVE "*** DADOS GRAVADOS *** " TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO R01.
-                IF ST-ERRO = "22"
-                      MOVE "*** CLIENTE JA EXISTE ***       " TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO R01
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CLIENTE "
-                                                       TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.
-      *
-      *****************************************
-      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
-      *****************************************
-      *
-       ACE-001.
-                DISPLAY (23, 12)
-                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
-                   GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
-                IF W-ACT = 02
-                   MOVE 02 TO W-SEL
-                   GO TO R01.
-                IF W-ACT = 03
-                   GO TO R03.
-      *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R01.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
-       EXC-DL1.
-                DELETE ARQCLI RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R01.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R11.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R01.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGCLI
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R01.
-                MOVE "ERRO NA ALTERACAO DO REGISTRO CLIENTE"   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-      *
-       ROT-FIM.
-                DISPLAY (01, 01) ERASE
-                EXIT PROGRAM.
-       ROT-FIMP.
-                EXIT PROGRAM.
-
-       ROT-FIMS.
-                STOP RUN.
-      *
-      **********************
-      * ROTINA DE MENSAGEM *
-      **********************
-      *
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP002.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * CADASTRO DE CLIENTE   *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CLI-CPF 
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CLI-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUM
+                    FILE STATUS  IS ST-CEP
+                    ALTERNATE RECORD KEY IS CEP-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQAUD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AUD-CHAVE
+                    FILE STATUS  IS ST-AUD.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+                03 CLI-TIPO     PIC X(1).
+                03 CLI-CPF      PIC 9(14).
+                03 CLI-CPF-TAB REDEFINES CLI-CPF.
+                    05 CLI-CPF-DIG      PIC 9 OCCURS 14 TIMES.
+                03 CLI-NOME     	PIC X(30).
+				03 CLI-FANTASIA     	PIC X(12).
+                03 CLI-DDD				PIC 9(2).
+                03 CLI-NUMTEL      PIC 9(9).
+                03 CLI-DDD2     PIC 9(2).
+                03 CLI-NUMTEL2  PIC 9(9).
+                03 CLI-DDD3     PIC 9(2).
+                03 CLI-NUMTEL3  PIC 9(9).
+                03 CLI-EMAIL      PIC X(30).
+                03 CLI-CEP      PIC X(8).
+                03 CLI-CONTATO      PIC X(30).
+                03 CLI-NUM-LOGR      PIC 9(5).
+                03 CLI-COMPL-LOGR      PIC X(12).
+                03 CLI-LOGRADOURO      PIC X(30).
+                03 CLI-BAIRRO      PIC X(20).
+                03 CLI-CIDADE      PIC X(20).
+                03 CLI-UF      PIC X(02).
+                03 CLI-LIMITE-CREDITO PIC 9(10).
+                03 CLI-SIT                PIC X(01).
+                03 CLI-VERSAO             PIC 9(08).
+      *
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+                03 CEP-NUM      PIC 9(08).
+                03 CEP-NOME         PIC X(30).
+                03 CEP-BAIRRO        PIC X(20).
+                03 CEP-CIDADE        PIC X(20).
+                03 CEP-UF                 PIC X(02).
+                03 CEP-SIT                PIC X(01).
+                03 CEP-VERSAO             PIC 9(08).
+      *
+       FD ARQAUD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQAUD.DAT".
+       01 REGAUD.
+                03 AUD-CHAVE.
+                   05 AUD-DATA       PIC 9(08).
+                   05 AUD-HORA       PIC 9(08).
+                03 AUD-ARQUIVO       PIC X(08).
+                03 AUD-OPERACAO      PIC X(01).
+                03 AUD-CHAVE-REG     PIC X(14).
+                03 AUD-OPERADOR      PIC X(20).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-CONT       	PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    	PIC X(01) VALUE SPACES.
+       77 ST-ERRO   	PIC X(02) VALUE "00".
+       77 ST-CEP        PIC X(02) VALUE "00".
+       77 ST-AUD        PIC X(02) VALUE "00".
+       77 ST-LOG        PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS         	PIC X(50) VALUE SPACES.
+       77 LIMPA      	PIC X(50) VALUE SPACES.
+       77 W-OPERADOR    PIC X(20) VALUE SPACES.
+       77 W-AUD-OP      PIC X(01) VALUE SPACES.
+       77 W-VERSAO-LIDA PIC 9(08) VALUE ZEROS.
+       01 W-REGCLI-SALVO.
+                03 FILLER        PIC X(266).
+      *
+       77 W-SOMA-DV      PIC 9(4) VALUE ZEROS.
+       77 W-RESTO-DV     PIC 9(2) VALUE ZEROS.
+       77 W-DV1          PIC 9(1) VALUE ZEROS.
+       77 W-DV2          PIC 9(1) VALUE ZEROS.
+       77 W-IDX-DV       PIC 9(2) VALUE ZEROS.
+      *
+       77 W-TAM-EMAIL    PIC 9(02) VALUE ZEROS.
+       77 W-IDX-EMAIL    PIC 9(02) VALUE ZEROS.
+       77 W-CONT-ARROBA  PIC 9(02) VALUE ZEROS.
+       77 W-POS-ARROBA   PIC 9(02) VALUE ZEROS.
+       77 W-POS-PONTO    PIC 9(02) VALUE ZEROS.
+       77 W-EMAIL-OK     PIC 9(01) VALUE ZEROS.
+      *
+       01 TBPESOCPF1.
+           03 FILLER      PIC 9(2) VALUE 10.
+           03 FILLER      PIC 9(2) VALUE 09.
+           03 FILLER      PIC 9(2) VALUE 08.
+           03 FILLER      PIC 9(2) VALUE 07.
+           03 FILLER      PIC 9(2) VALUE 06.
+           03 FILLER      PIC 9(2) VALUE 05.
+           03 FILLER      PIC 9(2) VALUE 04.
+           03 FILLER      PIC 9(2) VALUE 03.
+           03 FILLER      PIC 9(2) VALUE 02.
+       01 TBPESOCPF1R REDEFINES TBPESOCPF1.
+           03 PESOCPF1    PIC 9(2) OCCURS 9 TIMES.
+      *
+       01 TBPESOCPF2.
+           03 FILLER      PIC 9(2) VALUE 11.
+           03 FILLER      PIC 9(2) VALUE 10.
+           03 FILLER      PIC 9(2) VALUE 09.
+           03 FILLER      PIC 9(2) VALUE 08.
+           03 FILLER      PIC 9(2) VALUE 07.
+           03 FILLER      PIC 9(2) VALUE 06.
+           03 FILLER      PIC 9(2) VALUE 05.
+           03 FILLER      PIC 9(2) VALUE 04.
+           03 FILLER      PIC 9(2) VALUE 03.
+           03 FILLER      PIC 9(2) VALUE 02.
+       01 TBPESOCPF2R REDEFINES TBPESOCPF2.
+           03 PESOCPF2    PIC 9(2) OCCURS 10 TIMES.
+      *
+       01 TBPESOCNPJ1.
+           03 FILLER      PIC 9(2) VALUE 05.
+           03 FILLER      PIC 9(2) VALUE 04.
+           03 FILLER      PIC 9(2) VALUE 03.
+           03 FILLER      PIC 9(2) VALUE 02.
+           03 FILLER      PIC 9(2) VALUE 09.
+           03 FILLER      PIC 9(2) VALUE 08.
+           03 FILLER      PIC 9(2) VALUE 07.
+           03 FILLER      PIC 9(2) VALUE 06.
+           03 FILLER      PIC 9(2) VALUE 05.
+           03 FILLER      PIC 9(2) VALUE 04.
+           03 FILLER      PIC 9(2) VALUE 03.
+           03 FILLER      PIC 9(2) VALUE 02.
+       01 TBPESOCNPJ1R REDEFINES TBPESOCNPJ1.
+           03 PESOCNPJ1   PIC 9(2) OCCURS 12 TIMES.
+      *
+       01 TBPESOCNPJ2.
+           03 FILLER      PIC 9(2) VALUE 06.
+           03 FILLER      PIC 9(2) VALUE 05.
+           03 FILLER      PIC 9(2) VALUE 04.
+           03 FILLER      PIC 9(2) VALUE 03.
+           03 FILLER      PIC 9(2) VALUE 02.
+           03 FILLER      PIC 9(2) VALUE 09.
+           03 FILLER      PIC 9(2) VALUE 08.
+           03 FILLER      PIC 9(2) VALUE 07.
+           03 FILLER      PIC 9(2) VALUE 06.
+           03 FILLER      PIC 9(2) VALUE 05.
+           03 FILLER      PIC 9(2) VALUE 04.
+           03 FILLER      PIC 9(2) VALUE 03.
+           03 FILLER      PIC 9(2) VALUE 02.
+       01 TBPESOCNPJ2R REDEFINES TBPESOCNPJ2.
+           03 PESOCNPJ2   PIC 9(2) OCCURS 13 TIMES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA01.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01 
+               VALUE  "   ==========================  CADASTRO".
+           05  LINE 03  COLUMN 41
+               VALUE  "DE CLIENTE  =========================  ".
+           05  LINE 06  COLUMN 01
+               VALUE  " TIPO (F=CPF  J=CNPJ) :".
+           05  LINE 07  COLUMN 01
+               VALUE  "            CPF/CNPJ :".
+           05  LINE 08  COLUMN 01 
+               VALUE  " NOME OU RAZAO SOCIAL :".
+		   05  LINE 09  COLUMN 01 
+               VALUE  "        NOME FANTASIA :".
+           05  LINE 04  COLUMN 01
+               VALUE  "           TELEFONE 2 : (".
+           05  LINE 04  COLUMN 27
+               VALUE  ")".
+           05  LINE 05  COLUMN 01
+               VALUE  "           TELEFONE 3 : (".
+           05  LINE 05  COLUMN 27
+               VALUE  ")".
+           05  LINE 10  COLUMN 01
+               VALUE  "             TELEFONE : (".
+           05  LINE 10  COLUMN 28
+               VALUE  ")".
+           05  LINE 11  COLUMN 01
+               VALUE  "                EMAIL :".
+           05  LINE 12  COLUMN 01 
+               VALUE  "          CEP CLIENTE :".
+           05  LINE 13  COLUMN 01 
+               VALUE  "              CONTATO :".
+           05  LINE 14  COLUMN 01 
+               VALUE  " NUMERO DO LOGRADOURO :".
+           05  LINE 15  COLUMN 01
+               VALUE  "          COMPLEMENTO :".
+           05  LINE 16  COLUMN 01
+               VALUE  "          LOGRADOURO :".
+           05  LINE 17  COLUMN 01
+               VALUE  "              BAIRRO :".
+           05  LINE 18  COLUMN 01
+               VALUE  "              CIDADE :".
+           05  LINE 18  COLUMN 45
+               VALUE  "UF :".
+           05  LINE 20  COLUMN 01
+               VALUE  "   LIMITE DE CREDITO :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCLI-TIPO
+               LINE 06  COLUMN 25  PIC X(01)
+               USING  CLI-TIPO.
+           05  TCLI-CPF
+               LINE 07  COLUMN 25  PIC 9(14)
+               USING  CLI-CPF.
+           05  TCLI-NOME
+               LINE 08  COLUMN 25  PIC X(35)
+               USING  CLI-NOME.
+		   05  TCLI-FANTASIA
+               LINE 09  COLUMN 25  PIC X(12)
+               USING  CLI-FANTASIA.
+           05  TCLI-DDD
+               LINE 10  COLUMN 26  PIC 9(2)
+               USING  CLI-DDD.
+           05  TCLI-NUMTEL
+               LINE 10  COLUMN 30  PIC 9(9)
+               USING  CLI-NUMTEL.
+           05  TCLI-DDD2
+               LINE 04  COLUMN 26  PIC 9(2)
+               USING  CLI-DDD2.
+           05  TCLI-NUMTEL2
+               LINE 04  COLUMN 30  PIC 9(9)
+               USING  CLI-NUMTEL2.
+           05  TCLI-DDD3
+               LINE 05  COLUMN 26  PIC 9(2)
+               USING  CLI-DDD3.
+           05  TCLI-NUMTEL3
+               LINE 05  COLUMN 30  PIC 9(9)
+               USING  CLI-NUMTEL3.
+           05  TCLI-EMAIL
+               LINE 11  COLUMN 25  PIC X(35)
+               USING  CLI-EMAIL.
+           05  TCLI-CEP
+               LINE 12  COLUMN 25  PIC X(08)
+               USING  CLI-CEP.
+           05  TCLI-CONTATO
+               LINE 13  COLUMN 25  PIC X(30)
+               USING  CLI-CONTATO.
+           05  TCLI-NUM-LOGR
+               LINE 14  COLUMN 25  PIC 9(5)
+               USING  CLI-NUM-LOGR.
+           05  TCLI-COMPL-LOGR
+               LINE 15  COLUMN 25  PIC X(12)
+               USING  CLI-COMPL-LOGR.
+           05  TCLI-LOGRADOURO
+               LINE 16  COLUMN 25  PIC X(30)
+               USING  CLI-LOGRADOURO.
+           05  TCLI-BAIRRO
+               LINE 17  COLUMN 25  PIC X(20)
+               USING  CLI-BAIRRO.
+           05  TCLI-CIDADE
+               LINE 18  COLUMN 25  PIC X(20)
+               USING  CLI-CIDADE.
+           05  TCLI-UF
+               LINE 18  COLUMN 49  PIC X(02)
+               USING  CLI-UF.
+           05  TCLI-LIMITE-CREDITO
+               LINE 20  COLUMN 25  PIC 9(10)
+               USING  CLI-LIMITE-CREDITO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O ARQCLI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT ARQCLI
+                      CLOSE ARQCLI
+                      MOVE "* ARQ CLIENTE SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ CLIENTE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0B.
+           OPEN INPUT ARQCEP
+           IF ST-CEP NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQ CEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQCLI
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0C.
+           OPEN I-O ARQAUD
+           IF ST-AUD NOT = "00"
+               IF ST-AUD = "30"
+                      OPEN OUTPUT ARQAUD
+                      CLOSE ARQAUD
+                      OPEN I-O ARQAUD
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ AUDITORIA" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQCLI ARQCEP
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0D.
+                DISPLAY (23, 12) "OPERADOR : "
+                ACCEPT  (23, 24) W-OPERADOR
+                DISPLAY (23, 12) LIMPA.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+       R01.
+                MOVE SPACES TO CLI-NOME CLI-FANTASIA CLI-EMAIL.
+                MOVE SPACES TO CLI-CEP CLI-CONTATO CLI-TIPO.
+                MOVE SPACES TO CLI-COMPL-LOGR.
+                MOVE SPACES TO CLI-LOGRADOURO CLI-BAIRRO CLI-CIDADE
+                MOVE SPACES TO CLI-UF.
+                MOVE ZEROS  TO CLI-CPF CLI-DDD CLI-NUMTEL CLI-NUM-LOGR
+                               CLI-DDD2 CLI-NUMTEL2
+                               CLI-DDD3 CLI-NUMTEL3.
+                MOVE ZEROS  TO CLI-LIMITE-CREDITO.
+                MOVE "A"    TO CLI-SIT.
+                MOVE 1      TO CLI-VERSAO.
+                DISPLAY TELA01.
+       R01T.
+                ACCEPT TCLI-TIPO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE ARQCLI ARQCEP ARQAUD ARQERRO
+                   GO TO ROT-FIM.
+                IF CLI-TIPO NOT = "F" AND "J"
+                   MOVE "*** DIGITE F=CPF (PESSOA FISICA)" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE "OU J=CNPJ (PESSOA JURIDICA) ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01T.
+       R02.
+                ACCEPT TCLI-CPF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO R01T.
+                IF CLI-CPF = ZEROS
+                   MOVE "*** CPF/CNPJ NAO PODE SER ZEROS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R02.
+                IF CLI-TIPO = "F" AND CLI-CPF (1:3) NOT = "000"
+                   MOVE "*** CPF DEVE TER NO MAX. 11 DIGITOS ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R02.
+                IF CLI-TIPO = "F"
+                   GO TO VAL-CPF.
+                GO TO VAL-CNPJ.
+       VAL-CPF.
+                MOVE ZEROS TO W-SOMA-DV
+                PERFORM VARYING W-IDX-DV FROM 1 BY 1
+                        UNTIL W-IDX-DV > 9
+                   COMPUTE W-SOMA-DV = W-SOMA-DV +
+                      (CLI-CPF-DIG (W-IDX-DV + 3) * PESOCPF1 (W-IDX-DV))
+                END-PERFORM
+                COMPUTE W-RESTO-DV = FUNCTION MOD (W-SOMA-DV, 11)
+                IF W-RESTO-DV < 2
+                   MOVE 0 TO W-DV1
+                ELSE
+                   COMPUTE W-DV1 = 11 - W-RESTO-DV
+                END-IF
+                IF W-DV1 NOT = CLI-CPF-DIG (13)
+                   MOVE "*** CPF INVALIDO (DIG. VERIFICADOR) ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R02.
+                MOVE ZEROS TO W-SOMA-DV
+                PERFORM VARYING W-IDX-DV FROM 1 BY 1
+                        UNTIL W-IDX-DV > 10
+                   COMPUTE W-SOMA-DV = W-SOMA-DV +
+                      (CLI-CPF-DIG (W-IDX-DV + 3) * PESOCPF2 (W-IDX-DV))
+                END-PERFORM
+                COMPUTE W-RESTO-DV = FUNCTION MOD (W-SOMA-DV, 11)
+                IF W-RESTO-DV < 2
+                   MOVE 0 TO W-DV2
+                ELSE
+                   COMPUTE W-DV2 = 11 - W-RESTO-DV
+                END-IF
+                IF W-DV2 NOT = CLI-CPF-DIG (14)
+                   MOVE "*** CPF INVALIDO (DIG. VERIFICADOR) ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R02.
+                GO TO LER-CPF01.
+       VAL-CNPJ.
+                MOVE ZEROS TO W-SOMA-DV
+                PERFORM VARYING W-IDX-DV FROM 1 BY 1
+                        UNTIL W-IDX-DV > 12
+                   COMPUTE W-SOMA-DV = W-SOMA-DV +
+                      (CLI-CPF-DIG (W-IDX-DV) * PESOCNPJ1 (W-IDX-DV))
+                END-PERFORM
+                COMPUTE W-RESTO-DV = FUNCTION MOD (W-SOMA-DV, 11)
+                IF W-RESTO-DV < 2
+                   MOVE 0 TO W-DV1
+                ELSE
+                   COMPUTE W-DV1 = 11 - W-RESTO-DV
+                END-IF
+                IF W-DV1 NOT = CLI-CPF-DIG (13)
+                   MOVE "*** CNPJ INVALIDO (DIG. VERIFICADOR) ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R02.
+                MOVE ZEROS TO W-SOMA-DV
+                PERFORM VARYING W-IDX-DV FROM 1 BY 1
+                        UNTIL W-IDX-DV > 13
+                   COMPUTE W-SOMA-DV = W-SOMA-DV +
+                      (CLI-CPF-DIG (W-IDX-DV) * PESOCNPJ2 (W-IDX-DV))
+                END-PERFORM
+                COMPUTE W-RESTO-DV = FUNCTION MOD (W-SOMA-DV, 11)
+                IF W-RESTO-DV < 2
+                   MOVE 0 TO W-DV2
+                ELSE
+                   COMPUTE W-DV2 = 11 - W-RESTO-DV
+                END-IF
+                IF W-DV2 NOT = CLI-CPF-DIG (14)
+                   MOVE "*** CNPJ INVALIDO (DIG. VERIFICADOR) ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R02.
+                GO TO LER-CPF01.
+      *
+      ***************************************
+      * VALIDACAO DO FORMATO DO E-MAIL       *
+      ***************************************
+      *
+       VALIDAR-EMAIL.
+                MOVE ZEROS TO W-TAM-EMAIL W-CONT-ARROBA
+                             W-POS-ARROBA W-POS-PONTO
+                MOVE 1 TO W-EMAIL-OK
+                MOVE 30 TO W-TAM-EMAIL
+                PERFORM VARYING W-TAM-EMAIL FROM 30 BY -1
+                        UNTIL W-TAM-EMAIL = 0
+                           OR CLI-EMAIL (W-TAM-EMAIL:1) NOT = SPACE
+                END-PERFORM
+                PERFORM VARYING W-IDX-EMAIL FROM 1 BY 1
+                        UNTIL W-IDX-EMAIL > W-TAM-EMAIL
+                   IF CLI-EMAIL (W-IDX-EMAIL:1) = "@"
+                      ADD 1 TO W-CONT-ARROBA
+                      MOVE W-IDX-EMAIL TO W-POS-ARROBA
+                   END-IF
+                END-PERFORM
+                IF W-CONT-ARROBA NOT = 1
+                   MOVE 0 TO W-EMAIL-OK
+                   GO TO VALIDAR-EMAIL-FIM.
+                IF W-POS-ARROBA = 1 OR W-POS-ARROBA = W-TAM-EMAIL
+                   MOVE 0 TO W-EMAIL-OK
+                   GO TO VALIDAR-EMAIL-FIM.
+                PERFORM VARYING W-IDX-EMAIL FROM W-POS-ARROBA
+                        BY 1 UNTIL W-IDX-EMAIL > W-TAM-EMAIL
+                   IF CLI-EMAIL (W-IDX-EMAIL:1) = "."
+                      MOVE W-IDX-EMAIL TO W-POS-PONTO
+                   END-IF
+                END-PERFORM
+                IF W-POS-PONTO = ZEROS
+                   OR W-POS-PONTO = W-TAM-EMAIL
+                   OR W-POS-PONTO = W-POS-ARROBA + 1
+                   MOVE 0 TO W-EMAIL-OK.
+       VALIDAR-EMAIL-FIM.
+                EXIT.
+      *
+       LER-CPF01.
+                MOVE 0 TO W-SEL
+                READ ARQCLI
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELA01
+                      IF CLI-SIT = "E"
+                       MOVE "*** CLIENTE EXCLUIDO - ALTERAR P/ REATIVA"
+                            TO MENS
+                      ELSE
+                         MOVE "*** CPF JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. CLIENTE"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       R03.
+                ACCEPT TCLI-NOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R02.
+                IF CLI-NOME = SPACES 
+                   MOVE "NOME DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R03.
+       R04.
+                ACCEPT TCLI-FANTASIA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R03.
+                IF CLI-FANTASIA = SPACES 
+                   MOVE "FANT DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R04.
+       R05.
+                ACCEPT TCLI-DDD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R04.
+                IF CLI-DDD = ZEROS 
+                   MOVE "DDD DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R05.
+       R06.
+	            ACCEPT TCLI-NUMTEL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R05.
+                IF CLI-NUMTEL = ZEROS
+                   MOVE "TELEFONE DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R06.
+       R06A.
+                ACCEPT TCLI-DDD2
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R06.
+       R06B.
+                ACCEPT TCLI-NUMTEL2
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R06A.
+                IF (CLI-DDD2 = ZEROS AND CLI-NUMTEL2 NOT = ZEROS) OR
+                   (CLI-DDD2 NOT = ZEROS AND CLI-NUMTEL2 = ZEROS)
+                   MOVE "*** DDD E TELEFONE 2 INCOMPLETOS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R06A.
+       R06C.
+                ACCEPT TCLI-DDD3
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R06B.
+       R06D.
+                ACCEPT TCLI-NUMTEL3
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R06C.
+                IF (CLI-DDD3 = ZEROS AND CLI-NUMTEL3 NOT = ZEROS) OR
+                   (CLI-DDD3 NOT = ZEROS AND CLI-NUMTEL3 = ZEROS)
+                   MOVE "*** DDD E TELEFONE 3 INCOMPLETOS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R06C.
+       R07.
+                ACCEPT TCLI-EMAIL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R06D.
+                IF CLI-EMAIL = SPACES
+                   MOVE "EMAIL DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R07.
+                PERFORM VALIDAR-EMAIL THRU VALIDAR-EMAIL-FIM
+                IF W-EMAIL-OK NOT = 1
+                   MOVE "*** EMAIL EM FORMATO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R07.
+       R08.
+                ACCEPT TCLI-CEP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R07.
+                IF CLI-CEP = SPACES
+                   MOVE "CEP DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R08.
+       R08A.
+               MOVE CLI-CEP TO CEP-NUM.
+       R08B.
+               READ ARQCEP
+               IF ST-CEP NOT = "00"
+                      MOVE "CEP NAO CADASTRADO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R08
+               ELSE
+                     MOVE CEP-NOME    TO CLI-LOGRADOURO
+                     MOVE CEP-BAIRRO  TO CLI-BAIRRO
+                     MOVE CEP-CIDADE  TO CLI-CIDADE
+                     MOVE CEP-UF      TO CLI-UF
+                     DISPLAY TCLI-LOGRADOURO
+                     DISPLAY TCLI-BAIRRO
+                     DISPLAY TCLI-CIDADE
+                     DISPLAY TCLI-UF.
+       R09.
+	            ACCEPT TCLI-CONTATO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R08.
+                IF CLI-CONTATO = SPACES 
+                   MOVE "CONTATO DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R09.
+       R10.
+                ACCEPT TCLI-NUM-LOGR
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R09.
+                IF CLI-NUM-LOGR = ZEROS 
+                   MOVE "NUMERO DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R10.
+       R11.
+                ACCEPT TCLI-COMPL-LOGR
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R10.
+                IF CLI-COMPL-LOGR = SPACES
+                   MOVE "COMPL. DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R11.
+       R12.
+                ACCEPT TCLI-LIMITE-CREDITO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R11.
+				IF W-SEL = 1
+							  GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R12.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR01.
+                WRITE REGCLI
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO W-AUD-OP
+                      PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R01.
+                IF ST-ERRO = "22"
+                      MOVE "*** CLIENTE JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CLIENTE "
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO R01.
+                IF W-ACT = 03
+                   GO TO R03.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                MOVE CLI-VERSAO   TO W-VERSAO-LIDA
+                MOVE "E" TO CLI-SIT
+                MOVE REGCLI TO W-REGCLI-SALVO
+                READ ARQCLI
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA VERIFICACAO DE CONCORRENCIA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF CLI-VERSAO NOT = W-VERSAO-LIDA
+                   MOVE "*** REGISTRO ALTERADO, REFACA A OPERACAO ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01.
+                MOVE W-REGCLI-SALVO TO REGCLI
+                ADD 1 TO CLI-VERSAO
+                REWRITE REGCLI
+                IF ST-ERRO = "00"
+                   MOVE "E" TO W-AUD-OP
+                   PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R12.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                MOVE CLI-VERSAO   TO W-VERSAO-LIDA
+                MOVE "A" TO CLI-SIT
+                MOVE REGCLI TO W-REGCLI-SALVO
+                READ ARQCLI
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA VERIFICACAO DE CONCORRENCIA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF CLI-VERSAO NOT = W-VERSAO-LIDA
+                   MOVE "*** REGISTRO ALTERADO, REFACA A OPERACAO ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01.
+                MOVE W-REGCLI-SALVO TO REGCLI
+                ADD 1 TO CLI-VERSAO
+                REWRITE REGCLI
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO W-AUD-OP
+                   PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CLIENTE"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      ***************************************
+      * GRAVACAO DA TRILHA DE AUDITORIA      *
+      ***************************************
+      *
+       GRAVAR-AUDITORIA.
+                ACCEPT AUD-DATA FROM DATE YYYYMMDD
+                ACCEPT AUD-HORA FROM TIME
+                MOVE "ARQCLI"    TO AUD-ARQUIVO
+                MOVE W-AUD-OP    TO AUD-OPERACAO
+                MOVE CLI-CPF     TO AUD-CHAVE-REG
+                MOVE W-OPERADOR  TO AUD-OPERADOR
+                WRITE REGAUD
+                IF ST-AUD NOT = "00"
+                   MOVE "*** TRILHA AUDITORIA NAO GRAVADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVAR-AUDITORIA-FIM.
+                EXIT.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "SVP002"  TO ERR-PROGRAMA
+                MOVE MENS      TO ERR-MENSAGEM
+                IF ST-ERRO NOT = "00"
+                   MOVE "ARQCLI" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                ELSE
+                   IF ST-CEP NOT = "00"
+                      MOVE "ARQCEP" TO ERR-ARQUIVO
+                      MOVE ST-CEP   TO ERR-STATUS
+                   ELSE
+                      MOVE "ARQAUD" TO ERR-ARQUIVO
+                      MOVE ST-AUD   TO ERR-STATUS
+                   END-IF
+                END-IF
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT
+                IF MENS(1:4) = "ERRO"
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
