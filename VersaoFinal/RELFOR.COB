@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELFOR.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * RELATORIO IMPRESSO DO ARQUIVO MESTRE DE      *
+      * FORNECEDOR (FAIXA DE FOR-CPF OU ARQUIVO TODO)*
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FOR-CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FOR-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+                03 FOR-TIPO     PIC X(1).
+                03 FOR-CPF      PIC 9(14).
+                03 FOR-CPF-TAB REDEFINES FOR-CPF.
+                    05 FOR-CPF-DIG      PIC 9 OCCURS 14 TIMES.
+                03 FOR-NOME            PIC X(30).
+                03 FOR-FANTASIA        PIC X(12).
+                03 FOR-DDD             PIC 9(2).
+                03 FOR-NUMTEL      PIC 9(9).
+                03 FOR-DDD2     PIC 9(2).
+                03 FOR-NUMTEL2  PIC 9(9).
+                03 FOR-DDD3     PIC 9(2).
+                03 FOR-NUMTEL3  PIC 9(9).
+                03 FOR-EMAIL      PIC X(30).
+                03 FOR-CEP      PIC X(8).
+                03 FOR-CONTATO      PIC X(30).
+                03 FOR-NUM-LOGR      PIC 9(5).
+                03 FOR-COMP-LOGR      PIC X(12).
+                03 FOR-LOGRADOURO      PIC X(30).
+                03 FOR-BAIRRO          PIC X(20).
+                03 FOR-CIDADE          PIC X(20).
+                03 FOR-UF              PIC X(02).
+                03 FOR-SIT                PIC X(01).
+                03 FOR-VERSAO             PIC 9(08).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-LOG         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(08) VALUE ZEROS.
+       77 W-IMPRESSOS    PIC 9(08) VALUE ZEROS.
+       77 W-FAIXA-INI    PIC 9(14) VALUE ZEROS.
+       77 W-FAIXA-FIM    PIC 9(14) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                DISPLAY "*** RELFOR - LISTAGEM DO ARQ. DE FORNECED *".
+      *
+       PEDIR-FAIXA.
+                DISPLAY "CPF/CNPJ INICIAL (ZEROS = DESDE O PRIMEIRO) : "
+                        WITH NO ADVANCING
+                ACCEPT W-FAIXA-INI
+                DISPLAY "CPF/CNPJ FINAL   (ZEROS = ATE O ULTIMO)     : "
+                        WITH NO ADVANCING
+                ACCEPT W-FAIXA-FIM.
+      *
+       ABRIR-ARQ.
+                OPEN INPUT ARQFOR
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "35"
+                      DISPLAY "ARQUIVO DE ARQFOR NAO EXISTE"
+                      GO TO ROT-FIM
+                   ELSE
+                      DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQFOR: "
+                              ST-ERRO
+                      MOVE "ARQFOR" TO ERR-ARQUIVO
+                      MOVE ST-ERRO  TO ERR-STATUS
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO ARQFOR"
+                                                      TO ERR-MENSAGEM
+                      PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                      GO TO ROT-FIM.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+      *
+       POSICIONAR.
+                IF W-FAIXA-INI = ZEROS
+                   GO TO CABECALHO.
+                MOVE W-FAIXA-INI TO FOR-CPF
+                START ARQFOR KEY IS NOT LESS FOR-CPF INVALID KEY
+                      DISPLAY "*** NENHUM FORNECEDOR NA FAIXA INFORMADA"
+                              " ***"
+                      GO TO FIM-LOTE.
+      *
+       CABECALHO.
+                DISPLAY " ========= RELATORIO DO ARQUIVO DE FORNECEDOR".
+                DISPLAY "   CPF/CNPJ       NOME                        "
+                        "  CIDADE               UF".
+      *
+       PROC-LOOP.
+                READ ARQFOR NEXT RECORD
+                IF ST-ERRO = "10"
+                   GO TO FIM-LOTE.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DO ARQFOR: " ST-ERRO
+                   MOVE "ARQFOR" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                   MOVE "ERRO NA LEITURA DO ARQFOR" TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO FIM-LOTE.
+                ADD 1 TO W-LIDOS.
+                IF W-FAIXA-FIM NOT = ZEROS AND FOR-CPF > W-FAIXA-FIM
+                   GO TO FIM-LOTE.
+                IF FOR-SIT = "E"
+                   GO TO PROC-LOOP.
+      *
+       IMPRIMIR.
+                ADD 1 TO W-IMPRESSOS
+                DISPLAY "   " FOR-CPF "  " FOR-NOME
+                        "  " FOR-CIDADE "  " FOR-UF.
+                GO TO PROC-LOOP.
+      *
+       FIM-LOTE.
+                CLOSE ARQFOR
+                DISPLAY "*** RELATORIO CONCLUIDO ***"
+                DISPLAY "REGISTROS LIDOS     : " W-LIDOS
+                DISPLAY "REGISTROS IMPRESSOS : " W-IMPRESSOS
+                GO TO ROT-FIM.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "RELFOR" TO ERR-PROGRAMA
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      **** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                EXIT PROGRAM.
