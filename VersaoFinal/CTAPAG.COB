@@ -0,0 +1,400 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTAPAG.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * CONTAS A PAGAR (TITULOS DE FORNECEDOR)      *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CP-NUM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CP-FOR-CPF
+                                   WITH DUPLICATES.
+       SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FOR-CPF
+                    FILE STATUS  IS ST-FOR
+                    ALTERNATE RECORD KEY IS FOR-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCP.DAT".
+       01 REGCP.
+                03 CP-NUM             PIC 9(08).
+                03 CP-FOR-CPF         PIC 9(14).
+                03 CP-VALOR           PIC 9(10).
+                03 CP-DATA-EMISSAO    PIC 9(08).
+                03 CP-DATA-VENC       PIC 9(08).
+                03 CP-STATUS          PIC X(01).
+      *
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+                03 FOR-TIPO     PIC X(1).
+                03 FOR-CPF      PIC 9(14).
+                03 FOR-CPF-TAB REDEFINES FOR-CPF.
+                    05 FOR-CPF-DIG      PIC 9 OCCURS 14 TIMES.
+                03 FOR-NOME      PIC X(30).
+                03 FOR-FANTASIA  PIC X(12).
+                03 FOR-DDD       PIC 9(2).
+                03 FOR-NUMTEL      PIC 9(9).
+                03 FOR-DDD2     PIC 9(2).
+                03 FOR-NUMTEL2  PIC 9(9).
+                03 FOR-DDD3     PIC 9(2).
+                03 FOR-NUMTEL3  PIC 9(9).
+                03 FOR-EMAIL      PIC X(30).
+                03 FOR-CEP      PIC X(8).
+                03 FOR-CONTATO      PIC X(30).
+                03 FOR-NUM-LOGR      PIC 9(5).
+                03 FOR-COMP-LOGR      PIC X(12).
+                03 FOR-LOGRADOURO      PIC X(30).
+                03 FOR-BAIRRO          PIC X(20).
+                03 FOR-CIDADE          PIC X(20).
+                03 FOR-UF              PIC X(02).
+                03 FOR-SIT                PIC X(01).
+                03 FOR-VERSAO             PIC 9(08).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-CONT       	PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    	PIC X(01) VALUE SPACES.
+       77 ST-ERRO   	PIC X(02) VALUE "00".
+       77 ST-FOR        PIC X(02) VALUE "00".
+       77 ST-LOG        PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS         	PIC X(50) VALUE SPACES.
+       77 LIMPA      	PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELACP.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "===============================CONTAS A".
+           05  LINE 03  COLUMN 41
+               VALUE  " PAGAR ===================================".
+           05  LINE 07  COLUMN 01
+               VALUE  "         NUMERO DO TITULO :".
+           05  LINE 08  COLUMN 01
+               VALUE  "        CPF/CNPJ FORNECEDOR :".
+           05  LINE 09  COLUMN 01
+               VALUE  "        NOME DO FORNECEDOR :".
+           05  LINE 10  COLUMN 01
+               VALUE  "                VALOR DO TITULO :".
+           05  LINE 11  COLUMN 01
+               VALUE  "                DATA DE EMISSAO :".
+           05  LINE 12  COLUMN 01
+               VALUE  "              DATA DE VENCIMENTO :".
+           05  LINE 13  COLUMN 01
+               VALUE  "     STATUS (A=ABERTO P=PAGO) :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCP-NUM
+               LINE 07  COLUMN 30  PIC 9(08)
+               USING  CP-NUM.
+           05  TCP-FOR-CPF
+               LINE 08  COLUMN 30  PIC 9(14)
+               USING  CP-FOR-CPF.
+           05  TFOR-NOME
+               LINE 09  COLUMN 30  PIC X(30)
+               USING  FOR-NOME.
+           05  TCP-VALOR
+               LINE 10  COLUMN 34  PIC 9(10)
+               USING  CP-VALOR.
+           05  TCP-DATA-EMISSAO
+               LINE 11  COLUMN 34  PIC 9(08)
+               USING  CP-DATA-EMISSAO.
+           05  TCP-DATA-VENC
+               LINE 12  COLUMN 34  PIC 9(08)
+               USING  CP-DATA-VENC.
+           05  TCP-STATUS
+               LINE 13  COLUMN 34  PIC X(01)
+               USING  CP-STATUS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O ARQCP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT ARQCP
+                      CLOSE ARQCP
+                      MOVE "* ARQ CONTAS A PAGAR SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ CONTAS A PAGAR"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0B.
+           OPEN INPUT ARQFOR
+           IF ST-FOR NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQ FORNECEDOR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQCP
+                      GO TO ROT-FIM.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+       R1.
+                MOVE SPACES TO FOR-NOME CP-STATUS.
+                MOVE ZEROS  TO CP-NUM CP-FOR-CPF CP-VALOR.
+                MOVE ZEROS  TO CP-DATA-EMISSAO CP-DATA-VENC.
+                DISPLAY TELACP.
+       R2.
+                ACCEPT TCP-NUM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE ARQCP ARQFOR ARQERRO
+                   GO TO ROT-FIM.
+                IF CP-NUM = ZEROS
+                   MOVE "NUMERO NAO PODE SER ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+       LER-CP01.
+                MOVE 0 TO W-SEL
+                READ ARQCP
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELACP
+                      MOVE "*** TITULO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. CONTAS A PAGAR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       R3.
+                ACCEPT TCP-FOR-CPF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R2.
+                IF CP-FOR-CPF = ZEROS
+                   MOVE "CPF/CNPJ NAO PODE SER ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3.
+       R3A.
+                MOVE CP-FOR-CPF TO FOR-CPF.
+       R3B.
+                READ ARQFOR
+                IF ST-FOR NOT = "00"
+                   MOVE "*** FORNECEDOR NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3
+                ELSE
+                   DISPLAY TFOR-NOME.
+       R4.
+                ACCEPT TCP-VALOR
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R3.
+                IF CP-VALOR = ZEROS
+                   MOVE "VALOR DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+       R5.
+                ACCEPT TCP-DATA-EMISSAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R4.
+                IF CP-DATA-EMISSAO = ZEROS
+                   MOVE "DATA DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5.
+       R6.
+                ACCEPT TCP-DATA-VENC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R5.
+                IF CP-DATA-VENC = ZEROS
+                   MOVE "DATA DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R6.
+       R7.
+                IF W-SEL = 1
+                   ACCEPT TCP-STATUS
+                   ACCEPT W-ACT FROM ESCAPE KEY
+                   IF W-ACT = 02 GO TO R6
+                   END-IF
+                   IF CP-STATUS NOT = "A" AND "P"
+                      MOVE "*** DIGITE A=ABERTO OU P=PAGO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R7
+                   ELSE
+                      GO TO ALT-OPC
+                   END-IF
+                END-IF
+                MOVE "A" TO CP-STATUS.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGCP
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                      MOVE "*** TITULO JA EXISTE ***     " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQ. CONTAS A PAGAR"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      ****** ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO DE TITULO *******
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO R1.
+                IF W-ACT = 03
+                   GO TO R3.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE ARQCP RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      **********
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCP
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO TITULO A PAGAR"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "CTAPAG"  TO ERR-PROGRAMA
+                MOVE MENS      TO ERR-MENSAGEM
+                IF ST-ERRO NOT = "00"
+                   MOVE "ARQCP"  TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                ELSE
+                   MOVE "ARQFOR" TO ERR-ARQUIVO
+                   MOVE ST-FOR   TO ERR-STATUS
+                END-IF
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      ***** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **** ROTINA DE MENSAGEM *****
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT
+                IF MENS(1:4) = "ERRO"
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
