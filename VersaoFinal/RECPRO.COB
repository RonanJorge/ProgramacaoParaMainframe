@@ -0,0 +1,436 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECPRO.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * RECEBIMENTO DE MERCADORIA (ENTREGA FORNEC.) *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FOR-CPF
+                    FILE STATUS  IS ST-FOR
+                    ALTERNATE RECORD KEY IS FOR-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRO-COD
+                    FILE STATUS  IS ST-PRO
+                    ALTERNATE RECORD KEY IS PRO-DESC
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PRO-BARRAS
+                                   WITH DUPLICATES.
+       SELECT ARQMOV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS MOV-NUM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS MOV-PRO-COD
+                                   WITH DUPLICATES.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+                03 FOR-TIPO     PIC X(1).
+                03 FOR-CPF      PIC 9(14).
+                03 FOR-CPF-TAB REDEFINES FOR-CPF.
+                    05 FOR-CPF-DIG      PIC 9 OCCURS 14 TIMES.
+                03 FOR-NOME     	PIC X(30).
+				03 FOR-FANTASIA     	PIC X(12).
+                03 FOR-DDD				PIC 9(2).
+                03 FOR-NUMTEL      PIC 9(9).
+                03 FOR-DDD2     PIC 9(2).
+                03 FOR-NUMTEL2  PIC 9(9).
+                03 FOR-DDD3     PIC 9(2).
+                03 FOR-NUMTEL3  PIC 9(9).
+                03 FOR-EMAIL      PIC X(30).
+                03 FOR-CEP      PIC X(8).
+                03 FOR-CONTATO      PIC X(30).
+                03 FOR-NUM-LOGR      PIC 9(5).
+                03 FOR-COMP-LOGR      PIC X(12).
+                03 FOR-LOGRADOURO      PIC X(30).
+                03 FOR-BAIRRO          PIC X(20).
+                03 FOR-CIDADE          PIC X(20).
+                03 FOR-UF              PIC X(02).
+                03 FOR-SIT                PIC X(01).
+                03 FOR-VERSAO             PIC 9(08).
+      *
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+                03 PRO-COD          PIC 9(8).
+                03 PRO-DESC         PIC X(30).
+                03 PRO-UNID         PIC X(02).
+                03 PRO-TIPO         PIC X(01).
+                03 PRO-TIPO-FORC    PIC X(01).
+                03 PRO-CPF-FORC     PIC 9(14).
+                03 PRO-DATA         PIC 9(08).
+                03 PRO-PRECO        PIC 9(08).
+                03 PRO-QTDE         PIC 9(06).
+                03 PRO-QTDE-MIN     PIC 9(06).
+                03 PRO-BARRAS       PIC 9(13).
+                03 PRO-SIT                PIC X(01).
+                03 PRO-VERSAO             PIC 9(08).
+      *
+       FD ARQMOV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQMOV.DAT".
+       01 REGMOV.
+                03 MOV-NUM         PIC 9(08).
+                03 MOV-PRO-COD     PIC 9(08).
+                03 MOV-TIPO        PIC X(01).
+                03 MOV-QTDE        PIC 9(06).
+                03 MOV-DATA        PIC 9(08).
+                03 MOV-CPF-FORC    PIC 9(14).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-CONT       	PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    	PIC X(01) VALUE SPACES.
+       77 ST-ERRO   	PIC X(02) VALUE "00".
+       77 ST-FOR        PIC X(02) VALUE "00".
+       77 ST-PRO        PIC X(02) VALUE "00".
+       77 ST-LOG        PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS         	PIC X(50) VALUE SPACES.
+       77 LIMPA      	PIC X(50) VALUE SPACES.
+       77 W-QTDE-NOVA   PIC 9(06) VALUE ZEROS.
+       77 W-DATA-DIA     PIC 9(02) VALUE ZEROS.
+       77 W-DATA-MES     PIC 9(02) VALUE ZEROS.
+       77 W-DATA-ANO     PIC 9(04) VALUE ZEROS.
+       77 W-DIA-MAX      PIC 9(02) VALUE ZEROS.
+       77 W-DATA-OK      PIC 9(01) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAREC.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "   ==========================  RECEBIMENTO".
+           05  LINE 03  COLUMN 41
+               VALUE  " DE MERCADORIA  ======================  ".
+           05  LINE 07  COLUMN 01
+               VALUE  "     NUMERO DO LANCAMENTO :".
+           05  LINE 08  COLUMN 01
+               VALUE  "        CPF/CNPJ FORNECEDOR :".
+           05  LINE 09  COLUMN 01
+               VALUE  "        NOME DO FORNECEDOR :".
+           05  LINE 10  COLUMN 01
+               VALUE  "            CODIGO PRODUTO :".
+           05  LINE 11  COLUMN 01
+               VALUE  "                 DESCRICAO :".
+           05  LINE 12  COLUMN 01
+               VALUE  "           QUANTIDADE ENTREGUE :".
+           05  LINE 13  COLUMN 01
+               VALUE  "                PRECO DE COMPRA :".
+           05  LINE 14  COLUMN 01
+               VALUE  "                DATA DA COMPRA :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TMOV-NUM
+               LINE 07  COLUMN 30  PIC 9(08)
+               USING  MOV-NUM.
+           05  TFOR-CPF
+               LINE 08  COLUMN 30  PIC 9(14)
+               USING  FOR-CPF.
+           05  TFOR-NOME
+               LINE 09  COLUMN 30  PIC X(30)
+               USING  FOR-NOME.
+           05  TMOV-PRO-COD
+               LINE 10  COLUMN 30  PIC 9(08)
+               USING  MOV-PRO-COD.
+           05  TPRO-DESC
+               LINE 11  COLUMN 30  PIC X(30)
+               USING  PRO-DESC.
+           05  TMOV-QTDE
+               LINE 12  COLUMN 34  PIC 9(06)
+               USING  MOV-QTDE.
+           05  TPRO-PRECO
+               LINE 13  COLUMN 34  PIC 9(08)
+               USING  PRO-PRECO.
+           05  TPRO-DATA
+               LINE 14  COLUMN 34  PIC 9(08)
+               USING  PRO-DATA.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O ARQFOR
+           IF ST-FOR NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQ FORNECEDOR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-OP0B.
+           OPEN I-O ARQPRO
+           IF ST-PRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQ PRODUTO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQFOR
+                      GO TO ROT-FIM.
+       INC-OP0C.
+           OPEN I-O ARQMOV
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQ MOVIMENTO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQFOR ARQPRO
+                      GO TO ROT-FIM.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+       R1.
+                MOVE SPACES TO FOR-NOME PRO-DESC.
+                MOVE ZEROS  TO MOV-NUM FOR-CPF MOV-PRO-COD MOV-QTDE.
+                MOVE ZEROS  TO PRO-PRECO PRO-DATA.
+                DISPLAY TELAREC.
+       R2.
+                ACCEPT TMOV-NUM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE ARQFOR ARQPRO ARQMOV ARQERRO
+                   GO TO ROT-FIM.
+                IF MOV-NUM = ZEROS
+                   MOVE "NUMERO NAO PODE SER ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+       LER-MOV01.
+                READ ARQMOV
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      MOVE "*** LANCAMENTO JA EXISTE ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R2
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. MOVIMENTO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       R3.
+                ACCEPT TFOR-CPF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R2.
+                IF FOR-CPF = ZEROS
+                   MOVE "CPF/CNPJ NAO PODE SER ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3.
+       R3B.
+                READ ARQFOR
+                IF ST-FOR NOT = "00"
+                   MOVE "*** FORNECEDOR NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3.
+                IF FOR-SIT = "E"
+                   MOVE "*** FORNECEDOR EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3
+                ELSE
+                   DISPLAY TFOR-NOME.
+       R4.
+                ACCEPT TMOV-PRO-COD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R3.
+                IF MOV-PRO-COD = ZEROS
+                   MOVE "CODIGO NAO PODE SER ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+       R4A.
+                MOVE MOV-PRO-COD TO PRO-COD.
+       R4B.
+                READ ARQPRO
+                IF ST-PRO NOT = "00"
+                   MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+                IF PRO-SIT = "E"
+                   MOVE "*** PRODUTO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4
+                ELSE
+                   DISPLAY TPRO-DESC.
+       R5.
+                ACCEPT TMOV-QTDE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R4.
+                IF MOV-QTDE = ZEROS
+                   MOVE "QUANTIDADE DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5.
+       R6.
+                ACCEPT TPRO-PRECO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R5.
+                IF PRO-PRECO = ZEROS
+                   MOVE "PRECO DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R6.
+       R7.
+                ACCEPT TPRO-DATA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R6.
+                IF PRO-DATA = ZEROS
+                   MOVE "DATA DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R7.
+                PERFORM VALIDAR-DATA THRU VALIDAR-DATA-FIM
+                IF W-DATA-OK NOT = 1
+                   MOVE "*** DATA INVALIDA - USE DDMMAAAA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R7.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                MOVE "E"      TO MOV-TIPO.
+                MOVE PRO-DATA TO MOV-DATA.
+                MOVE FOR-CPF  TO MOV-CPF-FORC.
+                WRITE REGMOV
+                IF ST-ERRO NOT = "00" AND NOT = "02"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO DE MOVIMENTO"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+       ATU-PRO.
+                COMPUTE W-QTDE-NOVA = PRO-QTDE + MOV-QTDE.
+                MOVE W-QTDE-NOVA TO PRO-QTDE.
+                MOVE FOR-CPF     TO PRO-CPF-FORC.
+                MOVE FOR-TIPO    TO PRO-TIPO-FORC.
+                ADD 1 TO PRO-VERSAO.
+                REWRITE REGPRO
+                IF ST-PRO = "00" OR "02"
+                   MOVE "*** RECEBIMENTO GRAVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ATUALIZACAO DO ESTOQUE DO PRODUTO"
+                                                       TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "RECPRO"  TO ERR-PROGRAMA
+                MOVE MENS      TO ERR-MENSAGEM
+                IF ST-FOR NOT = "00"
+                   MOVE "ARQFOR" TO ERR-ARQUIVO
+                   MOVE ST-FOR   TO ERR-STATUS
+                ELSE
+                   IF ST-PRO NOT = "00"
+                      MOVE "ARQPRO" TO ERR-ARQUIVO
+                      MOVE ST-PRO   TO ERR-STATUS
+                   ELSE
+                      MOVE "ARQMOV" TO ERR-ARQUIVO
+                      MOVE ST-ERRO  TO ERR-STATUS
+                   END-IF
+                END-IF
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      ***************************************
+      * VALIDACAO DE CALENDARIO (DATA ULTIMA *
+      * COMPRA, FORMATO DDMMAAAA)            *
+      ***************************************
+      *
+       VALIDAR-DATA.
+                MOVE 1 TO W-DATA-OK
+                MOVE PRO-DATA (1:2) TO W-DATA-DIA
+                MOVE PRO-DATA (3:2) TO W-DATA-MES
+                MOVE PRO-DATA (5:4) TO W-DATA-ANO
+                IF W-DATA-MES < 1 OR W-DATA-MES > 12
+                   MOVE 0 TO W-DATA-OK
+                   GO TO VALIDAR-DATA-FIM.
+                IF W-DATA-ANO < 1900 OR W-DATA-ANO > 2099
+                   MOVE 0 TO W-DATA-OK
+                   GO TO VALIDAR-DATA-FIM.
+                EVALUATE W-DATA-MES
+                   WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                      MOVE 30 TO W-DIA-MAX
+                   WHEN 02
+                      IF (FUNCTION MOD (W-DATA-ANO, 4) = 0 AND
+                          FUNCTION MOD (W-DATA-ANO, 100) NOT = 0)
+                          OR FUNCTION MOD (W-DATA-ANO, 400) = 0
+                         MOVE 29 TO W-DIA-MAX
+                      ELSE
+                         MOVE 28 TO W-DIA-MAX
+                      END-IF
+                   WHEN OTHER
+                      MOVE 31 TO W-DIA-MAX
+                END-EVALUATE
+                IF W-DATA-DIA < 1 OR W-DATA-DIA > W-DIA-MAX
+                   MOVE 0 TO W-DATA-OK.
+       VALIDAR-DATA-FIM.
+                EXIT.
+      *
+      ***** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **** ROTINA DE MENSAGEM *****
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT
+                IF MENS(1:4) = "ERRO"
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
