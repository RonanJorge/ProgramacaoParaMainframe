@@ -1,234 +1,325 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONS001.
-	     ****AUTHOR RONAN FELIPE JORGE 
-      **************************************************
-      * CONSULTA DE CLIENTE *
-      **************************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                    DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *
-       SELECT ARQCLI ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CLI-CPF
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CLI-NOME
-                                   WITH DUPLICATES.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-      *
-       FD ARQCLI
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "ARQCLI.DAT".
-       01 REGCLI.
-                03 CLI-CPF      PIC 9(8).
-                03 CLI-NOME     	PIC X(30).
-				03 CLI-FANTASIA     	PIC X(12).
-                03 CLI-DDD				PIC 9(2).
-                03 CLI-NUMTEL      PIC 9(9).
-                03 CLI-EMAIL      PIC X(30).
-                03 CLI-CEP      PIC X(8).
-                03 CLI-CONTATO      PIC X(30).
-                03 CLI-NUM-LOGR      PIC 9(5).
-                03 CLI-COMPL-LOGR      PIC X(12). 	
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01 W-SEL             PIC 9(01) VALUE ZEROS.
-       01 W-CONT         PIC 9(04) VALUE ZEROS.
-       01 W-OPCAO      PIC X(01) VALUE SPACES.
-       01 ST-ERRO        PIC X(02) VALUE "00".
-       01 W-ACT            PIC 9(02) VALUE ZEROS.
-       01 MENS             PIC X(50) VALUE SPACES.
-       01 LIMPA             PIC X(55) VALUE SPACES.
-       01 SOLIC             PIC X(20) VALUE SPACES.
-       01 CONLIN          PIC 9(03) VALUE 001.
-       01 CPFENTR      PIC 9(09) VALUE ZEROS.
-       01 NOMEENTR    PIC X(30) VALUE SPACES.
-      *-----------------------------------------------------------------
-      *
-      *************************
-      * REPORT SECTION *
-      *************************
-      *
-       01 DET2.
-          03 FILLER    PIC X(02) VALUE SPACES.
-          03 DETCPF    PIC 99999.999.
-          03 FILLER    PIC X(02) VALUE SPACES.
-          03 DETNOME  PIC X(30) VALUE SPACES.
-          03 FILLER    PIC X(02) VALUE SPACES.
-          03 DETFANTASIA PIC X(20) VALUE SPACES.
-      *
-      ******************
-      * ROTINA DE TELA *
-      ******************
-      *
-       SCREEN SECTION.
-
-       01  TELACLI.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  " ================== *********** CONSULTA".
-           05  LINE 02  COLUMN 41 
-               VALUE  " DE CLIENTE *********** ================".
-           05  LINE 04  COLUMN 01 
-               VALUE  "     CPF                 NOME".
-           05  LINE 04  COLUMN 41 
-               VALUE  "           NOME FANTASIA ".
-           05  LINE 23  COLUMN 01 
-               VALUE  "  MENSAGEM :".
-           05  TCPFENTR
-               LINE 06  COLUMN 03  PIC 99999.999
-               USING  CPFENTR.
-           05  TNOMEENTR
-               LINE 06  COLUMN 13  PIC X(30)
-               USING  NOMEENTR.
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-      *
-       INC-OP1.
-           OPEN INPUT ARQCLI
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "30"
-                 MOVE "ARQUIVO DE ARQCLI NAO EXISTE" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2
-              ELSE
-                 MOVE "ERRO ABERTURA DO ARQUIVO ARQCLI"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2.
-      *
-       INC-001.
-           MOVE ZEROS TO CPFENTR
-           MOVE SPACES TO NOMEENTR
-           DISPLAY  TELACLI.
-       INC-001A.
-           DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/ NOME."
-           ACCEPT TCPFENTR
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02
-                      CLOSE ARQCLI
-                      GO TO ROT-FIM.
-           IF W-ACT = 03
-                      GO TO INC-001B.
-           IF W-ACT > 03
-                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-001A.
-           MOVE CPFENTR TO CLI-CPF
-           START ARQCLI KEY IS NOT LESS CLI-CPF INVALID KEY
-                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001.
-           GO TO INC-RD2.
-       INC-001B.
-           DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/ CPF "
-           ACCEPT TNOMEENTR
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02
-                      CLOSE ARQCLI
-                      GO TO ROT-FIM.
-           IF W-ACT = 03
-                      GO TO INC-001A.
-           IF W-ACT > 03
-                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-001A.
-           MOVE NOMEENTR TO CLI-NOME
-           START ARQCLI KEY IS NOT LESS CLI-NOME INVALID KEY
-                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001B.
-       INC-RD2.
-           DISPLAY (23, 13) LIMPA
-           READ ARQCLI NEXT
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO NOV-SOL
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQCLI"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-              NEXT SENTENCE.
-       ROT-MONTAR.
-           MOVE CLI-CPF TO DETCPF
-           MOVE CLI-NOME    TO DETNOME
-           MOVE CLI-FANTASIA   TO DETFANTASIA
-           COMPUTE LIN = CONLIN + 5
-           DISPLAY (LIN, 01) DET2
-           ADD 1 TO CONLIN
-           IF CONLIN < 17
-                  GO TO INC-RD2.
-      *
-       ROT-SOL.
-           DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
-           MOVE "S" TO W-OPCAO
-           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
-           IF W-OPCAO = "S"
-                  MOVE 01 TO CONLIN
-                  DISPLAY TELACLI
-                  GO TO INC-RD2.
-           IF W-OPCAO NOT = "N"
-                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-SOL.
-           MOVE 01 TO CONLIN.
-           GO TO INC-001.
-      *
-       NOV-SOL.
-           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
-           MOVE "S" TO W-OPCAO
-           ACCEPT  (23, 34) W-OPCAO WITH UPDATE
-           IF W-OPCAO = "S"
-                  MOVE 01 TO CONLIN
-                  GO TO INC-001.
-           IF W-OPCAO NOT = "N"
-                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO NOV-SOL.
-      *
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-      *
-       ROT-FIM.
-           DISPLAY (01 01) ERASE.
-           CLOSE ARQCLI.
-       ROT-FIM2.
-           EXIT PROGRAM.
-       ROT-FIM3.
-           STOP RUN.
-      *
-      **********************
-      * ROTINA DE MENSAGEM *
-      **********************
-      *
-       ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-           DISPLAY (23, 13) MENS.
-       ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 1000
-              GO TO ROT-MENS2
-           ELSE
-              DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
-           EXIT.
-       FIM-ROT-MENS.
-      *
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONS002.
+       AUTHOR. RONAN FELIPE JORGE
+      **************************************************
+      * CONSULTA DE CLIENTE *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CLI-CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CLI-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+                03 CLI-TIPO     PIC X(1).
+                03 CLI-CPF      PIC 9(14).
+                03 CLI-NOME     	PIC X(30).
+				03 CLI-FANTASIA     	PIC X(12).
+                03 CLI-DDD				PIC 9(2).
+                03 CLI-NUMTEL      PIC 9(9).
+                03 CLI-DDD2     PIC 9(2).
+                03 CLI-NUMTEL2  PIC 9(9).
+                03 CLI-DDD3     PIC 9(2).
+                03 CLI-NUMTEL3  PIC 9(9).
+                03 CLI-EMAIL      PIC X(30).
+                03 CLI-CEP      PIC X(8).
+                03 CLI-CONTATO      PIC X(30).
+                03 CLI-NUM-LOGR      PIC 9(5).
+                03 CLI-COMPL-LOGR      PIC X(12).
+                03 CLI-LOGRADOURO      PIC X(30).
+                03 CLI-BAIRRO          PIC X(20).
+                03 CLI-CIDADE          PIC X(20).
+                03 CLI-UF              PIC X(02).
+                03 CLI-LIMITE-CREDITO PIC 9(10).
+                03 CLI-SIT                PIC X(01).
+                03 CLI-VERSAO             PIC 9(08).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL             PIC 9(01) VALUE ZEROS.
+       01 W-CONT         PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-LOG          PIC X(02) VALUE "00".
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA             PIC X(55) VALUE SPACES.
+       01 SOLIC             PIC X(20) VALUE SPACES.
+       01 CONLIN          PIC 9(03) VALUE 001.
+       01 LIN             PIC 9(02) VALUE ZEROS.
+       01 CPFENTR      PIC 9(14) VALUE ZEROS.
+       01 NOMEENTR    PIC X(30) VALUE SPACES.
+       01 W-TAM-NOME   PIC 9(02) VALUE ZEROS.
+       01 W-LIM-NOME   PIC 9(02) VALUE ZEROS.
+       01 W-POS-NOME   PIC 9(02) VALUE ZEROS.
+       01 W-ACHOU-NOME PIC 9(01) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DET2.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETCPF    PIC 9(14).
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETNOME  PIC X(30) VALUE SPACES.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETFANTASIA PIC X(20) VALUE SPACES.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETSIT    PIC X(01) VALUE SPACES.
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+
+       01  TELACLI.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01 
+               VALUE  " ================== *********** CONSULTA".
+           05  LINE 02  COLUMN 41 
+               VALUE  " DE CLIENTE *********** ================".
+           05  LINE 04  COLUMN 01 
+               VALUE  "     CPF                 NOME".
+           05  LINE 04  COLUMN 41
+               VALUE  "           NOME FANTASIA   SIT".
+           05  LINE 23  COLUMN 01 
+               VALUE  "  MENSAGEM :".
+           05  TCPFENTR
+               LINE 06  COLUMN 03  PIC 9(14)
+               USING  CPFENTR.
+           05  TNOMEENTR
+               LINE 06  COLUMN 13  PIC X(30)
+               USING  NOMEENTR.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE ARQCLI NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQCLI"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+      *
+       ABRIR-LOG.
+           OPEN EXTEND ARQERRO
+           IF ST-LOG NOT = "00"
+              OPEN OUTPUT ARQERRO
+              CLOSE ARQERRO
+              OPEN EXTEND ARQERRO.
+      *
+       INC-001.
+           MOVE ZEROS TO CPFENTR
+           MOVE SPACES TO NOMEENTR
+           DISPLAY  TELACLI.
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/ NOME."
+           ACCEPT TCPFENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQCLI
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001B.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE ZEROS TO W-TAM-NOME
+           MOVE CPFENTR TO CLI-CPF
+           START ARQCLI KEY IS NOT LESS CLI-CPF INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+       INC-001B.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/ CPF "
+           ACCEPT TNOMEENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQCLI
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           PERFORM CALC-TAM-NOME THRU CALC-TAM-NOME-FIM
+           MOVE SPACES TO CLI-NOME
+           START ARQCLI KEY IS NOT LESS CLI-NOME INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001B.
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ ARQCLI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQCLI"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           IF W-TAM-NOME > ZEROS
+              PERFORM VERIFICAR-NOME THRU VERIFICAR-NOME-FIM
+              IF W-ACHOU-NOME NOT = 1
+                 GO TO INC-RD2.
+       ROT-MONTAR.
+           MOVE CLI-CPF TO DETCPF
+           MOVE CLI-NOME    TO DETNOME
+           MOVE CLI-FANTASIA   TO DETFANTASIA
+           MOVE CLI-SIT        TO DETSIT
+           COMPUTE LIN = CONLIN + 5
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+      *
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELACLI
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO INC-001.
+      *
+       NOV-SOL.
+           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 34) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+      *
+      **************************************
+      * VERIFICACAO DE NOME PARCIAL/CORINGA *
+      **************************************
+      *
+       CALC-TAM-NOME.
+           MOVE 30 TO W-TAM-NOME
+           PERFORM VARYING W-TAM-NOME FROM 30 BY -1
+                   UNTIL W-TAM-NOME = 0
+                      OR NOMEENTR (W-TAM-NOME:1) NOT = SPACE
+           END-PERFORM
+           COMPUTE W-LIM-NOME = 31 - W-TAM-NOME.
+       CALC-TAM-NOME-FIM.
+           EXIT.
+      *
+       VERIFICAR-NOME.
+           MOVE ZEROS TO W-ACHOU-NOME
+           PERFORM VARYING W-POS-NOME FROM 1 BY 1
+                   UNTIL W-POS-NOME > W-LIM-NOME
+                      OR W-ACHOU-NOME = 1
+              IF CLI-NOME (W-POS-NOME:W-TAM-NOME) =
+                                       NOMEENTR (1:W-TAM-NOME)
+                 MOVE 1 TO W-ACHOU-NOME
+              END-IF
+           END-PERFORM.
+       VERIFICAR-NOME-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQCLI ARQERRO.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+           ACCEPT ERR-DATA FROM DATE YYYYMMDD
+           ACCEPT ERR-HORA FROM TIME
+           MOVE "CONS002"  TO ERR-PROGRAMA
+           MOVE MENS       TO ERR-MENSAGEM
+           MOVE "ARQCLI"   TO ERR-ARQUIVO
+           MOVE ST-ERRO    TO ERR-STATUS
+           WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT
+           IF MENS(1:4) = "ERRO"
+              PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
       *---------------------*** FIM DE PROGRAMA ***--------------------*
\ No newline at end of file
