@@ -0,0 +1,370 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * MENU PRINCIPAL DO SISTEMA                    *
+      * (LOGIN DO OPERADOR, PERMISSOES POR FUNCAO E   *
+      *  CHAMADA DAS TELAS DE CADASTRO, CONSULTA,     *
+      *  MOVIMENTACAO E RELATORIOS JA EXISTENTES)     *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQOPE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS OPE-COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS OPE-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQOPE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQOPE.DAT".
+       01 REGOPE.
+                03 OPE-COD                PIC X(08).
+                03 OPE-SENHA              PIC X(08).
+                03 OPE-NOME               PIC X(30).
+                03 OPE-PERM-CAD           PIC X(01).
+                03 OPE-PERM-MOV           PIC X(01).
+                03 OPE-PERM-CON           PIC X(01).
+                03 OPE-PERM-REL           PIC X(01).
+                03 OPE-PERM-ADM           PIC X(01).
+                03 OPE-SIT                PIC X(01).
+                03 OPE-VERSAO             PIC 9(08).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO        PIC 9(02) VALUE ZEROS.
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-LOG         PIC X(02) VALUE "00".
+       77 W-SENHA-DIG    PIC X(08) VALUE SPACES.
+       77 W-NOME-LOGADO  PIC X(30) VALUE SPACES.
+       77 W-PERM-CAD     PIC X(01) VALUE "N".
+       77 W-PERM-MOV     PIC X(01) VALUE "N".
+       77 W-PERM-CON     PIC X(01) VALUE "N".
+       77 W-PERM-REL     PIC X(01) VALUE "N".
+       77 W-PERM-ADM     PIC X(01) VALUE "N".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "================================LOGIN DO".
+           05  LINE 02  COLUMN 42
+               VALUE  " OPERADOR===============================".
+           05  LINE 08  COLUMN 10
+               VALUE  "CODIGO DO OPERADOR :".
+           05  LINE 10  COLUMN 10
+               VALUE  "             SENHA :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TOPE-COD
+               LINE 08  COLUMN 32  PIC X(08)
+               USING  OPE-COD.
+           05  TW-SENHA-DIG
+               LINE 10  COLUMN 32  PIC X(08)
+               USING  W-SENHA-DIG
+               NO ECHO.
+       01  TELAMENU.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "===============================MENU".
+           05  LINE 02  COLUMN 37
+               VALUE  " PRINCIPAL===============================".
+           05  LINE 04  COLUMN 04
+               VALUE  "CADASTROS".
+           05  LINE 05  COLUMN 06
+               VALUE  "01 - CEP".
+           05  LINE 06  COLUMN 06
+               VALUE  "02 - CLIENTES".
+           05  LINE 07  COLUMN 06
+               VALUE  "03 - FORNECEDORES".
+           05  LINE 08  COLUMN 06
+               VALUE  "04 - PRODUTOS".
+           05  LINE 10  COLUMN 04
+               VALUE  "TABELAS".
+           05  LINE 11  COLUMN 06
+               VALUE  "05 - UF".
+           05  LINE 12  COLUMN 06
+               VALUE  "06 - TIPO DE PRODUTO".
+           05  LINE 13  COLUMN 06
+               VALUE  "07 - UNIDADE DE PRODUTO".
+           05  LINE 04  COLUMN 42
+               VALUE  "MOVIMENTACAO".
+           05  LINE 05  COLUMN 44
+               VALUE  "08 - VENDA DE PRODUTOS".
+           05  LINE 06  COLUMN 44
+               VALUE  "09 - RECEBIMENTO DE PRODUTOS".
+           05  LINE 07  COLUMN 44
+               VALUE  "10 - MOVIMENTO DE ESTOQUE".
+           05  LINE 08  COLUMN 44
+               VALUE  "11 - CONTAS A PAGAR".
+           05  LINE 09  COLUMN 44
+               VALUE  "12 - PRODUTO X FORNECEDOR".
+           05  LINE 11  COLUMN 42
+               VALUE  "CONSULTAS".
+           05  LINE 12  COLUMN 44
+               VALUE  "13 - CLIENTES".
+           05  LINE 13  COLUMN 44
+               VALUE  "14 - FORNECEDORES".
+           05  LINE 14  COLUMN 44
+               VALUE  "15 - PRODUTOS".
+           05  LINE 15  COLUMN 44
+               VALUE  "16 - CEP".
+           05  LINE 17  COLUMN 04
+               VALUE  "RELATORIOS".
+           05  LINE 18  COLUMN 06
+               VALUE  "17 - CEP".
+           05  LINE 18  COLUMN 44
+               VALUE  "20 - PRODUTOS".
+           05  LINE 19  COLUMN 06
+               VALUE  "18 - CLIENTES".
+           05  LINE 19  COLUMN 44
+               VALUE  "21 - ESTOQUE MINIMO".
+           05  LINE 20  COLUMN 06
+               VALUE  "19 - FORNECEDORES".
+           05  LINE 21  COLUMN 04
+               VALUE  "ADMINISTRACAO".
+           05  LINE 22  COLUMN 06
+               VALUE  "22 - OPERADORES".
+           05  LINE 21  COLUMN 44
+               VALUE  "23 - REAJUSTE DE PRECO".
+           05  LINE 22  COLUMN 44
+               VALUE  "00 - SAIR DO SISTEMA".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 23  COLUMN 30  PIC 99
+               USING  W-OPCAO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABRIR-OPE.
+                OPEN I-O ARQOPE
+                IF ST-ERRO NOT = "00"
+                    IF ST-ERRO = "30"
+                       OPEN OUTPUT ARQOPE
+                       CLOSE ARQOPE
+                       OPEN I-O ARQOPE
+                    ELSE
+                       MOVE "ERRO NA ABERTURA DO ARQUIVO OPERADOR"
+                                                              TO MENS
+                       DISPLAY MENS
+                       PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                       GO TO ROT-FIM.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+      *
+      ***** ROTINA DE LOGIN DO OPERADOR *****
+      *
+       LOGIN-001.
+                MOVE SPACES TO OPE-COD W-SENHA-DIG
+                DISPLAY TELALOGIN.
+       LOGIN-002.
+                ACCEPT TOPE-COD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF OPE-COD = SPACES
+                   MOVE "*** CODIGO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO LOGIN-002.
+       LOGIN-003.
+                ACCEPT TW-SENHA-DIG
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO LOGIN-001.
+       LOGIN-004.
+                READ ARQOPE
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO LOGIN-001.
+                IF OPE-SIT = "E"
+                   MOVE "*** OPERADOR EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO LOGIN-001.
+                IF OPE-SENHA NOT = W-SENHA-DIG
+                   MOVE "*** SENHA INCORRETA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO LOGIN-001.
+                MOVE OPE-NOME     TO W-NOME-LOGADO
+                MOVE OPE-PERM-CAD TO W-PERM-CAD
+                MOVE OPE-PERM-MOV TO W-PERM-MOV
+                MOVE OPE-PERM-CON TO W-PERM-CON
+                MOVE OPE-PERM-REL TO W-PERM-REL
+                MOVE OPE-PERM-ADM TO W-PERM-ADM.
+      *
+      ***** ROTINA DE MENU *****
+      *
+       R1.
+                MOVE ZEROS TO W-OPCAO.
+                DISPLAY TELAMENU.
+       R2.
+                DISPLAY (23, 13) "OPCAO : ".
+                ACCEPT TW-OPCAO.
+                ACCEPT W-ACT FROM ESCAPE KEY.
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = ZEROS
+                   GO TO ROT-FIM.
+       R3.
+                EVALUATE W-OPCAO
+                   WHEN 01 THRU 07
+                      IF W-PERM-CAD NOT = "S"
+                         GO TO SEM-PERMISSAO
+                      ELSE
+                         PERFORM CHAMAR-CADASTRO
+                   WHEN 08 THRU 12
+                      IF W-PERM-MOV NOT = "S"
+                         GO TO SEM-PERMISSAO
+                      ELSE
+                         PERFORM CHAMAR-MOVIMENTO
+                   WHEN 13 THRU 16
+                      IF W-PERM-CON NOT = "S"
+                         GO TO SEM-PERMISSAO
+                      ELSE
+                         PERFORM CHAMAR-CONSULTA
+                   WHEN 17 THRU 21
+                      IF W-PERM-REL NOT = "S"
+                         GO TO SEM-PERMISSAO
+                      ELSE
+                         PERFORM CHAMAR-RELATORIO
+                   WHEN 22 THRU 23
+                      IF W-PERM-ADM NOT = "S"
+                         GO TO SEM-PERMISSAO
+                      ELSE
+                         PERFORM CHAMAR-ADMIN
+                   WHEN OTHER
+                      MOVE "*** OPCAO INVALIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                END-EVALUATE.
+                GO TO R1.
+      *
+       SEM-PERMISSAO.
+                MOVE "*** OPERADOR SEM PERMISSAO P/ ESTA FUNCAO ***"
+                                                                TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R1.
+      *
+       CHAMAR-CADASTRO.
+                EVALUATE W-OPCAO
+                   WHEN 01 CALL "SVP001"
+                   WHEN 02 CALL "SVP002"
+                   WHEN 03 CALL "SVP003"
+                   WHEN 04 CALL "SVP004"
+                   WHEN 05 CALL "MNTUF"
+                   WHEN 06 CALL "MNTTIPO"
+                   WHEN 07 CALL "MNTUNID"
+                END-EVALUATE.
+       CHAMAR-CADASTRO-FIM.
+                EXIT.
+      *
+       CHAMAR-MOVIMENTO.
+                EVALUATE W-OPCAO
+                   WHEN 08 CALL "VENDPRO"
+                   WHEN 09 CALL "RECPRO"
+                   WHEN 10 CALL "MOVPRO"
+                   WHEN 11 CALL "CTAPAG"
+                   WHEN 12 CALL "PROFOR"
+                END-EVALUATE.
+       CHAMAR-MOVIMENTO-FIM.
+                EXIT.
+      *
+       CHAMAR-CONSULTA.
+                EVALUATE W-OPCAO
+                   WHEN 13 CALL "CONS002"
+                   WHEN 14 CALL "CONS003"
+                   WHEN 15 CALL "CONS004"
+                   WHEN 16 CALL "CONS005"
+                END-EVALUATE.
+       CHAMAR-CONSULTA-FIM.
+                EXIT.
+      *
+       CHAMAR-RELATORIO.
+                EVALUATE W-OPCAO
+                   WHEN 17 CALL "RELCEP"
+                   WHEN 18 CALL "RELCLI"
+                   WHEN 19 CALL "RELFOR"
+                   WHEN 20 CALL "RELPRO"
+                   WHEN 21 CALL "RELESTMIN"
+                END-EVALUATE.
+       CHAMAR-RELATORIO-FIM.
+                EXIT.
+      *
+       CHAMAR-ADMIN.
+                EVALUATE W-OPCAO
+                   WHEN 22 CALL "SVP005"
+                   WHEN 23 CALL "AJUPRECO"
+                END-EVALUATE.
+       CHAMAR-ADMIN-FIM.
+                EXIT.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "MENU"    TO ERR-PROGRAMA
+                MOVE MENS      TO ERR-MENSAGEM
+                MOVE "ARQOPE"  TO ERR-ARQUIVO
+                MOVE ST-ERRO   TO ERR-STATUS
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      ***** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQOPE ARQERRO
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+      *
+      **** ROTINA DE MENSAGEM *****
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT
+                IF MENS(1:4) = "ERRO"
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
