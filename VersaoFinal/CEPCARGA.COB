@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEPCARGA.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * CARGA EM LOTE DO ARQUIVO MESTRE DE CEP       *
+      * LE O EXTRATO SEQUENCIAL DOS CORREIOS E       *
+      * INCLUI/ALTERA O ARQCEP, COM PONTO DE RESTART *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CEP-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQEXTC ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-EXT.
+       SELECT ARQCKPT ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-CKP.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+                03 CEP-NUM      PIC 9(08).
+                03 CEP-NOME         PIC X(30).
+                03 CEP-BAIRRO        PIC X(20).
+                03 CEP-CIDADE        PIC X(20).
+                03 CEP-UF                 PIC X(02).
+                03 CEP-SIT                PIC X(01).
+                03 CEP-VERSAO             PIC 9(08).
+      *
+       FD ARQEXTC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPEXTR.DAT".
+       01 REGEXTC.
+                03 EXT-CEP-NUM      PIC 9(08).
+                03 EXT-CEP-NOME     PIC X(30).
+                03 EXT-CEP-BAIRRO   PIC X(20).
+                03 EXT-CEP-CIDADE   PIC X(20).
+                03 EXT-CEP-UF       PIC X(02).
+      *
+       FD ARQCKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPCKPT.DAT".
+       01 REGCKPT.
+                03 CKPT-CONTADOR    PIC 9(08).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-EXT         PIC X(02) VALUE "00".
+       77 ST-CKP         PIC X(02) VALUE "00".
+       77 ST-LOG         PIC X(02) VALUE "00".
+       77 W-CONTADOR     PIC 9(08) VALUE ZEROS.
+       77 W-SKIP         PIC 9(08) VALUE ZEROS.
+       77 W-LIDOS        PIC 9(08) VALUE ZEROS.
+       77 W-INCLUIDOS    PIC 9(08) VALUE ZEROS.
+       77 W-ALTERADOS    PIC 9(08) VALUE ZEROS.
+       77 W-REJEITADOS   PIC 9(08) VALUE ZEROS.
+       77 W-INTERVALO    PIC 9(04) VALUE 0100.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                DISPLAY "*** CEPCARGA - CARGA EM LOTE DO ARQCEP ***".
+      *
+       ABRIR-ARQS.
+                OPEN I-O ARQCEP
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "30"
+                      OPEN OUTPUT ARQCEP
+                      CLOSE ARQCEP
+                      OPEN I-O ARQCEP
+                   ELSE
+                      DISPLAY "ERRO NA ABERTURA DO ARQUIVO CEP: "
+                              ST-ERRO
+                      MOVE "ARQCEP" TO ERR-ARQUIVO
+                      MOVE ST-ERRO  TO ERR-STATUS
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CEP"
+                                                      TO ERR-MENSAGEM
+                      PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                      GO TO ROT-FIM.
+                OPEN INPUT ARQEXTC
+                IF ST-EXT NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO EXTRATO CEPEXTR: "
+                           ST-EXT
+                   MOVE "ARQEXTC" TO ERR-ARQUIVO
+                   MOVE ST-EXT    TO ERR-STATUS
+                   MOVE "ERRO NA ABERTURA DO EXTRATO CEPEXTR"
+                                                   TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   CLOSE ARQCEP
+                   GO TO ROT-FIM.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+      *
+       LER-CKPT.
+                OPEN INPUT ARQCKPT
+                IF ST-CKP = "00"
+                   READ ARQCKPT
+                   IF ST-CKP = "00"
+                      MOVE CKPT-CONTADOR TO W-SKIP
+                   ELSE
+                      MOVE ZEROS TO W-SKIP
+                   CLOSE ARQCKPT
+                ELSE
+                   MOVE ZEROS TO W-SKIP.
+                IF W-SKIP > ZEROS
+                   DISPLAY "*** RETOMANDO CARGA A PARTIR DO REGISTRO "
+                           W-SKIP " (RESTART) ***".
+      *
+       PULAR-PROCESSADOS.
+                MOVE ZEROS TO W-CONTADOR
+                IF W-SKIP = ZEROS
+                   GO TO PROC-LOOP.
+       PULAR-LOOP.
+                READ ARQEXTC NEXT RECORD
+                IF ST-EXT = "10"
+                   DISPLAY "*** EXTRATO MENOR QUE O CHECKPOINT ***"
+                   GO TO FIM-LOTE.
+                IF ST-EXT NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DO EXTRATO: " ST-EXT
+                   MOVE "ARQEXTC" TO ERR-ARQUIVO
+                   MOVE ST-EXT    TO ERR-STATUS
+                   MOVE "ERRO NA LEITURA DO EXTRATO" TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO FIM-LOTE.
+                ADD 1 TO W-CONTADOR
+                IF W-CONTADOR < W-SKIP
+                   GO TO PULAR-LOOP.
+      *
+       PROC-LOOP.
+                READ ARQEXTC NEXT RECORD
+                IF ST-EXT = "10"
+                   GO TO FIM-LOTE.
+                IF ST-EXT NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DO EXTRATO: " ST-EXT
+                   MOVE "ARQEXTC" TO ERR-ARQUIVO
+                   MOVE ST-EXT    TO ERR-STATUS
+                   MOVE "ERRO NA LEITURA DO EXTRATO" TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO FIM-LOTE.
+                ADD 1 TO W-CONTADOR
+                ADD 1 TO W-LIDOS.
+      *
+       VALIDAR-REG.
+                IF EXT-CEP-NUM = ZEROS OR EXT-CEP-NOME = SPACES
+                   ADD 1 TO W-REJEITADOS
+                   GO TO GRAVA-CKPT-SE-PRECISO.
+      *
+       APLICAR-REG.
+                MOVE EXT-CEP-NUM     TO CEP-NUM
+                READ ARQCEP
+                IF ST-ERRO = "00"
+                   MOVE EXT-CEP-NOME    TO CEP-NOME
+                   MOVE EXT-CEP-BAIRRO  TO CEP-BAIRRO
+                   MOVE EXT-CEP-CIDADE  TO CEP-CIDADE
+                   MOVE EXT-CEP-UF      TO CEP-UF
+                   ADD 1 TO CEP-VERSAO
+                   REWRITE REGCEP
+                   IF ST-ERRO = "00"
+                      ADD 1 TO W-ALTERADOS
+                   ELSE
+                      DISPLAY "ERRO NA ALTERACAO DO CEP " CEP-NUM
+                              " STATUS " ST-ERRO
+                      MOVE "ARQCEP" TO ERR-ARQUIVO
+                      MOVE ST-ERRO  TO ERR-STATUS
+                      MOVE "ERRO NA ALTERACAO DO CEP" TO ERR-MENSAGEM
+                      PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                      ADD 1 TO W-REJEITADOS
+                ELSE
+                   IF ST-ERRO = "23"
+                      MOVE EXT-CEP-NUM     TO CEP-NUM
+                      MOVE EXT-CEP-NOME    TO CEP-NOME
+                      MOVE EXT-CEP-BAIRRO  TO CEP-BAIRRO
+                      MOVE EXT-CEP-CIDADE  TO CEP-CIDADE
+                      MOVE EXT-CEP-UF      TO CEP-UF
+                      MOVE "A"             TO CEP-SIT
+                      MOVE 1               TO CEP-VERSAO
+                      WRITE REGCEP
+                      IF ST-ERRO = "00"
+                         ADD 1 TO W-INCLUIDOS
+                      ELSE
+                         DISPLAY "ERRO NA INCLUSAO DO CEP " CEP-NUM
+                                 " STATUS " ST-ERRO
+                         MOVE "ARQCEP" TO ERR-ARQUIVO
+                         MOVE ST-ERRO  TO ERR-STATUS
+                         MOVE "ERRO NA INCLUSAO DO CEP" TO ERR-MENSAGEM
+                         PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                         ADD 1 TO W-REJEITADOS
+                   ELSE
+                      DISPLAY "ERRO NA LEITURA DO CEP " CEP-NUM
+                              " STATUS " ST-ERRO
+                      MOVE "ARQCEP" TO ERR-ARQUIVO
+                      MOVE ST-ERRO  TO ERR-STATUS
+                      MOVE "ERRO NA LEITURA DO CEP" TO ERR-MENSAGEM
+                      PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                      ADD 1 TO W-REJEITADOS.
+      *
+       GRAVA-CKPT-SE-PRECISO.
+                DIVIDE W-CONTADOR BY W-INTERVALO
+                       GIVING W-SKIP REMAINDER W-SKIP.
+                IF W-SKIP = ZEROS
+                   PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM.
+                GO TO PROC-LOOP.
+      *
+       GRAVA-CKPT.
+                OPEN OUTPUT ARQCKPT
+                MOVE W-CONTADOR TO CKPT-CONTADOR
+                WRITE REGCKPT
+                CLOSE ARQCKPT.
+       GRAVA-CKPT-FIM.
+                EXIT.
+      *
+       FIM-LOTE.
+                CLOSE ARQCEP ARQEXTC
+                MOVE ZEROS TO CKPT-CONTADOR
+                OPEN OUTPUT ARQCKPT
+                WRITE REGCKPT
+                CLOSE ARQCKPT
+                DISPLAY "*** CARGA CONCLUIDA ***"
+                DISPLAY "REGISTROS LIDOS      : " W-LIDOS
+                DISPLAY "REGISTROS INCLUIDOS  : " W-INCLUIDOS
+                DISPLAY "REGISTROS ALTERADOS  : " W-ALTERADOS
+                DISPLAY "REGISTROS REJEITADOS : " W-REJEITADOS
+                GO TO ROT-FIM.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "CEPCARGA" TO ERR-PROGRAMA
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      **** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                STOP RUN.
