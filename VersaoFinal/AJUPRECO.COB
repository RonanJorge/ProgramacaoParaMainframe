@@ -0,0 +1,333 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AJUPRECO.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * UTILITARIO DE REAJUSTE PERCENTUAL DE PRECO   *
+      * DO ARQUIVO MESTRE DE PRODUTO (FAIXA OU TODO) *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRO-COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PRO-DESC
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PRO-BARRAS
+                                   WITH DUPLICATES.
+       SELECT ARQHPR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS HPR-CHAVE
+                    FILE STATUS  IS ST-HPR.
+       SELECT ARQAUD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AUD-CHAVE
+                    FILE STATUS  IS ST-AUD.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+                03 PRO-COD          PIC 9(8).
+                03 PRO-DESC         PIC X(30).
+                03 PRO-UNID         PIC X(02).
+                03 PRO-TIPO         PIC X(01).
+                03 PRO-TIPO-FORC    PIC X(01).
+                03 PRO-CPF-FORC     PIC 9(14).
+                03 PRO-DATA         PIC 9(08).
+                03 PRO-PRECO        PIC 9(08).
+                03 PRO-QTDE         PIC 9(06).
+                03 PRO-QTDE-MIN     PIC 9(06).
+                03 PRO-BARRAS       PIC 9(13).
+                03 PRO-SIT                PIC X(01).
+                03 PRO-VERSAO             PIC 9(08).
+      *
+       FD ARQHPR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQHPR.DAT".
+       01 REGHPR.
+                03 HPR-CHAVE.
+                   05 HPR-PRO-COD    PIC 9(08).
+                   05 HPR-DATA       PIC 9(08).
+                03 HPR-PRECO-ANT     PIC 9(08).
+                03 HPR-PRECO-NOVO    PIC 9(08).
+                03 HPR-OPERADOR      PIC X(20).
+      *
+       FD ARQAUD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQAUD.DAT".
+       01 REGAUD.
+                03 AUD-CHAVE.
+                   05 AUD-DATA       PIC 9(08).
+                   05 AUD-HORA       PIC 9(08).
+                03 AUD-ARQUIVO       PIC X(08).
+                03 AUD-OPERACAO      PIC X(01).
+                03 AUD-CHAVE-REG     PIC X(14).
+                03 AUD-OPERADOR      PIC X(20).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-HPR         PIC X(02) VALUE "00".
+       77 ST-AUD         PIC X(02) VALUE "00".
+       77 ST-LOG         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(08) VALUE ZEROS.
+       77 W-ALTERADOS    PIC 9(08) VALUE ZEROS.
+       77 W-FAIXA-INI    PIC 9(08) VALUE ZEROS.
+       77 W-FAIXA-FIM    PIC 9(08) VALUE ZEROS.
+       77 W-TIPO-AJUSTE  PIC X(01) VALUE SPACES.
+       77 W-PERCENTUAL   PIC 9(03)V99 VALUE ZEROS.
+       77 W-PRECO-ANT    PIC 9(08) VALUE ZEROS.
+       77 W-OPERADOR     PIC X(20) VALUE SPACES.
+       77 W-AUD-OP       PIC X(01) VALUE SPACES.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                DISPLAY "*** AJUPRECO - REAJUSTE PERCENTUAL DE PRECO *".
+      *
+       PEDIR-FAIXA.
+                DISPLAY "CODIGO INICIAL (ZEROS = DESDE O PRIMEIRO) : "
+                        WITH NO ADVANCING
+                ACCEPT W-FAIXA-INI
+                DISPLAY "CODIGO FINAL   (ZEROS = ATE O ULTIMO)     : "
+                        WITH NO ADVANCING
+                ACCEPT W-FAIXA-FIM.
+      *
+       PEDIR-TIPO.
+                DISPLAY "TIPO DE REAJUSTE (A=AUMENTO  R=REDUCAO)   : "
+                        WITH NO ADVANCING
+                ACCEPT W-TIPO-AJUSTE
+                IF W-TIPO-AJUSTE = "a"
+                   MOVE "A" TO W-TIPO-AJUSTE.
+                IF W-TIPO-AJUSTE = "r"
+                   MOVE "R" TO W-TIPO-AJUSTE.
+                IF W-TIPO-AJUSTE NOT = "A" AND NOT = "R"
+                   DISPLAY "*** DIGITE APENAS A=AUMENTO OU R=REDUCAO *"
+                   GO TO PEDIR-TIPO.
+      *
+       PEDIR-PERCENTUAL.
+                DISPLAY "PERCENTUAL DE REAJUSTE (0 A 100)          : "
+                        WITH NO ADVANCING
+                ACCEPT W-PERCENTUAL
+                IF W-PERCENTUAL = ZEROS
+                   DISPLAY "*** PERCENTUAL DEVE SER DIFERENTE DE ZERO*"
+                   GO TO PEDIR-PERCENTUAL.
+                IF W-PERCENTUAL > 100
+                   DISPLAY "*** PERCENTUAL NAO PODE SER MAIOR QUE 100*"
+                   GO TO PEDIR-PERCENTUAL.
+      *
+       PEDIR-OPERADOR.
+                DISPLAY "OPERADOR RESPONSAVEL POR ESTE REAJUSTE    : "
+                        WITH NO ADVANCING
+                ACCEPT W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   DISPLAY "*** OPERADOR DEVE SER INFORMADO ***"
+                   GO TO PEDIR-OPERADOR.
+      *
+       CONFIRMAR.
+                DISPLAY "CONFIRMA O REAJUSTE ACIMA (S/N)           : "
+                        WITH NO ADVANCING
+                ACCEPT W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   DISPLAY "*** OPERACAO CANCELADA PELO OPERADOR ***"
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   DISPLAY "*** DIGITE APENAS S=SIM OU N=NAO ***"
+                   GO TO CONFIRMAR.
+      *
+       ABRIR-ARQ.
+                OPEN I-O ARQPRO
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "35"
+                      DISPLAY "ARQUIVO DE ARQPRO NAO EXISTE"
+                      GO TO ROT-FIM
+                   ELSE
+                      DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQPRO: "
+                              ST-ERRO
+                      MOVE "ARQPRO" TO ERR-ARQUIVO
+                      MOVE ST-ERRO  TO ERR-STATUS
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO ARQPRO"
+                                                      TO ERR-MENSAGEM
+                      PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                      GO TO ROT-FIM.
+       ABRIR-HPR.
+                OPEN I-O ARQHPR
+                IF ST-HPR NOT = "00"
+                   IF ST-HPR = "30" OR "35"
+                      OPEN OUTPUT ARQHPR
+                      CLOSE ARQHPR
+                      OPEN I-O ARQHPR
+                   ELSE
+                      DISPLAY "ERRO NA ABERTURA DO ARQ HIST. PRECO: "
+                              ST-HPR
+                      MOVE "ARQHPR" TO ERR-ARQUIVO
+                      MOVE ST-HPR   TO ERR-STATUS
+                      MOVE "ERRO NA ABERTURA DO ARQ HIST. PRECO"
+                                                      TO ERR-MENSAGEM
+                      PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                      CLOSE ARQPRO
+                      GO TO ROT-FIM.
+       ABRIR-AUD.
+                OPEN I-O ARQAUD
+                IF ST-AUD NOT = "00"
+                   IF ST-AUD = "30" OR "35"
+                      OPEN OUTPUT ARQAUD
+                      CLOSE ARQAUD
+                      OPEN I-O ARQAUD
+                   ELSE
+                      DISPLAY "ERRO NA ABERTURA DO ARQ AUDITORIA : "
+                              ST-AUD
+                      MOVE "ARQAUD" TO ERR-ARQUIVO
+                      MOVE ST-AUD   TO ERR-STATUS
+                      MOVE "ERRO NA ABERTURA DO ARQ AUDITORIA"
+                                                      TO ERR-MENSAGEM
+                      PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                      CLOSE ARQPRO ARQHPR
+                      GO TO ROT-FIM.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+      *
+       POSICIONAR.
+                IF W-FAIXA-INI = ZEROS
+                   GO TO CABECALHO.
+                MOVE W-FAIXA-INI TO PRO-COD
+                START ARQPRO KEY IS NOT LESS PRO-COD INVALID KEY
+                      DISPLAY "*** NENHUM PRODUTO NA FAIXA INFORMADA *"
+                      GO TO FIM-LOTE.
+      *
+       CABECALHO.
+                DISPLAY " ===== REAJUSTE PERCENTUAL DE PRECO ===== ".
+      *
+       PROC-LOOP.
+                READ ARQPRO NEXT RECORD
+                IF ST-ERRO = "10"
+                   GO TO FIM-LOTE.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DO ARQPRO: " ST-ERRO
+                   MOVE "ARQPRO" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                   MOVE "ERRO NA LEITURA DO ARQPRO" TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO FIM-LOTE.
+                ADD 1 TO W-LIDOS.
+                IF W-FAIXA-FIM NOT = ZEROS AND PRO-COD > W-FAIXA-FIM
+                   GO TO FIM-LOTE.
+                IF PRO-SIT = "E"
+                   GO TO PROC-LOOP.
+      *
+       AJUSTAR-PRECO.
+                MOVE PRO-PRECO TO W-PRECO-ANT
+                IF W-TIPO-AJUSTE = "A"
+                   COMPUTE PRO-PRECO ROUNDED =
+                           PRO-PRECO + (PRO-PRECO * W-PERCENTUAL / 100)
+                ELSE
+                   COMPUTE PRO-PRECO ROUNDED =
+                           PRO-PRECO - (PRO-PRECO * W-PERCENTUAL / 100).
+                IF PRO-PRECO = W-PRECO-ANT
+                   GO TO PROC-LOOP.
+                IF PRO-PRECO = ZEROS
+                   MOVE W-PRECO-ANT TO PRO-PRECO
+                   DISPLAY "*** PRODUTO " PRO-COD
+                           " NAO AJUSTADO - PRECO FICARIA ZERADO ***"
+                   GO TO PROC-LOOP.
+                ADD 1 TO PRO-VERSAO
+                REWRITE REGPRO
+                IF ST-ERRO NOT = "00"
+                   MOVE ST-ERRO  TO ERR-STATUS
+                   MOVE "ERRO NA ALTERACAO DO PRECO DO PRODUTO"
+                                                      TO ERR-MENSAGEM
+                   MOVE "ARQPRO" TO ERR-ARQUIVO
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO PROC-LOOP.
+                ADD 1 TO W-ALTERADOS
+                PERFORM GRAVAR-HIST-PRECO THRU GRAVAR-HIST-PRECO-FIM
+                MOVE "A" TO W-AUD-OP
+                PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                GO TO PROC-LOOP.
+      *
+       FIM-LOTE.
+                CLOSE ARQPRO ARQHPR ARQAUD
+                DISPLAY "*** REAJUSTE CONCLUIDO ***"
+                DISPLAY "REGISTROS LIDOS     : " W-LIDOS
+                DISPLAY "REGISTROS ALTERADOS : " W-ALTERADOS
+                GO TO ROT-FIM.
+      *
+      ***************************************
+      * GRAVACAO DO HISTORICO DE PRECO       *
+      ***************************************
+      *
+       GRAVAR-HIST-PRECO.
+                MOVE PRO-COD       TO HPR-PRO-COD
+                MOVE PRO-DATA      TO HPR-DATA
+                MOVE W-PRECO-ANT   TO HPR-PRECO-ANT
+                MOVE PRO-PRECO     TO HPR-PRECO-NOVO
+                MOVE W-OPERADOR    TO HPR-OPERADOR
+                WRITE REGHPR
+                IF ST-HPR NOT = "00"
+                   DISPLAY "*** HISTORICO DE PRECO NAO GRAVADO ***".
+       GRAVAR-HIST-PRECO-FIM.
+                EXIT.
+      *
+      ***************************************
+      * GRAVACAO DA TRILHA DE AUDITORIA      *
+      ***************************************
+      *
+       GRAVAR-AUDITORIA.
+                ACCEPT AUD-DATA FROM DATE YYYYMMDD
+                ACCEPT AUD-HORA FROM TIME
+                MOVE "ARQPRO"    TO AUD-ARQUIVO
+                MOVE W-AUD-OP    TO AUD-OPERACAO
+                MOVE PRO-COD     TO AUD-CHAVE-REG
+                MOVE W-OPERADOR  TO AUD-OPERADOR
+                WRITE REGAUD
+                IF ST-AUD NOT = "00"
+                   DISPLAY "*** TRILHA AUDITORIA NAO GRAVADA ***".
+       GRAVAR-AUDITORIA-FIM.
+                EXIT.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "AJUPRECO" TO ERR-PROGRAMA
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      **** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                EXIT PROGRAM.
