@@ -0,0 +1,465 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP005.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * CADASTRO DE OPERADORES                       *
+      * (LOGIN E PERMISSOES POR FUNCAO)              *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQOPE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS OPE-COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS OPE-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQAUD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AUD-CHAVE
+                    FILE STATUS  IS ST-AUD.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQOPE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQOPE.DAT".
+       01 REGOPE.
+                03 OPE-COD                PIC X(08).
+                03 OPE-SENHA              PIC X(08).
+                03 OPE-NOME               PIC X(30).
+                03 OPE-PERM-CAD           PIC X(01).
+                03 OPE-PERM-MOV           PIC X(01).
+                03 OPE-PERM-CON           PIC X(01).
+                03 OPE-PERM-REL           PIC X(01).
+                03 OPE-PERM-ADM           PIC X(01).
+                03 OPE-SIT                PIC X(01).
+                03 OPE-VERSAO             PIC 9(08).
+      *
+       FD ARQAUD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQAUD.DAT".
+       01 REGAUD.
+                03 AUD-CHAVE.
+                   05 AUD-DATA       PIC 9(08).
+                   05 AUD-HORA       PIC 9(08).
+                03 AUD-ARQUIVO       PIC X(08).
+                03 AUD-OPERACAO      PIC X(01).
+                03 AUD-CHAVE-REG     PIC X(14).
+                03 AUD-OPERADOR      PIC X(20).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL          PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO     PIC X(02) VALUE "00".
+       77 ST-AUD         PIC X(02) VALUE "00".
+       77 ST-LOG         PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-OPERADOR     PIC X(20) VALUE SPACES.
+       77 W-AUD-OP       PIC X(01) VALUE SPACES.
+       77 W-VERSAO-LIDA  PIC 9(08) VALUE ZEROS.
+       01 W-REGOPE-SALVO.
+                03 FILLER         PIC X(60).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAOPE.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "===============================CADASTRO".
+           05  LINE 03  COLUMN 41
+               VALUE  " DE OPERADORES=========================".
+           05  LINE 08  COLUMN 01
+               VALUE  "     CODIGO :".
+           05  LINE 09  COLUMN 01
+               VALUE  "      SENHA :".
+           05  LINE 10  COLUMN 01
+               VALUE  "       NOME :".
+           05  LINE 12  COLUMN 01
+               VALUE  "      PERMISSOES (S/N) :".
+           05  LINE 13  COLUMN 04
+               VALUE  "CADASTROS/TABELAS :".
+           05  LINE 14  COLUMN 04
+               VALUE  "MOVIMENTACAO      :".
+           05  LINE 15  COLUMN 04
+               VALUE  "CONSULTAS         :".
+           05  LINE 16  COLUMN 04
+               VALUE  "RELATORIOS        :".
+           05  LINE 17  COLUMN 04
+               VALUE  "ADMINISTRADOR     :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TOPE-COD
+               LINE 08  COLUMN 15  PIC X(08)
+               USING  OPE-COD.
+           05  TOPE-SENHA
+               LINE 09  COLUMN 15  PIC X(08)
+               USING  OPE-SENHA.
+           05  TOPE-NOME
+               LINE 10  COLUMN 15  PIC X(30)
+               USING  OPE-NOME.
+           05  TOPE-PERM-CAD
+               LINE 13  COLUMN 24  PIC X(01)
+               USING  OPE-PERM-CAD.
+           05  TOPE-PERM-MOV
+               LINE 14  COLUMN 24  PIC X(01)
+               USING  OPE-PERM-MOV.
+           05  TOPE-PERM-CON
+               LINE 15  COLUMN 24  PIC X(01)
+               USING  OPE-PERM-CON.
+           05  TOPE-PERM-REL
+               LINE 16  COLUMN 24  PIC X(01)
+               USING  OPE-PERM-REL.
+           05  TOPE-PERM-ADM
+               LINE 17  COLUMN 24  PIC X(01)
+               USING  OPE-PERM-ADM.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O ARQOPE
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT ARQOPE
+                      CLOSE ARQOPE
+                      MOVE "* ARQUIVO OPERADOR SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ. OPERADOR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0C.
+           OPEN I-O ARQAUD
+           IF ST-AUD NOT = "00"
+               IF ST-AUD = "30"
+                      OPEN OUTPUT ARQAUD
+                      CLOSE ARQAUD
+                      OPEN I-O ARQAUD
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ AUDITORIA" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQOPE
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0D.
+                DISPLAY (23, 12) "OPERADOR : "
+                ACCEPT  (23, 24) W-OPERADOR
+                DISPLAY (23, 12) LIMPA.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+       R1.
+                MOVE SPACES TO OPE-COD OPE-SENHA OPE-NOME.
+                MOVE "N" TO OPE-PERM-CAD OPE-PERM-MOV OPE-PERM-CON.
+                MOVE "N" TO OPE-PERM-REL OPE-PERM-ADM.
+                MOVE "A" TO OPE-SIT.
+                MOVE 1   TO OPE-VERSAO.
+                DISPLAY TELAOPE.
+       R2.
+                ACCEPT TOPE-COD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE ARQOPE ARQAUD ARQERRO
+                   GO TO ROT-FIM.
+                IF OPE-COD = SPACES
+                   MOVE "*** CODIGO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+       LER-OPE01.
+                MOVE 0 TO W-SEL
+                READ ARQOPE
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELAOPE
+                      IF OPE-SIT = "E"
+                       MOVE "*** OPERADOR EXCLUIDO - USE ALTERAR ***"
+                            TO MENS
+                      ELSE
+                         MOVE "*** OPERADOR JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. OPERADOR"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       R3.
+                ACCEPT TOPE-SENHA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R2.
+                IF OPE-SENHA = SPACES
+                   MOVE "SENHA DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R3.
+       R4.
+                ACCEPT TOPE-NOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R3.
+                IF OPE-NOME = SPACES
+                   MOVE "NOME DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+       R5.
+                ACCEPT TOPE-PERM-CAD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R4.
+                IF OPE-PERM-CAD NOT = "S" AND "N"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5.
+       R6.
+                ACCEPT TOPE-PERM-MOV
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R5.
+                IF OPE-PERM-MOV NOT = "S" AND "N"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R6.
+       R7.
+                ACCEPT TOPE-PERM-CON
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R6.
+                IF OPE-PERM-CON NOT = "S" AND "N"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R7.
+       R8.
+                ACCEPT TOPE-PERM-REL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R7.
+                IF OPE-PERM-REL NOT = "S" AND "N"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R8.
+       R9.
+                ACCEPT TOPE-PERM-ADM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R8.
+                IF OPE-PERM-ADM NOT = "S" AND "N"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R9.
+      *
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R9.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGOPE
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO W-AUD-OP
+                      PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                      MOVE "*** OPERADOR JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO OPERADOR"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      ***** ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO DE OPERADOR *****
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO R1.
+                IF W-ACT = 03
+                   GO TO R3.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                MOVE OPE-VERSAO   TO W-VERSAO-LIDA
+                MOVE "E" TO OPE-SIT
+                MOVE REGOPE TO W-REGOPE-SALVO
+                READ ARQOPE
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA VERIFICACAO DE CONCORRENCIA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF OPE-VERSAO NOT = W-VERSAO-LIDA
+                   MOVE "*** REGISTRO ALTERADO, REFACA A OPERACAO ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE W-REGOPE-SALVO TO REGOPE
+                ADD 1 TO OPE-VERSAO
+                REWRITE REGOPE
+                IF ST-ERRO = "00"
+                   MOVE "E" TO W-AUD-OP
+                   PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      **********
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R9.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                MOVE OPE-VERSAO   TO W-VERSAO-LIDA
+                MOVE "A" TO OPE-SIT
+                MOVE REGOPE TO W-REGOPE-SALVO
+                READ ARQOPE
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA VERIFICACAO DE CONCORRENCIA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF OPE-VERSAO NOT = W-VERSAO-LIDA
+                   MOVE "*** REGISTRO ALTERADO, REFACA A OPERACAO ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE W-REGOPE-SALVO TO REGOPE
+                ADD 1 TO OPE-VERSAO
+                REWRITE REGOPE
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO W-AUD-OP
+                   PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO OPERADOR"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      ***************************************
+      * GRAVACAO DA TRILHA DE AUDITORIA      *
+      ***************************************
+      *
+       GRAVAR-AUDITORIA.
+                ACCEPT AUD-DATA FROM DATE YYYYMMDD
+                ACCEPT AUD-HORA FROM TIME
+                MOVE "ARQOPE"    TO AUD-ARQUIVO
+                MOVE W-AUD-OP    TO AUD-OPERACAO
+                MOVE OPE-COD     TO AUD-CHAVE-REG
+                MOVE W-OPERADOR  TO AUD-OPERADOR
+                WRITE REGAUD
+                IF ST-AUD NOT = "00"
+                   MOVE "*** TRILHA AUDITORIA NAO GRAVADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVAR-AUDITORIA-FIM.
+                EXIT.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "SVP005"  TO ERR-PROGRAMA
+                MOVE MENS      TO ERR-MENSAGEM
+                IF ST-ERRO NOT = "00"
+                   MOVE "ARQOPE" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                ELSE
+                   MOVE "ARQAUD" TO ERR-ARQUIVO
+                   MOVE ST-AUD   TO ERR-STATUS
+                END-IF
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      ***** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+      *
+      **** ROTINA DE MENSAGEM *****
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT
+                IF MENS(1:4) = "ERRO"
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
