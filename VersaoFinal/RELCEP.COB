@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCEP.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * RELATORIO IMPRESSO DO ARQUIVO MESTRE DE CEP  *
+      * (FAIXA DE CEP-NUM OU ARQUIVO TODO)           *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CEP-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+                03 CEP-NUM      PIC 9(08).
+                03 CEP-NOME         PIC X(30).
+                03 CEP-BAIRRO        PIC X(20).
+                03 CEP-CIDADE        PIC X(20).
+                03 CEP-UF                 PIC X(02).
+                03 CEP-SIT                PIC X(01).
+                03 CEP-VERSAO             PIC 9(08).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-LOG         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(08) VALUE ZEROS.
+       77 W-IMPRESSOS    PIC 9(08) VALUE ZEROS.
+       77 W-FAIXA-INI    PIC 9(08) VALUE ZEROS.
+       77 W-FAIXA-FIM    PIC 9(08) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                DISPLAY "*** RELCEP - LISTAGEM DO ARQUIVO DE CEP ***".
+      *
+       PEDIR-FAIXA.
+                DISPLAY "CEP INICIAL (ZEROS = DESDE O PRIMEIRO) : "
+                        WITH NO ADVANCING
+                ACCEPT W-FAIXA-INI
+                DISPLAY "CEP FINAL   (ZEROS = ATE O ULTIMO)     : "
+                        WITH NO ADVANCING
+                ACCEPT W-FAIXA-FIM.
+      *
+       ABRIR-ARQ.
+                OPEN INPUT ARQCEP
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "35"
+                      DISPLAY "ARQUIVO DE ARQCEP NAO EXISTE"
+                      GO TO ROT-FIM
+                   ELSE
+                      DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQCEP: "
+                              ST-ERRO
+                      MOVE "ARQCEP" TO ERR-ARQUIVO
+                      MOVE ST-ERRO  TO ERR-STATUS
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO ARQCEP"
+                                                      TO ERR-MENSAGEM
+                      PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                      GO TO ROT-FIM.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+      *
+       POSICIONAR.
+                IF W-FAIXA-INI = ZEROS
+                   GO TO CABECALHO.
+                MOVE W-FAIXA-INI TO CEP-NUM
+                START ARQCEP KEY IS NOT LESS CEP-NUM INVALID KEY
+                      DISPLAY "*** NENHUM CEP NA FAIXA INFORMADA ***"
+                      GO TO FIM-LOTE.
+      *
+       CABECALHO.
+                DISPLAY " ============== RELATORIO DO ARQUIVO DE CEP".
+                DISPLAY "   CEP         NOME/LOGRADOURO              "
+                        "  BAIRRO               CIDADE          UF".
+      *
+       PROC-LOOP.
+                READ ARQCEP NEXT RECORD
+                IF ST-ERRO = "10"
+                   GO TO FIM-LOTE.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DO ARQCEP: " ST-ERRO
+                   MOVE "ARQCEP" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                   MOVE "ERRO NA LEITURA DO ARQCEP" TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO FIM-LOTE.
+                ADD 1 TO W-LIDOS.
+                IF W-FAIXA-FIM NOT = ZEROS AND CEP-NUM > W-FAIXA-FIM
+                   GO TO FIM-LOTE.
+                IF CEP-SIT = "E"
+                   GO TO PROC-LOOP.
+      *
+       IMPRIMIR.
+                ADD 1 TO W-IMPRESSOS
+                DISPLAY "   " CEP-NUM "  " CEP-NOME
+                        "  " CEP-BAIRRO "  " CEP-CIDADE "  " CEP-UF.
+                GO TO PROC-LOOP.
+      *
+       FIM-LOTE.
+                CLOSE ARQCEP
+                DISPLAY "*** RELATORIO CONCLUIDO ***"
+                DISPLAY "REGISTROS LIDOS     : " W-LIDOS
+                DISPLAY "REGISTROS IMPRESSOS : " W-IMPRESSOS
+                GO TO ROT-FIM.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "RELCEP" TO ERR-PROGRAMA
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      **** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                EXIT PROGRAM.
