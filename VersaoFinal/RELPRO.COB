@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELPRO.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * RELATORIO IMPRESSO DO ARQUIVO MESTRE DE      *
+      * PRODUTO (FAIXA DE PRO-COD OU ARQUIVO TODO)   *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRO-COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PRO-DESC
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PRO-BARRAS
+                                   WITH DUPLICATES.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+                03 PRO-COD          PIC 9(8).
+                03 PRO-DESC         PIC X(30).
+                03 PRO-UNID         PIC X(02).
+                03 PRO-TIPO         PIC X(01).
+                03 PRO-TIPO-FORC    PIC X(01).
+                03 PRO-CPF-FORC     PIC 9(14).
+                03 PRO-DATA         PIC 9(08).
+                03 PRO-PRECO        PIC 9(08).
+                03 PRO-QTDE         PIC 9(06).
+                03 PRO-QTDE-MIN     PIC 9(06).
+                03 PRO-BARRAS       PIC 9(13).
+                03 PRO-SIT                PIC X(01).
+                03 PRO-VERSAO             PIC 9(08).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-LOG         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(08) VALUE ZEROS.
+       77 W-IMPRESSOS    PIC 9(08) VALUE ZEROS.
+       77 W-FAIXA-INI    PIC 9(08) VALUE ZEROS.
+       77 W-FAIXA-FIM    PIC 9(08) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                DISPLAY "*** RELPRO - LISTAGEM DO ARQUIVO DE PRODUTO *".
+      *
+       PEDIR-FAIXA.
+                DISPLAY "CODIGO INICIAL (ZEROS = DESDE O PRIMEIRO) : "
+                        WITH NO ADVANCING
+                ACCEPT W-FAIXA-INI
+                DISPLAY "CODIGO FINAL   (ZEROS = ATE O ULTIMO)     : "
+                        WITH NO ADVANCING
+                ACCEPT W-FAIXA-FIM.
+      *
+       ABRIR-ARQ.
+                OPEN INPUT ARQPRO
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "35"
+                      DISPLAY "ARQUIVO DE ARQPRO NAO EXISTE"
+                      GO TO ROT-FIM
+                   ELSE
+                      DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQPRO: "
+                              ST-ERRO
+                      MOVE "ARQPRO" TO ERR-ARQUIVO
+                      MOVE ST-ERRO  TO ERR-STATUS
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO ARQPRO"
+                                                      TO ERR-MENSAGEM
+                      PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                      GO TO ROT-FIM.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+      *
+       POSICIONAR.
+                IF W-FAIXA-INI = ZEROS
+                   GO TO CABECALHO.
+                MOVE W-FAIXA-INI TO PRO-COD
+                START ARQPRO KEY IS NOT LESS PRO-COD INVALID KEY
+                      DISPLAY "*** NENHUM PRODUTO NA FAIXA INFORMADA *"
+                      GO TO FIM-LOTE.
+      *
+       CABECALHO.
+                DISPLAY " ========== RELATORIO DO ARQUIVO DE PRODUTO".
+                DISPLAY "   CODIGO      DESCRICAO                      "
+                        "  UN     PRECO       QTDE    QTDE MINIMA".
+      *
+       PROC-LOOP.
+                READ ARQPRO NEXT RECORD
+                IF ST-ERRO = "10"
+                   GO TO FIM-LOTE.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DO ARQPRO: " ST-ERRO
+                   MOVE "ARQPRO" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                   MOVE "ERRO NA LEITURA DO ARQPRO" TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO FIM-LOTE.
+                ADD 1 TO W-LIDOS.
+                IF W-FAIXA-FIM NOT = ZEROS AND PRO-COD > W-FAIXA-FIM
+                   GO TO FIM-LOTE.
+                IF PRO-SIT = "E"
+                   GO TO PROC-LOOP.
+      *
+       IMPRIMIR.
+                ADD 1 TO W-IMPRESSOS
+                DISPLAY "   " PRO-COD "  " PRO-DESC
+                        "  " PRO-UNID "  " PRO-PRECO
+                        "  " PRO-QTDE "  " PRO-QTDE-MIN.
+                GO TO PROC-LOOP.
+      *
+       FIM-LOTE.
+                CLOSE ARQPRO
+                DISPLAY "*** RELATORIO CONCLUIDO ***"
+                DISPLAY "REGISTROS LIDOS     : " W-LIDOS
+                DISPLAY "REGISTROS IMPRESSOS : " W-IMPRESSOS
+                GO TO ROT-FIM.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "RELPRO" TO ERR-PROGRAMA
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      **** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                EXIT PROGRAM.
