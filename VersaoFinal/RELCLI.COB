@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCLI.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * RELATORIO IMPRESSO DO ARQUIVO MESTRE DE      *
+      * CLIENTE (FAIXA DE CLI-CPF OU ARQUIVO TODO)   *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CLI-CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CLI-NOME
+                                   WITH DUPLICATES.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+                03 CLI-TIPO     PIC X(1).
+                03 CLI-CPF      PIC 9(14).
+                03 CLI-CPF-TAB REDEFINES CLI-CPF.
+                    05 CLI-CPF-DIG      PIC 9 OCCURS 14 TIMES.
+                03 CLI-NOME            PIC X(30).
+                03 CLI-FANTASIA        PIC X(12).
+                03 CLI-DDD             PIC 9(2).
+                03 CLI-NUMTEL      PIC 9(9).
+                03 CLI-DDD2     PIC 9(2).
+                03 CLI-NUMTEL2  PIC 9(9).
+                03 CLI-DDD3     PIC 9(2).
+                03 CLI-NUMTEL3  PIC 9(9).
+                03 CLI-EMAIL      PIC X(30).
+                03 CLI-CEP      PIC X(8).
+                03 CLI-CONTATO      PIC X(30).
+                03 CLI-NUM-LOGR      PIC 9(5).
+                03 CLI-COMPL-LOGR      PIC X(12).
+                03 CLI-LOGRADOURO      PIC X(30).
+                03 CLI-BAIRRO      PIC X(20).
+                03 CLI-CIDADE      PIC X(20).
+                03 CLI-UF      PIC X(02).
+                03 CLI-LIMITE-CREDITO PIC 9(10).
+                03 CLI-SIT                PIC X(01).
+                03 CLI-VERSAO             PIC 9(08).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-LOG         PIC X(02) VALUE "00".
+       77 W-LIDOS        PIC 9(08) VALUE ZEROS.
+       77 W-IMPRESSOS    PIC 9(08) VALUE ZEROS.
+       77 W-FAIXA-INI    PIC 9(14) VALUE ZEROS.
+       77 W-FAIXA-FIM    PIC 9(14) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                DISPLAY "*** RELCLI - LISTAGEM DO ARQUIVO DE CLIENTE *".
+      *
+       PEDIR-FAIXA.
+                DISPLAY "CPF/CNPJ INICIAL (ZEROS = DESDE O PRIMEIRO) : "
+                        WITH NO ADVANCING
+                ACCEPT W-FAIXA-INI
+                DISPLAY "CPF/CNPJ FINAL   (ZEROS = ATE O ULTIMO)     : "
+                        WITH NO ADVANCING
+                ACCEPT W-FAIXA-FIM.
+      *
+       ABRIR-ARQ.
+                OPEN INPUT ARQCLI
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "35"
+                      DISPLAY "ARQUIVO DE ARQCLI NAO EXISTE"
+                      GO TO ROT-FIM
+                   ELSE
+                      DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQCLI: "
+                              ST-ERRO
+                      MOVE "ARQCLI" TO ERR-ARQUIVO
+                      MOVE ST-ERRO  TO ERR-STATUS
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO ARQCLI"
+                                                      TO ERR-MENSAGEM
+                      PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                      GO TO ROT-FIM.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+      *
+       POSICIONAR.
+                IF W-FAIXA-INI = ZEROS
+                   GO TO CABECALHO.
+                MOVE W-FAIXA-INI TO CLI-CPF
+                START ARQCLI KEY IS NOT LESS CLI-CPF INVALID KEY
+                      DISPLAY "*** NENHUM CLIENTE NA FAIXA INFORMADA **"
+                      GO TO FIM-LOTE.
+      *
+       CABECALHO.
+                DISPLAY " ============ RELATORIO DO ARQUIVO DE CLIENTE".
+                DISPLAY "   CPF/CNPJ       NOME                        "
+                        "  CIDADE               UF   LIMITE CREDITO".
+      *
+       PROC-LOOP.
+                READ ARQCLI NEXT RECORD
+                IF ST-ERRO = "10"
+                   GO TO FIM-LOTE.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DO ARQCLI: " ST-ERRO
+                   MOVE "ARQCLI" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                   MOVE "ERRO NA LEITURA DO ARQCLI" TO ERR-MENSAGEM
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM
+                   GO TO FIM-LOTE.
+                ADD 1 TO W-LIDOS.
+                IF W-FAIXA-FIM NOT = ZEROS AND CLI-CPF > W-FAIXA-FIM
+                   GO TO FIM-LOTE.
+                IF CLI-SIT = "E"
+                   GO TO PROC-LOOP.
+      *
+       IMPRIMIR.
+                ADD 1 TO W-IMPRESSOS
+                DISPLAY "   " CLI-CPF "  " CLI-NOME
+                        "  " CLI-CIDADE "  " CLI-UF
+                        "  " CLI-LIMITE-CREDITO.
+                GO TO PROC-LOOP.
+      *
+       FIM-LOTE.
+                CLOSE ARQCLI
+                DISPLAY "*** RELATORIO CONCLUIDO ***"
+                DISPLAY "REGISTROS LIDOS     : " W-LIDOS
+                DISPLAY "REGISTROS IMPRESSOS : " W-IMPRESSOS
+                GO TO ROT-FIM.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "RELCLI" TO ERR-PROGRAMA
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      **** ROTINA DE FIM *****
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                EXIT PROGRAM.
