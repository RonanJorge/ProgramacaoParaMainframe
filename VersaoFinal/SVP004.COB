@@ -1,472 +1,823 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SVP004.
-       AUTHOR. RONAN FELIPE JORGE
-      ***********************************************
-      * CADASTRO DE PRODUTOS   *
-      ***********************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                     DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT ARQPRO ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS PRO-COD 
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS PRO-DESC
-                                   WITH DUPLICATES.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD ARQPRO
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "ARQPRO.DAT".
-       01 REGPRO.
-                03 PRO-COD          PIC 9(8).
-                03 PRO-DESC         PIC X(30).
-				03 PRO-UNID         PIC X(02).
-                03 PRO-TIPO         PIC X(01).
-                03 PRO-CPF-FORC     PIC 9(14).
-                03 PRO-DATA         PIC 9(08).
-                03 PRO-PRECO        PIC 9(08).
-                03 PRO-QTDE         PIC 9(06).      				
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-SEL         PIC 9(01) VALUE ZEROS.
-       77 W-CONT       	PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO    	PIC X(01) VALUE SPACES.
-       77 ST-ERRO   	PIC X(02) VALUE "00". 
-       77 W-ACT         PIC 9(02) VALUE ZEROS.
-       77 MENS         	PIC X(50) VALUE SPACES.
-       77 LIMPA      	PIC X(50) VALUE SPACES.
-      *
-	   01 TXUNID.
-	        03 UNID-SIGLA       PIC X(02) VALUE SPACES.
-			03 UNID-TEXTO       PIC X(20) VALUE SPACES.
-      *
-       01 TBUNID.
-            03 FILLER      PIC X(22) VALUE "DZDUZIA".
-            03 FILLER      PIC X(22) VALUE "GRGRAMA".
-            03 FILLER      PIC X(22) VALUE "HRHORA".
-            03 FILLER      PIC X(22) VALUE "KGQUILOGRAMA".
-            03 FILLER      PIC X(22) VALUE "LTLITRO".
-            03 FILLER      PIC X(22) VALUE "MTMETRO".
-            03 FILLER      PIC X(22) VALUE "M2METRO QUADRADO".
-            03 FILLER      PIC X(22) VALUE "M3METRO CUBICO".
-            03 FILLER      PIC X(22) VALUE "MIMILHEIRO".
-            03 FILLER      PIC X(22) VALUE "PAPARES".
-            03 FILLER      PIC X(22) VALUE "PCPECA".
-            03 FILLER      PIC X(22) VALUE "QLQUILATE".
-            03 FILLER      PIC X(22) VALUE "TNTONELADA".
-            03 FILLER      PIC X(22) VALUE "UNUNIDADE".
-            03 FILLER      PIC X(22) VALUE "WHQUILOWATT HORA".
-      *
-       01 TBUNIDR REDEFINES TBUNID.
-             03 TABUNID      PIC X(22) OCCURS 15 TIMES.
-       01 IND                PIC 9(02) VALUE ZEROS.	
-      *
-       01 TXTIPO.
-	        03 TIPO-SIGLA       PIC X(01) VALUE SPACES.
-			03 TIPO-TEXTO       PIC X(20) VALUE SPACES.
-      *
-       01 TBTIPO.
-            03 FILLER      PIC X(21) VALUE "1SAUDE".
-            03 FILLER      PIC X(21) VALUE "2ALIMENTOS".
-            03 FILLER      PIC X(21) VALUE "3VESTUARIO".
-            03 FILLER      PIC X(21) VALUE "4CALCADOS".
-            03 FILLER      PIC X(21) VALUE "5BEBIDAS".
-            03 FILLER      PIC X(21) VALUE "6BELEZA".
-            03 FILLER      PIC X(21) VALUE "7TECNOLOGIA".
-            03 FILLER      PIC X(21) VALUE "8TRANSPORTE".
-            03 FILLER      PIC X(21) VALUE "9SERVICOS".
-      *
-       01 TBTIPOR REDEFINES TBTIPO.
-             03 TABTIPO      PIC X(21) OCCURS 15 TIMES.
-       01 IND2                PIC 9(02) VALUE ZEROS.
-
-       	   
-      *-----------------------------------------------------------------
-       SCREEN SECTION.
-       01  TELAPRO.
-           05  BLANK SCREEN.
-           05  LINE 03  COLUMN 01 
-               VALUE  "   ==========================  CADASTRO".
-           05  LINE 03  COLUMN 41 
-               VALUE  "DE PRODUTO  ==========================  ".
-           05  LINE 07  COLUMN 01 
-               VALUE  "               CODIGO :".
-           05  LINE 08  COLUMN 01 
-               VALUE  "            DESCRICAO :".
-		   05  LINE 09  COLUMN 01 
-               VALUE  "              UNIDADE :".
-           05  LINE 10  COLUMN 01 
-               VALUE  "      TIPO DE PRODUTO :".
-		   05  LINE 11  COLUMN 01 
-               VALUE  "  CNPJ/CPF FORNECEDOR :".
-           05  LINE 12  COLUMN 01 
-               VALUE  "   DATA ULTIMA COMPRA :".
-           05  LINE 13  COLUMN 01 
-               VALUE  " PRECO UNITAR. COMPRA :".
-           05  LINE 14  COLUMN 01 
-               VALUE  "   QUANTIDADE ESTOQUE :".			   
-           05  LINE 23  COLUMN 01 
-               VALUE  " MENSAGEM :".
-           05  TPRO-COD
-               LINE 07  COLUMN 25  PIC 99999.999
-               USING  PRO-COD.
-           05  TPRO-DESC
-               LINE 08  COLUMN 25  PIC X(30)
-               USING  PRO-DESC.
-		   05  TPRO-UNID
-               LINE 09  COLUMN 25  PIC X(02)
-               USING  PRO-UNID.
-           05  TUNID-TEXTO
-               LINE 09  COLUMN 28  PIC X(20)
-			   USING UNID-TEXTO.
-           05  TPRO-TIPO
-               LINE 10  COLUMN 25  PIC X(01)
-               USING  PRO-TIPO.
-           05  TTIPO-TEXTO
-               LINE 10  COLUMN 27  PIC X(20)
-			   USING TIPO-TEXTO.
-           05  TPRO-CPF-FORC
-               LINE 11  COLUMN 25  PIC 9(14)
-               USING  PRO-CPF-FORC.
-           05  TPRO-DATA
-               LINE 12  COLUMN 25  PIC 9(08)
-               USING  PRO-DATA.
-           05  TPRO-PRECO
-               LINE 13  COLUMN 25  PIC 9(08)
-               USING  PRO-PRECO.
-           05  TPRO-QTDE
-               LINE 14  COLUMN 25  PIC 9(06)
-               USING  PRO-QTDE.
-       01 FTELA-PRO-UNID.
-          05 LINE 05   COLUMN 55
-             VALUE " UNIDADE DE MEDIDA".		  
-          05 LINE 07   COLUMN 55
-		     VALUE " DZ-DUZIA".
-          05 LINE 08   COLUMN 55
-		     VALUE " GR-GRAMA".
-          05 LINE 09   COLUMN 55
-		     VALUE " HR-HORA".
-          05 LINE 10   COLUMN 55
-		     VALUE " KG-QUILOGRAMA".
-          05 LINE 11   COLUMN 55
-		     VALUE " LT-LITRO".
-          05 LINE 12   COLUMN 55
-		     VALUE " MT-METRO".
-          05 LINE 13   COLUMN 55
-		     VALUE " M2-METRO QUADRADO".
-          05 LINE 14   COLUMN 55
-		     VALUE " M3-METRO CUBICO".
-          05 LINE 15   COLUMN 55
-		     VALUE " MI-MILHEIRO".
-          05 LINE 16   COLUMN 55
-		     VALUE " PA-PARES".
-          05 LINE 17   COLUMN 55
-		     VALUE " PC-PECA".
-          05 LINE 18   COLUMN 55
-		     VALUE " QL-QUILATE".
-          05 LINE 19   COLUMN 55
-		     VALUE " TN-TONELADA".
-          05 LINE 20   COLUMN 55
-		     VALUE " UN-UNIDADE".
-          05 LINE 21   COLUMN 55
-		     VALUE " WH-QUILOWATT HORA".
-       01 FTELA-PRO-TIPO.
-          05 LINE 05   COLUMN 55
-             VALUE " TIPO DE PRODUTO  ".
-          05 LINE 07   COLUMN 55
-		     VALUE " 1-SAUDE          ".
-          05 LINE 08   COLUMN 55
-		     VALUE " 2-ALIMENTOS      ".
-          05 LINE 09   COLUMN 55
-		     VALUE " 3-VESTUARIO      ".
-          05 LINE 10   COLUMN 55
-		     VALUE " 4-CALCADOS       ".
-          05 LINE 11   COLUMN 55
-		     VALUE " 5-BEBIDAS        ".
-          05 LINE 12   COLUMN 55
-		     VALUE " 6-BELEZA         ".
-          05 LINE 13   COLUMN 55
-		     VALUE " 7-TECNOLOGIA     ".
-          05 LINE 14   COLUMN 55
-		     VALUE " 8-TRANSPORTE     ".
-          05 LINE 15   COLUMN 55
-		     VALUE " 9-SERVICOS       ".
-          05 LINE 16   COLUMN 55
-		     VALUE "                  ".
-          05 LINE 17   COLUMN 55
-		     VALUE "                  ".
-          05 LINE 18   COLUMN 55
-		     VALUE "                  ".
-          05 LINE 19   COLUMN 55
-		     VALUE "                  ".
-          05 LINE 20   COLUMN 55
-		     VALUE "                  ".
-          05 LINE 21   COLUMN 55
-		     VALUE "                  ".
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-      *
-       INC-OP0.
-           OPEN I-O ARQPRO
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      OPEN OUTPUT ARQPRO
-                      CLOSE ARQPRO
-                      MOVE "* ARQ PRODUTO SENDO CRIADO *" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-OP0
-               ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQ PRODUTO" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-           ELSE
-                    NEXT SENTENCE.
-       R01.
-                MOVE SPACES TO TXUNID TXTIPO. 
-                MOVE SPACES TO PRO-DESC PRO-UNID PRO-TIPO.
-				MOVE ZEROS  TO PRO-COD.
-				MOVE ZEROS  TO PRO-CPF-FORC.
-                MOVE ZEROS  TO PRO-DATA PRO-PRECO PRO-QTDE.
-                DISPLAY TELAPRO.
-       R02.
-                ACCEPT TPRO-COD
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02
-                   CLOSE ARQPRO
-                   GO TO ROT-FIM.
-                IF PRO-COD = ZEROS 
-                   MOVE "*** CODIGO NAO PODE SER ZEROS ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R02.
-       LER-COD01.
-                MOVE 0 TO W-SEL
-                READ ARQPRO
-                IF ST-ERRO NOT = "23"
-                   IF ST-ERRO = "00"
-                      PERFORM R04A THRU R04B
-					  PERFORM R05A THRU R05B
-                      DISPLAY TELAPRO
-                      MOVE "*** CODIGO JA CADASTRADO ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      MOVE 1 TO W-SEL
-                      GO TO ACE-001
-                   ELSE
-                      MOVE "ERRO NA LEITURA ARQ. PRODUTO" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                ELSE
-                   NEXT SENTENCE.
-       R03.
-                ACCEPT TPRO-DESC
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R02.
-                IF PRO-DESC = SPACES 
-                   MOVE "DESC. DEVE SER DIFERENTE DE BRANCOS" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R03.
-       R04.
-                DISPLAY FTELA-PRO-UNID
-				ACCEPT TPRO-UNID
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R03.
-       R04A.
-	           MOVE 1 TO IND.
-       R04B.
-               MOVE TABUNID (IND) TO TXUNID
-			   IF PRO-UNID NOT = UNID-SIGLA
-                       ADD 1 TO IND
-                       IF IND > 15
-                          MOVE "UNIDADE NAO EXISTE" TO MENS
-                          PERFORM ROT-MENS THRU ROT-MENS-FIM
-                          GO TO R04
-				       ELSE
-                          GO TO R04B
-			   ELSE
-                     DISPLAY TUNID-TEXTO.
-      *
-       R05.
-                DISPLAY FTELA-PRO-TIPO
-                ACCEPT TPRO-TIPO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R04.
-       R05A.
-                MOVE 1 TO IND2.
-       R05B.
-               MOVE TABTIPO (IND2) TO TXTIPO
-               IF PRO-TIPO NOT = TIPO-SIGLA
-                       ADD 1 TO IND2
-                       IF IND2 > 9
-                          MOVE "TIPO NAO EXISTE" TO MENS
-                          PERFORM ROT-MENS THRU ROT-MENS-FIM
-                          GO TO R05
-                       ELSE
-                          GO TO R05B
-               ELSE 
-                     DISPLAY TTIPO-TEXTO.
-      *					 
-       R06.
-	            ACCEPT TPRO-CPF-FORC
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R05.
-                IF PRO-CPF-FORC = ZEROS 
-                   MOVE "CPF FORC. DEVE SER DIF. DE ZEROS" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R06.
-       R07.
-                ACCEPT TPRO-DATA
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R06.
-                IF PRO-DATA = ZEROS 
-                   MOVE "DATA DEVE SER DIFERENTE DE ZEROS" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R07.
-       R08.
-                ACCEPT TPRO-PRECO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R07.
-                IF PRO-PRECO = ZEROS
-                   MOVE "PRECO DEVE SER DIFERENTE DE ZEROS" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R08.
-       R09.
-	            ACCEPT TPRO-QTDE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R08.
-                IF PRO-QTDE = ZEROS 
-                   MOVE "QUANTID. DEVE SER DIFERENTE DE ZEROS" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R09.
-				IF W-SEL = 1
-							  GO TO ALT-OPC. 							  
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R09.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R01.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC.
-       INC-WR01.
-                WRITE REGPRO
-                IF ST-ERRO = "00" OR "02"
-                      MOVE "*** DADOS GRAVADOS *** " TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO R01.
-                IF ST-ERRO = "22"
-                      MOVE "*** PRODUTO JA EXISTE ***     " TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO R01
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
-                                                       TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.
-      *
-      *****************************************
-      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
-      *****************************************
-      *
-       ACE-001.
-                DISPLAY (23, 12)
-                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
-                   GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
-                IF W-ACT = 02
-                   MOVE 02 TO W-SEL
-                   GO TO R01.
-                IF W-ACT = 03
-                   GO TO R03.
-      *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R01.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
-       EXC-DL1.
-                DELETE ARQPRO RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R01.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO R09.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R01.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGPRO
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R01.
-                MOVE "ERRO NA ALTERACAO DO REGISTRO PRODUTO"   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-      *
-       ROT-FIM.
-                DISPLAY (01, 01) ERASE
-                EXIT PROGRAM.
-       ROT-FIMP.
-                EXIT PROGRAM.
-
-       ROT-FIMS.
-                STOP RUN.
-      *
-      **********************
-      * ROTINA DE MENSAGEM *
-      **********************
-      *
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP004.
+       AUTHOR. RONAN FELIPE JORGE
+      ***********************************************
+      * CADASTRO DE PRODUTOS   *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRO-COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PRO-DESC
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PRO-BARRAS
+                                   WITH DUPLICATES.
+       SELECT ARQUNID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS UNID-SIGLA
+                    FILE STATUS  IS ST-UNID.
+       SELECT ARQTIPO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS TIPO-SIGLA
+                    FILE STATUS  IS ST-TIPO.
+       SELECT ARQHPR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS HPR-CHAVE
+                    FILE STATUS  IS ST-HPR.
+       SELECT ARQAUD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AUD-CHAVE
+                    FILE STATUS  IS ST-AUD.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+                03 PRO-COD          PIC 9(8).
+                03 PRO-DESC         PIC X(30).
+				03 PRO-UNID         PIC X(02).
+                03 PRO-TIPO         PIC X(01).
+                03 PRO-TIPO-FORC    PIC X(01).
+                03 PRO-CPF-FORC     PIC 9(14).
+                03 PRO-DATA         PIC 9(08).
+                03 PRO-PRECO        PIC 9(08).
+                03 PRO-QTDE         PIC 9(06).
+                03 PRO-QTDE-MIN     PIC 9(06).
+                03 PRO-BARRAS       PIC 9(13).
+                03 PRO-BARRAS-TAB REDEFINES PRO-BARRAS.
+                   05 PRO-BARRAS-DIG   PIC 9 OCCURS 13 TIMES.
+                03 PRO-SIT                PIC X(01).
+                03 PRO-VERSAO             PIC 9(08).
+      *
+       FD ARQUNID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQUNID.DAT".
+       01 REGUNID.
+                03 UNID-SIGLA     PIC X(02).
+                03 UNID-NOME      PIC X(20).
+      *
+       FD ARQTIPO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQTIPO.DAT".
+       01 REGTIPO.
+                03 TIPO-SIGLA     PIC X(01).
+                03 TIPO-NOME      PIC X(20).
+      *
+       FD ARQHPR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQHPR.DAT".
+       01 REGHPR.
+                03 HPR-CHAVE.
+                   05 HPR-PRO-COD    PIC 9(08).
+                   05 HPR-DATA       PIC 9(08).
+                03 HPR-PRECO-ANT     PIC 9(08).
+                03 HPR-PRECO-NOVO    PIC 9(08).
+                03 HPR-OPERADOR      PIC X(20).
+      *
+       FD ARQAUD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQAUD.DAT".
+       01 REGAUD.
+                03 AUD-CHAVE.
+                   05 AUD-DATA       PIC 9(08).
+                   05 AUD-HORA       PIC 9(08).
+                03 AUD-ARQUIVO       PIC X(08).
+                03 AUD-OPERACAO      PIC X(01).
+                03 AUD-CHAVE-REG     PIC X(14).
+                03 AUD-OPERADOR      PIC X(20).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-CONT       	PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    	PIC X(01) VALUE SPACES.
+       77 ST-ERRO   	PIC X(02) VALUE "00".
+       77 ST-UNID       PIC X(02) VALUE "00".
+       77 ST-TIPO       PIC X(02) VALUE "00".
+       77 ST-HPR        PIC X(02) VALUE "00".
+       77 ST-AUD        PIC X(02) VALUE "00".
+       77 ST-LOG        PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS         	PIC X(50) VALUE SPACES.
+       77 LIMPA      	PIC X(50) VALUE SPACES.
+       77 W-OPERADOR    PIC X(20) VALUE SPACES.
+       77 W-AUD-OP      PIC X(01) VALUE SPACES.
+       77 W-VERSAO-LIDA PIC 9(08) VALUE ZEROS.
+       01 W-REGPRO-SALVO.
+                03 FILLER        PIC X(106).
+       77 W-PRECO-ANT   PIC 9(08) VALUE ZEROS.
+       77 W-IDX-DV       PIC 9(02) VALUE ZEROS.
+       77 W-SOMA-DV      PIC 9(04) VALUE ZEROS.
+       77 W-RESTO-DV     PIC 9(02) VALUE ZEROS.
+       77 W-DATA-DIA     PIC 9(02) VALUE ZEROS.
+       77 W-DATA-MES     PIC 9(02) VALUE ZEROS.
+       77 W-DATA-ANO     PIC 9(04) VALUE ZEROS.
+       77 W-DIA-MAX      PIC 9(02) VALUE ZEROS.
+       77 W-DATA-OK      PIC 9(01) VALUE ZEROS.
+       77 W-DV-BARRAS    PIC 9(01) VALUE ZEROS.
+       01 TBPESOBARRAS.
+           05 FILLER    PIC 9(01) VALUE 1.
+           05 FILLER    PIC 9(01) VALUE 3.
+           05 FILLER    PIC 9(01) VALUE 1.
+           05 FILLER    PIC 9(01) VALUE 3.
+           05 FILLER    PIC 9(01) VALUE 1.
+           05 FILLER    PIC 9(01) VALUE 3.
+           05 FILLER    PIC 9(01) VALUE 1.
+           05 FILLER    PIC 9(01) VALUE 3.
+           05 FILLER    PIC 9(01) VALUE 1.
+           05 FILLER    PIC 9(01) VALUE 3.
+           05 FILLER    PIC 9(01) VALUE 1.
+           05 FILLER    PIC 9(01) VALUE 3.
+       01 TBPESOBARRASR REDEFINES TBPESOBARRAS.
+           03 PESOBARRAS    PIC 9(01) OCCURS 12 TIMES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPRO.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01 
+               VALUE  "   ==========================  CADASTRO".
+           05  LINE 03  COLUMN 41 
+               VALUE  "DE PRODUTO  ==========================  ".
+           05  LINE 07  COLUMN 01 
+               VALUE  "               CODIGO :".
+           05  LINE 08  COLUMN 01 
+               VALUE  "            DESCRICAO :".
+		   05  LINE 09  COLUMN 01 
+               VALUE  "              UNIDADE :".
+           05  LINE 10  COLUMN 01 
+               VALUE  "      TIPO DE PRODUTO :".
+		   05  LINE 11  COLUMN 01
+               VALUE  "  CNPJ/CPF FORNECEDOR :".
+           05  LINE 11  COLUMN 40
+               VALUE  "TIPO (F/J) :".
+           05  LINE 12  COLUMN 01 
+               VALUE  "   DATA ULTIMA COMPRA :".
+           05  LINE 13  COLUMN 01 
+               VALUE  " PRECO UNITAR. COMPRA :".
+           05  LINE 14  COLUMN 01 
+               VALUE  "   QUANTIDADE ESTOQUE :".			   
+           05  LINE 15  COLUMN 01
+               VALUE  "   QUANTIDADE MINIMA :".
+           05  LINE 16  COLUMN 01
+               VALUE  "    CODIGO DE BARRAS :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TPRO-COD
+               LINE 07  COLUMN 25  PIC 99999.999
+               USING  PRO-COD.
+           05  TPRO-DESC
+               LINE 08  COLUMN 25  PIC X(30)
+               USING  PRO-DESC.
+		   05  TPRO-UNID
+               LINE 09  COLUMN 25  PIC X(02)
+               USING  PRO-UNID.
+           05  TUNID-TEXTO
+               LINE 09  COLUMN 28  PIC X(20)
+			   USING UNID-NOME.
+           05  TPRO-TIPO
+               LINE 10  COLUMN 25  PIC X(01)
+               USING  PRO-TIPO.
+           05  TTIPO-TEXTO
+               LINE 10  COLUMN 27  PIC X(20)
+			   USING TIPO-NOME.
+           05  TPRO-CPF-FORC
+               LINE 11  COLUMN 25  PIC 9(14)
+               USING  PRO-CPF-FORC.
+           05  TPRO-TIPO-FORC
+               LINE 11  COLUMN 53  PIC X(01)
+               USING  PRO-TIPO-FORC.
+           05  TPRO-DATA
+               LINE 12  COLUMN 25  PIC 9(08)
+               USING  PRO-DATA.
+           05  TPRO-PRECO
+               LINE 13  COLUMN 25  PIC 9(08)
+               USING  PRO-PRECO.
+           05  TPRO-QTDE
+               LINE 14  COLUMN 25  PIC 9(06)
+               USING  PRO-QTDE.
+           05  TPRO-QTDE-MIN
+               LINE 15  COLUMN 25  PIC 9(06)
+               USING  PRO-QTDE-MIN.
+           05  TPRO-BARRAS
+               LINE 16  COLUMN 25  PIC 9(13)
+               USING  PRO-BARRAS.
+       01 FTELA-PRO-UNID.
+          05 LINE 05   COLUMN 55
+             VALUE " UNIDADE DE MEDIDA".		  
+          05 LINE 07   COLUMN 55
+		     VALUE " DZ-DUZIA".
+          05 LINE 08   COLUMN 55
+		     VALUE " GR-GRAMA".
+          05 LINE 09   COLUMN 55
+		     VALUE " HR-HORA".
+          05 LINE 10   COLUMN 55
+		     VALUE " KG-QUILOGRAMA".
+          05 LINE 11   COLUMN 55
+		     VALUE " LT-LITRO".
+          05 LINE 12   COLUMN 55
+		     VALUE " MT-METRO".
+          05 LINE 13   COLUMN 55
+		     VALUE " M2-METRO QUADRADO".
+          05 LINE 14   COLUMN 55
+		     VALUE " M3-METRO CUBICO".
+          05 LINE 15   COLUMN 55
+		     VALUE " MI-MILHEIRO".
+          05 LINE 16   COLUMN 55
+		     VALUE " PA-PARES".
+          05 LINE 17   COLUMN 55
+		     VALUE " PC-PECA".
+          05 LINE 18   COLUMN 55
+		     VALUE " QL-QUILATE".
+          05 LINE 19   COLUMN 55
+		     VALUE " TN-TONELADA".
+          05 LINE 20   COLUMN 55
+		     VALUE " UN-UNIDADE".
+          05 LINE 21   COLUMN 55
+		     VALUE " WH-QUILOWATT HORA".
+       01 FTELA-PRO-TIPO.
+          05 LINE 05   COLUMN 55
+             VALUE " TIPO DE PRODUTO  ".
+          05 LINE 07   COLUMN 55
+		     VALUE " 1-SAUDE          ".
+          05 LINE 08   COLUMN 55
+		     VALUE " 2-ALIMENTOS      ".
+          05 LINE 09   COLUMN 55
+		     VALUE " 3-VESTUARIO      ".
+          05 LINE 10   COLUMN 55
+		     VALUE " 4-CALCADOS       ".
+          05 LINE 11   COLUMN 55
+		     VALUE " 5-BEBIDAS        ".
+          05 LINE 12   COLUMN 55
+		     VALUE " 6-BELEZA         ".
+          05 LINE 13   COLUMN 55
+		     VALUE " 7-TECNOLOGIA     ".
+          05 LINE 14   COLUMN 55
+		     VALUE " 8-TRANSPORTE     ".
+          05 LINE 15   COLUMN 55
+		     VALUE " 9-SERVICOS       ".
+          05 LINE 16   COLUMN 55
+		     VALUE "                  ".
+          05 LINE 17   COLUMN 55
+		     VALUE "                  ".
+          05 LINE 18   COLUMN 55
+		     VALUE "                  ".
+          05 LINE 19   COLUMN 55
+		     VALUE "                  ".
+          05 LINE 20   COLUMN 55
+		     VALUE "                  ".
+          05 LINE 21   COLUMN 55
+		     VALUE "                  ".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O ARQPRO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT ARQPRO
+                      CLOSE ARQPRO
+                      MOVE "* ARQ PRODUTO SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ PRODUTO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0B.
+           OPEN INPUT ARQUNID
+           IF ST-UNID NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQ UNIDADE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQPRO
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0C.
+           OPEN INPUT ARQTIPO
+           IF ST-TIPO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQ TIPO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQPRO ARQUNID
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0D.
+           OPEN I-O ARQHPR
+           IF ST-HPR NOT = "00"
+               IF ST-HPR = "30"
+                      OPEN OUTPUT ARQHPR
+                      CLOSE ARQHPR
+                      OPEN I-O ARQHPR
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ HIST. PRECO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQPRO ARQUNID ARQTIPO
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0E.
+           OPEN I-O ARQAUD
+           IF ST-AUD NOT = "00"
+               IF ST-AUD = "30"
+                      OPEN OUTPUT ARQAUD
+                      CLOSE ARQAUD
+                      OPEN I-O ARQAUD
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ AUDITORIA" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      CLOSE ARQPRO ARQUNID ARQTIPO ARQHPR
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+       INC-OP0F.
+                DISPLAY (23, 12) "OPERADOR : "
+                ACCEPT  (23, 24) W-OPERADOR
+                DISPLAY (23, 12) LIMPA.
+       ABRIR-LOG.
+                OPEN EXTEND ARQERRO
+                IF ST-LOG NOT = "00"
+                   OPEN OUTPUT ARQERRO
+                   CLOSE ARQERRO
+                   OPEN EXTEND ARQERRO.
+       R01.
+                MOVE SPACES TO PRO-DESC PRO-UNID PRO-TIPO.
+				MOVE ZEROS  TO PRO-COD.
+				MOVE SPACES TO PRO-TIPO-FORC.
+				MOVE ZEROS  TO PRO-CPF-FORC.
+                MOVE ZEROS  TO PRO-DATA PRO-PRECO PRO-QTDE PRO-QTDE-MIN.
+                MOVE ZEROS  TO PRO-BARRAS.
+                MOVE "A"    TO PRO-SIT.
+                MOVE 1      TO PRO-VERSAO.
+                DISPLAY TELAPRO.
+       R02.
+                ACCEPT TPRO-COD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE ARQPRO ARQUNID ARQTIPO ARQHPR ARQAUD ARQERRO
+                   GO TO ROT-FIM.
+                IF PRO-COD = ZEROS
+                   MOVE "*** CODIGO NAO PODE SER ZEROS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R02.
+       LER-COD01.
+                MOVE 0 TO W-SEL
+                READ ARQPRO
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      MOVE PRO-PRECO TO W-PRECO-ANT
+                      PERFORM R04A THRU R04B
+					  PERFORM R05A THRU R05B
+                      DISPLAY TELAPRO
+                      IF PRO-SIT = "E"
+                       MOVE "*** PRODUTO EXCLUIDO - ALTERAR P/ REATIVA"
+                            TO MENS
+                      ELSE
+                         MOVE "*** CODIGO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. PRODUTO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       R03.
+                ACCEPT TPRO-DESC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R02.
+                IF PRO-DESC = SPACES 
+                   MOVE "DESC. DEVE SER DIFERENTE DE BRANCOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R03.
+       R04.
+                DISPLAY FTELA-PRO-UNID
+				ACCEPT TPRO-UNID
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R03.
+       R04A.
+               MOVE PRO-UNID TO UNID-SIGLA.
+       R04B.
+               READ ARQUNID
+               IF ST-UNID NOT = "00"
+                      MOVE "UNIDADE NAO EXISTE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R04
+               ELSE
+                     DISPLAY TUNID-TEXTO.
+      *
+       R05.
+                DISPLAY FTELA-PRO-TIPO
+                ACCEPT TPRO-TIPO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R04.
+       R05A.
+               MOVE PRO-TIPO TO TIPO-SIGLA.
+       R05B.
+               READ ARQTIPO
+               IF ST-TIPO NOT = "00"
+                      MOVE "TIPO NAO EXISTE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R05
+               ELSE
+                     DISPLAY TTIPO-TEXTO.
+      *
+       R05C.
+                ACCEPT TPRO-TIPO-FORC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R05.
+                IF PRO-TIPO-FORC NOT = "F" AND "J"
+                   MOVE "*** DIGITE F=CPF (PESSOA FISICA)" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE "OU J=CNPJ (PESSOA JURIDICA) ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R05C.
+       R06.
+	            ACCEPT TPRO-CPF-FORC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R05C.
+                IF PRO-CPF-FORC = ZEROS
+                   MOVE "CPF FORC. DEVE SER DIF. DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R06.
+                IF PRO-TIPO-FORC = "F" AND
+                   PRO-CPF-FORC (1:3) NOT = "000"
+                   MOVE "*** CPF DEVE TER NO MAX. 11 DIGITOS ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R06.
+       R07.
+                ACCEPT TPRO-DATA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R06.
+                IF PRO-DATA = ZEROS
+                   MOVE "DATA DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R07.
+                PERFORM VALIDAR-DATA THRU VALIDAR-DATA-FIM
+                IF W-DATA-OK NOT = 1
+                   MOVE "*** DATA INVALIDA - USE DDMMAAAA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R07.
+       R08.
+                ACCEPT TPRO-PRECO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R07.
+                IF PRO-PRECO = ZEROS
+                   MOVE "PRECO DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R08.
+       R09.
+                IF W-SEL = 1
+                   DISPLAY TPRO-QTDE
+                   MOVE "*** USE A MOVIMENTACAO DE ESTOQUE (MOVPRO) "
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R10.
+	            ACCEPT TPRO-QTDE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R08.
+                IF PRO-QTDE = ZEROS
+                   MOVE "QUANTID. DEVE SER DIFERENTE DE ZEROS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R09.
+       R10.
+                ACCEPT TPRO-QTDE-MIN
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R09.
+       R10A.
+                ACCEPT TPRO-BARRAS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R10.
+                IF PRO-BARRAS NOT = ZEROS
+                   PERFORM VAL-BARRAS THRU VAL-BARRAS-FIM.
+                IF W-SEL = 1
+                   GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R10.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR01.
+                WRITE REGPRO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO W-AUD-OP
+                      PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R01.
+                IF ST-ERRO = "22"
+                      MOVE "*** PRODUTO JA EXISTE ***     " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      ***************************************
+      * VALIDACAO DO DIGITO VERIFICADOR DO   *
+      * CODIGO DE BARRAS (EAN-13)            *
+      ***************************************
+      *
+       VAL-BARRAS.
+                MOVE ZEROS TO W-SOMA-DV
+                PERFORM VARYING W-IDX-DV FROM 1 BY 1
+                        UNTIL W-IDX-DV > 12
+                   COMPUTE W-SOMA-DV = W-SOMA-DV +
+                      (PRO-BARRAS-DIG (W-IDX-DV) *
+                       PESOBARRAS (W-IDX-DV))
+                END-PERFORM
+                COMPUTE W-RESTO-DV = FUNCTION MOD (W-SOMA-DV, 10)
+                IF W-RESTO-DV = 0
+                   MOVE 0 TO W-DV-BARRAS
+                ELSE
+                   COMPUTE W-DV-BARRAS = 10 - W-RESTO-DV
+                END-IF
+                IF W-DV-BARRAS NOT = PRO-BARRAS-DIG (13)
+                   MOVE "*** COD. DE BARRAS INVALIDO (DIG. VERIF.) ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R10A.
+       VAL-BARRAS-FIM.
+                EXIT.
+      *
+      ***************************************
+      * VALIDACAO DE CALENDARIO (DATA ULTIMA *
+      * COMPRA, FORMATO DDMMAAAA)            *
+      ***************************************
+      *
+       VALIDAR-DATA.
+                MOVE 1 TO W-DATA-OK
+                MOVE PRO-DATA (1:2) TO W-DATA-DIA
+                MOVE PRO-DATA (3:2) TO W-DATA-MES
+                MOVE PRO-DATA (5:4) TO W-DATA-ANO
+                IF W-DATA-MES < 1 OR W-DATA-MES > 12
+                   MOVE 0 TO W-DATA-OK
+                   GO TO VALIDAR-DATA-FIM.
+                IF W-DATA-ANO < 1900 OR W-DATA-ANO > 2099
+                   MOVE 0 TO W-DATA-OK
+                   GO TO VALIDAR-DATA-FIM.
+                EVALUATE W-DATA-MES
+                   WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                      MOVE 30 TO W-DIA-MAX
+                   WHEN 02
+                      IF (FUNCTION MOD (W-DATA-ANO, 4) = 0 AND
+                          FUNCTION MOD (W-DATA-ANO, 100) NOT = 0)
+                          OR FUNCTION MOD (W-DATA-ANO, 400) = 0
+                         MOVE 29 TO W-DIA-MAX
+                      ELSE
+                         MOVE 28 TO W-DIA-MAX
+                      END-IF
+                   WHEN OTHER
+                      MOVE 31 TO W-DIA-MAX
+                END-EVALUATE
+                IF W-DATA-DIA < 1 OR W-DATA-DIA > W-DIA-MAX
+                   MOVE 0 TO W-DATA-OK.
+       VALIDAR-DATA-FIM.
+                EXIT.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO R01.
+                IF W-ACT = 03
+                   GO TO R03.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                MOVE PRO-VERSAO   TO W-VERSAO-LIDA
+                MOVE "E" TO PRO-SIT
+                MOVE REGPRO TO W-REGPRO-SALVO
+                READ ARQPRO
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA VERIFICACAO DE CONCORRENCIA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF PRO-VERSAO NOT = W-VERSAO-LIDA
+                   MOVE "*** REGISTRO ALTERADO, REFACA A OPERACAO ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01.
+                MOVE W-REGPRO-SALVO TO REGPRO
+                ADD 1 TO PRO-VERSAO
+                REWRITE REGPRO
+                IF ST-ERRO = "00"
+                   MOVE "E" TO W-AUD-OP
+                   PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R10.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-OPC1.
+                MOVE SPACES TO HPR-OPERADOR
+                IF PRO-PRECO NOT = W-PRECO-ANT
+                   DISPLAY (23, 40) "OPERADOR DA ALTERACAO DE PRECO : "
+                   ACCEPT (23, 74) HPR-OPERADOR.
+       ALT-RW1.
+                MOVE PRO-VERSAO   TO W-VERSAO-LIDA
+                MOVE "A" TO PRO-SIT
+                MOVE REGPRO TO W-REGPRO-SALVO
+                READ ARQPRO
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA VERIFICACAO DE CONCORRENCIA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF PRO-VERSAO NOT = W-VERSAO-LIDA
+                   MOVE "*** REGISTRO ALTERADO, REFACA A OPERACAO ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01.
+                MOVE W-REGPRO-SALVO TO REGPRO
+                ADD 1 TO PRO-VERSAO
+                REWRITE REGPRO
+                IF ST-ERRO = "00" OR "02"
+                   IF PRO-PRECO NOT = W-PRECO-ANT
+                      PERFORM GRAVAR-HIST-PRECO
+                                            THRU GRAVAR-HIST-PRECO-FIM
+                   MOVE "A" TO W-AUD-OP
+                   PERFORM GRAVAR-AUDITORIA THRU GRAVAR-AUDITORIA-FIM
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R01.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO PRODUTO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       GRAVAR-HIST-PRECO.
+                MOVE PRO-COD       TO HPR-PRO-COD
+                MOVE PRO-DATA      TO HPR-DATA
+                MOVE W-PRECO-ANT   TO HPR-PRECO-ANT
+                MOVE PRO-PRECO     TO HPR-PRECO-NOVO
+                WRITE REGHPR
+                IF ST-HPR NOT = "00"
+                   MOVE "*** HISTORICO DE PRECO NAO GRAVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVAR-HIST-PRECO-FIM.
+                EXIT.
+      *
+      ***************************************
+      * GRAVACAO DA TRILHA DE AUDITORIA      *
+      ***************************************
+      *
+       GRAVAR-AUDITORIA.
+                ACCEPT AUD-DATA FROM DATE YYYYMMDD
+                ACCEPT AUD-HORA FROM TIME
+                MOVE "ARQPRO"    TO AUD-ARQUIVO
+                MOVE W-AUD-OP    TO AUD-OPERACAO
+                MOVE PRO-COD     TO AUD-CHAVE-REG
+                MOVE W-OPERADOR  TO AUD-OPERADOR
+                WRITE REGAUD
+                IF ST-AUD NOT = "00"
+                   MOVE "*** TRILHA AUDITORIA NAO GRAVADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVAR-AUDITORIA-FIM.
+                EXIT.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+                ACCEPT ERR-DATA FROM DATE YYYYMMDD
+                ACCEPT ERR-HORA FROM TIME
+                MOVE "SVP004"  TO ERR-PROGRAMA
+                MOVE MENS      TO ERR-MENSAGEM
+                IF ST-ERRO NOT = "00"
+                   MOVE "ARQPRO" TO ERR-ARQUIVO
+                   MOVE ST-ERRO  TO ERR-STATUS
+                ELSE
+                   IF ST-UNID NOT = "00"
+                      MOVE "ARQUNID" TO ERR-ARQUIVO
+                      MOVE ST-UNID   TO ERR-STATUS
+                   ELSE
+                      IF ST-TIPO NOT = "00"
+                         MOVE "ARQTIPO" TO ERR-ARQUIVO
+                         MOVE ST-TIPO   TO ERR-STATUS
+                      ELSE
+                         IF ST-HPR NOT = "00"
+                            MOVE "ARQHPR" TO ERR-ARQUIVO
+                            MOVE ST-HPR   TO ERR-STATUS
+                         ELSE
+                            MOVE "ARQAUD" TO ERR-ARQUIVO
+                            MOVE ST-AUD   TO ERR-STATUS
+                         END-IF
+                      END-IF
+                   END-IF
+                END-IF
+                WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE ARQERRO
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT
+                IF MENS(1:4) = "ERRO"
+                   PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
