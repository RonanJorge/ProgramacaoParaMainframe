@@ -0,0 +1,356 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONS004.
+       AUTHOR. RONAN FELIPE JORGE
+      **************************************************
+      * CONSULTA DE PRODUTOS *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRO-COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PRO-DESC
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PRO-BARRAS
+                                   WITH DUPLICATES.
+       SELECT ARQERRO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+                03 PRO-COD          PIC 9(8).
+                03 PRO-DESC         PIC X(30).
+                03 PRO-UNID         PIC X(02).
+                03 PRO-TIPO         PIC X(01).
+                03 PRO-TIPO-FORC    PIC X(01).
+                03 PRO-CPF-FORC     PIC 9(14).
+                03 PRO-DATA         PIC 9(08).
+                03 PRO-PRECO        PIC 9(08).
+                03 PRO-QTDE         PIC 9(06).
+                03 PRO-QTDE-MIN     PIC 9(06).
+                03 PRO-BARRAS       PIC 9(13).
+                03 PRO-SIT                PIC X(01).
+                03 PRO-VERSAO             PIC 9(08).
+      *
+       FD ARQERRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQERRO.DAT".
+       01 REGERRO.
+                03 ERR-DATA          PIC 9(08).
+                03 ERR-HORA          PIC 9(08).
+                03 ERR-PROGRAMA      PIC X(08).
+                03 ERR-ARQUIVO       PIC X(08).
+                03 ERR-STATUS        PIC X(02).
+                03 ERR-MENSAGEM      PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL             PIC 9(01) VALUE ZEROS.
+       01 W-CONT         PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-LOG          PIC X(02) VALUE "00".
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA             PIC X(55) VALUE SPACES.
+       01 SOLIC             PIC X(20) VALUE SPACES.
+       01 CONLIN          PIC 9(03) VALUE 001.
+       01 LIN             PIC 9(02) VALUE ZEROS.
+       01 CODENTR      PIC 9(08) VALUE ZEROS.
+       01 DESCENTR    PIC X(30) VALUE SPACES.
+       01 BARENTR     PIC 9(13) VALUE ZEROS.
+       01 W-TAM-NOME   PIC 9(02) VALUE ZEROS.
+       01 W-LIM-NOME   PIC 9(02) VALUE ZEROS.
+       01 W-POS-NOME   PIC 9(02) VALUE ZEROS.
+       01 W-ACHOU-NOME PIC 9(01) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DET2.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETCOD    PIC 9(08).
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETDESC  PIC X(30) VALUE SPACES.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETUNID   PIC X(02) VALUE SPACES.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETPRECO  PIC 9(08).
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETQTDE   PIC 9(06).
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETSIT    PIC X(01) VALUE SPACES.
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+
+       01  TELAPRO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  " ================== *********** CONSULTA".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE PRODUTOS *********** ================".
+           05  LINE 04  COLUMN 01
+               VALUE  "   CODIGO                DESCRICAO".
+           05  LINE 04  COLUMN 41
+               VALUE  "         UN      PRECO       QTDE  SIT".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+           05  TCODENTR
+               LINE 06  COLUMN 03  PIC 9(08)
+               USING  CODENTR.
+           05  TDESCENTR
+               LINE 06  COLUMN 13  PIC X(30)
+               USING  DESCENTR.
+           05  TBARENTR
+               LINE 06  COLUMN 03  PIC 9(13)
+               USING  BARENTR.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT ARQPRO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE ARQPRO NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQPRO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+      *
+       ABRIR-LOG.
+           OPEN EXTEND ARQERRO
+           IF ST-LOG NOT = "00"
+              OPEN OUTPUT ARQERRO
+              CLOSE ARQERRO
+              OPEN EXTEND ARQERRO.
+      *
+       INC-001.
+           MOVE ZEROS TO CODENTR BARENTR
+           MOVE SPACES TO DESCENTR
+           DISPLAY  TELAPRO.
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA  F2=CONSULTA P/ DESCR.  F3=P/ BARRAS"
+           ACCEPT TCODENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQPRO
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001B.
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT > 04
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE ZEROS TO W-TAM-NOME
+           MOVE CODENTR TO PRO-COD
+           START ARQPRO KEY IS NOT LESS PRO-COD INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+       INC-001B.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA  F2=CONSULTA P/ CODIGO  F3=P/ BARRAS"
+           ACCEPT TDESCENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQPRO
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT = 04
+                      GO TO INC-001C.
+           IF W-ACT > 04
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           PERFORM CALC-TAM-NOME THRU CALC-TAM-NOME-FIM
+           MOVE SPACES TO PRO-DESC
+           START ARQPRO KEY IS NOT LESS PRO-DESC INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001B.
+           GO TO INC-RD2.
+       INC-001C.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA  F2=CONSULTA P/ CODIGO  F3=P/ DESCR."
+           ACCEPT TBARENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQPRO
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT = 04
+                      GO TO INC-001B.
+           IF W-ACT > 04
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE ZEROS TO W-TAM-NOME
+           MOVE BARENTR TO PRO-BARRAS
+           START ARQPRO KEY IS NOT LESS PRO-BARRAS INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001C.
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ ARQPRO NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQPRO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           IF W-TAM-NOME > ZEROS
+              PERFORM VERIFICAR-NOME THRU VERIFICAR-NOME-FIM
+              IF W-ACHOU-NOME NOT = 1
+                 GO TO INC-RD2.
+       ROT-MONTAR.
+           MOVE PRO-COD     TO DETCOD
+           MOVE PRO-DESC    TO DETDESC
+           MOVE PRO-UNID    TO DETUNID
+           MOVE PRO-PRECO   TO DETPRECO
+           MOVE PRO-QTDE    TO DETQTDE
+           MOVE PRO-SIT     TO DETSIT
+           COMPUTE LIN = CONLIN + 5
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+      *
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELAPRO
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO INC-001.
+      *
+       NOV-SOL.
+           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 34) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+      *
+      **************************************
+      * VERIFICACAO DE DESCRICAO PARCIAL/   *
+      * CORINGA                             *
+      **************************************
+      *
+       CALC-TAM-NOME.
+           MOVE 30 TO W-TAM-NOME
+           PERFORM VARYING W-TAM-NOME FROM 30 BY -1
+                   UNTIL W-TAM-NOME = 0
+                      OR DESCENTR (W-TAM-NOME:1) NOT = SPACE
+           END-PERFORM
+           COMPUTE W-LIM-NOME = 31 - W-TAM-NOME.
+       CALC-TAM-NOME-FIM.
+           EXIT.
+      *
+       VERIFICAR-NOME.
+           MOVE ZEROS TO W-ACHOU-NOME
+           PERFORM VARYING W-POS-NOME FROM 1 BY 1
+                   UNTIL W-POS-NOME > W-LIM-NOME
+                      OR W-ACHOU-NOME = 1
+              IF PRO-DESC (W-POS-NOME:W-TAM-NOME) =
+                                       DESCENTR (1:W-TAM-NOME)
+                 MOVE 1 TO W-ACHOU-NOME
+              END-IF
+           END-PERFORM.
+       VERIFICAR-NOME-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQPRO ARQERRO.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      ***************************************
+      * GRAVACAO DO LOG DE ERROS DE ARQUIVO  *
+      ***************************************
+      *
+       GRAVAR-ERRO.
+           ACCEPT ERR-DATA FROM DATE YYYYMMDD
+           ACCEPT ERR-HORA FROM TIME
+           MOVE "CONS004"  TO ERR-PROGRAMA
+           MOVE MENS       TO ERR-MENSAGEM
+           MOVE "ARQPRO"   TO ERR-ARQUIVO
+           MOVE ST-ERRO    TO ERR-STATUS
+           WRITE REGERRO.
+       GRAVAR-ERRO-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT
+           IF MENS(1:4) = "ERRO"
+              PERFORM GRAVAR-ERRO THRU GRAVAR-ERRO-FIM.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
